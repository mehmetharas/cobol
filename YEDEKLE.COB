@@ -0,0 +1,251 @@
+      * BU PROGRAM TUM PROGRAMLARIN DOSYALARINI TARIHLI ISIM ILE
+      * YEDEKLER VE ISTENIRSE BOS DOSYA OLARAK TEKRAR YARATIR
+      * (DONEM SONU ARSIVLEME / BOSALTMA ISLEMI).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEDEKLE.
+       AUTHOR. MEHMET HARAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRD ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY KOD.
+           SELECT KON1 ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY KOD1.
+           SELECT KON2 ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY KOD2.
+           SELECT ADRES ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY ANAHTAR.
+           SELECT KITAP ASSIGN TO DISK ORGANIZATION LINE SEQUENTIAL.
+           SELECT CEKN ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY CEK-NO.
+           SELECT MIZAN ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY MUSTERI-KODU.
+           SELECT CARI ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY CARI-ANAHTARI.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BRD LABEL RECORD STANDARD VALUE OF FILE-ID "BRD.DAT".
+       01 BRD-KAYDI.
+           02 KOD.
+              03 FISNO PIC 9(6).
+              03 KALITE PIC X(6).
+              03 DONEM PIC X(5).
+              03 TARIH PIC X(10).
+           02 UYENO PIC 9(4).
+           02 AD-SOYAD PIC X(20).
+           02 TANE PIC 9(4).
+           02 BAREM-FIATI PIC 9(6).
+           02 MIKTARI PIC 9(4).
+           02 STNO PIC 9(3).
+       FD KON1 LABEL RECORD STANDARD VALUE OF FILE-ID "KON1.DOS".
+       01 KON1-KAYDI.
+           02 KOD1 PIC X(15).
+           02 UNVAN1 PIC X(37).
+           02 ADRES1 PIC X(22).
+           02 BAKIYE1 PIC S9(11).
+       FD KON2 LABEL RECORD STANDARD VALUE OF FILE-ID "KON2.DOS".
+       01 KON2-KAYDI.
+           02 KOD2.
+              05 KOD11 PIC X(15).
+              05 I-NO PIC 9(8).
+              05 TARIH.
+                   10 I-GUNU PIC 9(2).
+                   10 I-AYI PIC 9(2).
+                   10 I-YILI PIC 9(4).
+           02 MAL-ISMI PIC X(29).
+           02 TUTAR2 PIC 9(11).
+           02 ISLEM-TIPI PIC X.
+       FD ADRES LABEL RECORD STANDARD VALUE OF FILE-ID "ADRES.DAT".
+       01 ADRES-KAYDI.
+           02 ANAHTAR   PIC X(30).
+           02 AD-SOYAD-A PIC X(30).
+           02 TEL       PIC X(20).
+           02 SEHIR     PIC X(20).
+           02 NOT-BILGI PIC X(30).
+           02 ADR-ORT-KOD PIC X(15).
+       FD KITAP LABEL RECORD STANDARD VALUE OF FILE-ID "KITAP.DOS".
+       01 KITAP-KAYDI.
+           05 K-ADI PIC X(20).
+           05 Y-ADI PIC X(20).
+           05 KONUSU PIC X(10).
+           05 B-YILI PIC 9(4).
+           05 ADET PIC 99.
+           05 ODUNC-DURUMU PIC X.
+           05 ODUNC-ALAN PIC X(20).
+           05 ODUNC-TARIHI PIC X(8).
+       FD CEKN LABEL RECORD STANDARD VALUE OF FILE-ID "CEKN.DAT".
+       01 CEKN-KAYDI.
+           02 CEK-NO         PIC 9(6).
+           02 TUR            PIC X.
+           02 BANKA          PIC X(20).
+           02 MUSTERI        PIC X(30).
+           02 TUTAR          PIC 9(11).
+           02 VADE-TARIHI.
+              03 VADE-GUNU   PIC 9(2).
+              03 VADE-AYI    PIC 9(2).
+              03 VADE-YILI   PIC 9(4).
+           02 DURUM          PIC X.
+           02 GIRIS-TARIHI.
+              03 GIRIS-GUNU  PIC 9(2).
+              03 GIRIS-AYI   PIC 9(2).
+              03 GIRIS-YILI  PIC 9(4).
+           02 GIRIS-OPERATORU  PIC X(10).
+           02 ISLEM-TARIHI.
+              03 ISLEM-GUNU  PIC 9(2).
+              03 ISLEM-AYI   PIC 9(2).
+              03 ISLEM-YILI  PIC 9(4).
+           02 ISLEM-OPERATORU  PIC X(10).
+       FD MIZAN LABEL RECORD STANDARD VALUE OF FILE-ID "MIZAN.DAT".
+       01 MIZAN-KAYDI.
+           02 MUSTERI-KODU PIC X(3).
+           02 MIZ-UNVAN PIC X(25).
+           02 MIZ-BORC PIC 9(9).
+           02 MIZ-ALACAK PIC 9(9).
+           02 MIZ-BORC-BAKIYE PIC 9(9).
+           02 MIZ-ALACAK-BAKIYE PIC 9(9).
+           02 MIZ-ACILIS-BORC-BAKIYE PIC 9(9).
+           02 MIZ-ACILIS-ALACAK-BAKIYE PIC 9(9).
+           02 MIZ-KAPANIS-TARIHI PIC 9(8).
+       FD CARI LABEL RECORD STANDARD VALUE OF FILE-ID "CARI.DAT".
+       01 CARI-KAYDI.
+           02 CARI-ANAHTARI.
+              03 CARI-MUSTERI-KODU PIC X(3).
+              03 CARI-SIRA-NO PIC 9(5).
+           02 CARI-TARIH.
+              03 CARI-GUNU PIC 9(2).
+              03 CARI-AYI PIC 9(2).
+              03 CARI-YILI PIC 9(4).
+           02 CARI-ACIKLAMA PIC X(25).
+           02 CARI-UNVAN PIC X(25).
+           02 CARI-BORC PIC 9(9).
+           02 CARI-ALACAK PIC 9(9).
+       WORKING-STORAGE SECTION.
+       77 SIFRE PIC X(10) VALUE SPACES.
+       77 YED-TARIH PIC 9(6) VALUE 0.
+       77 YED-ADI PIC X(14) VALUE SPACES.
+       77 YED-DURUM PIC S9(9) COMP-5 VALUE 0.
+       77 SEC PIC 99 VALUE 0.
+       77 CEVAP PIC X VALUE SPACE.
+       SCREEN SECTION.
+       01 SIF-EKRANI.
+           02 LINE 18 COLUMN 11 VALUE "YETKILI SIFRESINI GIRINIZ:".
+           02 LINE 18 COLUMN 39 PIC X(10) USING SIFRE SECURE AUTO.
+       01 MENU-EKRANI.
+           02 LINE 3  COLUMN 11 VALUE "TARIHLI YEDEKLEME VE BOSALTMA".
+           02 LINE 5  COLUMN 11 VALUE "1. BRD.DAT   (ZEYTIN ALIM".
+           02 LINE 6  COLUMN 11 VALUE "2. KON1.DOS  (KONSIYE KOD)".
+           02 LINE 7  COLUMN 11 VALUE "3. KON2.DOS  (KONSIYE HRK)".
+           02 LINE 8  COLUMN 11 VALUE "4. ADRES.DAT (ADRES DEFT)".
+           02 LINE 9  COLUMN 11 VALUE "5. KITAP.DOS (KUTUPHANE)".
+           02 LINE 10 COLUMN 11 VALUE "6. CEKN.DAT  (CEK-SENET)".
+           02 LINE 11 COLUMN 11 VALUE "7. MIZAN+CARI (CARI HSP)".
+           02 LINE 12 COLUMN 11 VALUE "8. HEPSI".
+           02 LINE 14 COLUMN 11 VALUE "0. CIKIS".
+           02 LINE 16 COLUMN 11 VALUE "SECIMINIZ:".
+           02 LINE 16 COLUMN 22 PIC 99 USING SEC.
+       PROCEDURE DIVISION.
+       BASLA. DISPLAY (1 1) ERASE.
+           DISPLAY SIF-EKRANI. ACCEPT SIF-EKRANI ON ESCAPE GO Y-SON.
+           IF SIFRE NOT = "YONETICI" DISPLAY (24 1) ERASE
+           DISPLAY (24 11) "SIFRE YANLIS ENT BAS" ACCEPT CEVAP GO Y-SON.
+       YMENU. DISPLAY (1 1) ERASE. MOVE 0 TO SEC.
+           DISPLAY MENU-EKRANI. ACCEPT MENU-EKRANI ON ESCAPE GO Y-SON.
+           IF SEC = 0 GO Y-SON.
+           DISPLAY (20 11) "EMIN MISINIZ? (E/H):". ACCEPT (20 32) CEVAP.
+           IF CEVAP NOT = "E" GO YMENU.
+           ACCEPT YED-TARIH FROM DATE.
+           IF SEC = 1 OR SEC = 8 PERFORM YEDEK-BRD.
+           IF SEC = 2 OR SEC = 8 PERFORM YEDEK-KON1.
+           IF SEC = 3 OR SEC = 8 PERFORM YEDEK-KON2.
+           IF SEC = 4 OR SEC = 8 PERFORM YEDEK-ADRES.
+           IF SEC = 5 OR SEC = 8 PERFORM YEDEK-KITAP.
+           IF SEC = 6 OR SEC = 8 PERFORM YEDEK-CEKN.
+           IF SEC = 7 OR SEC = 8 PERFORM YEDEK-MIZAN-CARI.
+           DISPLAY (22 11) "YEDEKLEME VE BOSALTMA TAMAMLANDI ENT BAS".
+           ACCEPT CEVAP.
+           GO YMENU.
+      *
+      * HER DOSYA ICIN AYNI ADIM: ONCE CBL_COPY_FILE ILE TARIHLI
+      * KOPYA CIKARILIR, SONRA OPEN OUTPUT/CLOSE ILE DOSYA BOSALTILIR.
+      *
+       YEDEK-BRD. MOVE SPACES TO YED-ADI.
+           STRING "BRD." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "BRD.DAT" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              DISPLAY (22 1) ERASE DISPLAY (22 1)
+              "BRD.DAT YEDEKLENEMEDI, BOSALTILMADI ENT BAS"
+              ACCEPT CEVAP
+           ELSE
+              OPEN OUTPUT BRD. CLOSE BRD.
+       YEDEK-KON1. MOVE SPACES TO YED-ADI.
+           STRING "KON1." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "KON1.DOS" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              DISPLAY (22 1) ERASE DISPLAY (22 1)
+              "KON1.DOS YEDEKLENEMEDI, BOSALTILMADI ENT BAS"
+              ACCEPT CEVAP
+           ELSE
+              OPEN OUTPUT KON1. CLOSE KON1.
+       YEDEK-KON2. MOVE SPACES TO YED-ADI.
+           STRING "KON2." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "KON2.DOS" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              DISPLAY (22 1) ERASE DISPLAY (22 1)
+              "KON2.DOS YEDEKLENEMEDI, BOSALTILMADI ENT BAS"
+              ACCEPT CEVAP
+           ELSE
+              OPEN OUTPUT KON2. CLOSE KON2.
+       YEDEK-ADRES. MOVE SPACES TO YED-ADI.
+           STRING "ADRES." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "ADRES.DAT" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              DISPLAY (22 1) ERASE DISPLAY (22 1)
+              "ADRES.DAT YEDEKLENEMEDI, BOSALTILMADI ENT BAS"
+              ACCEPT CEVAP
+           ELSE
+              OPEN OUTPUT ADRES. CLOSE ADRES.
+       YEDEK-KITAP. MOVE SPACES TO YED-ADI.
+           STRING "KITAP." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "KITAP.DOS" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              DISPLAY (22 1) ERASE DISPLAY (22 1)
+              "KITAP.DOS YEDEKLENEMEDI, BOSALTILMADI ENT BAS"
+              ACCEPT CEVAP
+           ELSE
+              OPEN OUTPUT KITAP. CLOSE KITAP.
+       YEDEK-CEKN. MOVE SPACES TO YED-ADI.
+           STRING "CEKN." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "CEKN.DAT" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              DISPLAY (22 1) ERASE DISPLAY (22 1)
+              "CEKN.DAT YEDEKLENEMEDI, BOSALTILMADI ENT BAS"
+              ACCEPT CEVAP
+           ELSE
+              OPEN OUTPUT CEKN. CLOSE CEKN.
+       YEDEK-MIZAN-CARI. MOVE SPACES TO YED-ADI.
+           STRING "MIZAN." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "MIZAN.DAT" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              DISPLAY (22 1) ERASE DISPLAY (22 1)
+              "MIZAN.DAT YEDEKLENEMEDI, BOSALTILMADI ENT BAS"
+              ACCEPT CEVAP
+           ELSE
+              OPEN OUTPUT MIZAN. CLOSE MIZAN.
+           MOVE SPACES TO YED-ADI.
+           STRING "CARI." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "CARI.DAT" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              DISPLAY (22 1) ERASE DISPLAY (22 1)
+              "CARI.DAT YEDEKLENEMEDI, BOSALTILMADI ENT BAS"
+              ACCEPT CEVAP
+           ELSE
+              OPEN OUTPUT CARI. CLOSE CARI.
+       Y-SON. STOP RUN.
