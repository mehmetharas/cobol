@@ -1,183 +1,379 @@
-       IDENTIFICATION DIVISION
-       PROGRAM-ID. KITAP.
-	   AUTHOR. MEHMET.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT KITAP ASSIGN TO DISK ORGANIZATION LINE SEQUENTIAL.
-           SELECT YAZICI ASSIGN TO PRINTER.
-       DATA DIVISION.
-       FILE SECTION.
-       FD KITAP LABEL RECORD STANDARD VALUE OF FILE-ID "KITAP.DOS".
-       01 KITAP-KAYDI.
-           05 K-ADI PIC X(20).
-           05 Y-ADI PIC X(20).
-           05 KONUSU PIC X(10).
-           05 B-YILI PIC 9(4).
-       FD YAZICI LABEL RECORD OMITTED.
-       01 YAZICI-KAYDI PIC X(80).
-       01 CIKTI-SATIRI PIC X(80).
-       WORKING-STORAGE SECTION.
-       77 SIFRE PIC X(10) VALUE SPACE.
-       77 CEVAP PIC X VALUE SPACE.
-       77 KONTROL PIC 9 VALUE 0.
-       77 SEC PIC 9 VALUE 0.
-       77 KIT PIC X(20) VALUE SPACE.
-       77 YAZ PIC X(20) VALUE SPACE.
-       77 CIZGI PIC X(80) VALUE ALL "-".
-       77 N PIC 9 VALUE 0.
-       01 BASLIK.
-           02 F PIC X(29) VALUE SPACE.
-           02 F PIC X(22) VALUE "KITAP BILGILERI DOKUMU".
-       01 BASLIK-1.
-           05 F PIC X(8) VALUE SPACE.
-           05 F PIC X(5) VALUE "SIRA".
-           05 F PIC X(21) VALUE "KITAP ADI".
-           05 F PIC X(21) VALUE "YAZAR ADI".
-           05 F PIC X(11) VALUE "KONUSU".
-           05 F PIC X(6) VALUE "B-YILI".
-       01 DETAY.
-           02 F PIC X(9) VALUE SPACES.
-           02 S-NO PIC 99.
-           02 F PIC XX VALUE SPACES.
-           02 ADI PIC X(20).
-           02 F PIC X VALUE SPACE.
-           02 YADI PIC X(20).
-           02 F PIC X VALUE SPACE.
-           02 KONU PIC X(10).
-           02 F PIC X VALUE SPACE.
-           02 TARIH PIC X(4).
-       SCREEN SECTION.
-       01 EKRAN-1.
-             05 LINE 1 COLUMN 1 BLANK SCREEN.
-             05 LINE 10 COLUMN 10 PIC X(26) FROM ALL "�". 
-             05 LINE 11 COLUMN 10 VALUE "SIFREYI GIRINIZ:".
-             05 LINE 11 COLUMN 26 PIC X(10) SECURE USING SIFRE.
-             05 LINE 12 COLUMN 10 PIC X(26) FROM ALL "�".
-       01 EKRAN-2.
-           02 LINE 1 COLUMN 1 BLANK SCREEN.
-           02 LINE 1 COLUMN 1 BLINK VALUE "G.O.S.L.K.".
-           02 LINE 2 COLUMN 1 PIC X(10) FROM ALL "�".
-		   02 LINE 4 COLUMN 10 REVERSE-VIDEO VALUE
-		      " M E H M E T * H A R A S ".
-           02 LINE 7 COLUMN 10 PIC X(8) FROM ALL "�".     
-           02 LINE 8 COLUMN 10 BLINK VALUE "ANA MENU".
-           02 LINE 9 COLUMN 10 PIC X(28) FROM ALL "�".
-           02 LINE 10 COLUMN 10 VALUE "[1]:DOSYA YARATMA".
-           02 LINE 11 COLUMN 10 VALUE "[2]:BILGI GIRISI".
-           02 LINE 12 COLUMN 10 VALUE "[3]:BILGILERDE DEGISIKLIK".
-           02 LINE 13 COLUMN 10 VALUE "[4]:YAZAR ADINA GORE DOKUM".
-           02 LINE 14 COLUMN 10 VALUE "[5]:YAZICI DOKUMU".
-           02 LINE 15 COLUMN 10 VALUE "[6]:PROGRAMDAN CIKIS".
-           02 LINE 16 COLUMN 10 PIC X(28) FROM ALL "�".
-           02 LINE 19 COLUMN 10 BLINK VALUE "SECIMINIZ...:".
-           02 LINE 19 COLUMN 23 PIC 9 BLINK USING SEC.
-       01 EKRAN-3.
-           02 LINE 1 COLUMN 1 BLANK SCREEN.
-           02 LINE 1 COLUMN 1 BLINK VALUE " G.O.S.L.K.".
-           02 LINE 2 COLUMN 1 PIC X(10) FROM ALL "�".
-           02 LINE 6 COLUMN 10 PIC X(35) FROM ALL "�".
-           02 LINE 7 COLUMN 10 VALUE "KITABIN ADI..:".
-           02 LINE 8 COLUMN 10 VALUE "YAZARIN ADI..:".
-           02 LINE 9 COLUMN 10 VALUE "KITABIN KONUSU...:".
-           02 LINE 10 COLUMN 10 VALUE "BASIM YILI......:".
-           02 LINE 11 COLUMN 10 PIC X(35) FROM ALL "�".
-           02 LINE 7 COLUMN 25 PIC X(20) UNDERLINE USING K-ADI.
-           02 LINE 8 COLUMN 25 PIC X(20) UNDERLINE USING Y-ADI.
-           02 LINE 9 COLUMN 25 PIC X(10) UNDERLINE USING KONUSU.
-           02 LINE 10 COLUMN 25 PIC X(4) UNDERLINE USING B-YILI.
-       PROCEDURE DIVISION.
-       BASLA. DISPLAY (1 1) ERASE. DISPLAY EKRAN-1. ACCEPT EKRAN-1.
-           IF SIFRE NOT = "G.O.S.L.K." DISPLAY(1 1) ERASE. 
-       AA. DISPLAY EKRAN-2.
-       BB. ACCEPT EKRAN-2.
-           IF SEC = 1 PERFORM YARAT
-           ELSE IF SEC = 2 PERFORM GIRIS
-           ELSE IF SEC = 3 PERFORM DEGISIKLIK
-           ELSE IF SEC = 4 PERFORM E-DOKUMU
-           ELSE IF SEC = 5 PERFORM Y-DOKUMU
-           ELSE IF SEC = 6 GO SON ELSE
-           DISPLAY (23 5) SEC (23 7) ". NOLU SECENEK YANLIS" GO BB.
-           DISPLAY EKRAN-2. DISPLAY (23 5) SEC (23 7) 
-           "NOLU ISLEM TAMAMLANMISTIR. ". GO BB.
-       YARAT SECTION.
-       YY. OPEN OUTPUT KITAP. CLOSE KITAP.
-       GIRIS SECTION.
-       GG1. OPEN EXTEND KITAP.
-       GG2. DISPLAY EKRAN-3. MOVE ALL "." TO K-ADI Y-ADI KONUSU.
-           MOVE 0 TO B-YILI.
-           DISPLAY(5 10) "KITAP BILGILERI GIRISI".
-       GG3. ACCEPT EKRAN-3. DISPLAY(23 1) ERASE (23 5)
-           "VERILER DOGRUMU (E/H)". ACCEPT CEVAP. 
-           IF CEVAP = " E "  WRITE KITAP-KAYDI. 
-           IF CEVAP = " H " GO GG3. DISPLAY(23 1) ERASE (23 5)
-           "GIRISE DEVAM EDIYORMUSUNUZ (E/H) ".
-           ACCEPT CEVAP.
-           IF CEVAP = " E " GO GG2.
-           CLOSE KITAP.
-       DEGISIKLIK SECTION.
-       DD1. OPEN I-O KITAP.
-           DISPLAY(1 1) ERASE.
-           DISPLAY(5 5) "DEGISIKLIK YAPILACAK KAYDIN ISMI:".
-           MOVE ALL "." TO KIT. ACCEPT(5 38)KIT.
-       DD2. READ KITAP AT END GO UYARI.
-           IF KIT NOT = K-ADI GO DD2.
-           DISPLAY EKRAN-3. DISPLAY(23 1)ERASE (23 5) 
-           "DEGISTIRMEK ISTEDIGINIZ KITAP BUMU:"
-           ACCEPT CEVAP. IF CEVAP = " H " GO DD2.
-       DD3. ACCEPT EKRAN-3. DISPLAY(23 1) ERASE.
-           DISPLAY(23 5) "DOGRUMU(E/H):". ACCEPT CEVAP.
-           IF CEVAP = " H " GO DD3.
-           REWRITE KITAP-KAYDI. CLOSE KITAP.
-           DISPLAY(23 5) "DEVAMMI(E/H)".
-           ACCEPT CEVAP. IF CEVAP = " E " GO DD1 ELSE GO D-SON.
-       UYARI. DISPLAY(23 1) ERASE (23 5)
-               "ARADIGINIZ KITAP DOSYADA YOK ENT BAS". 
-           ACCEPT CEVAP.
-       D-SON. CLOSE KITAP.
-       E-DOKUMU SECTION.
-       MM1. OPEN INPUT KITAP.
-       MM2. DISPLAY(1 1) ERASE. MOVE ALL "." TO YAZ.
-           DISPLAY(5 5) "KITAPLARINI GORMEK ISTEDIGINIZ YAZAR:".
-            ACCEPT(5 43) YAZ. 
-   	   MM3.READ KITAP AT END GO YOK.
-		   IF YAZ NOT = Y-ADI GO MM3. MOVE 0 TO KONTROL.
-       M. DISPLAY(1 1) ERASE. DISPLAY(1 1) BASLIK. 
-           DISPLAY(3 1)BASLIK-1. DISPLAY(4 1) CIZGI. 
-           MOVE 2 TO LIN. 
-       MNH. MOVE Y-ADI TO YADI. MOVE KONUSU TO KONU.
-           MOVE B-YILI TO TARIH. MOVE K-ADI TO ADI.
-		   ADD 1 TO KONTROL. MOVE KONTROL TO S-NO.
-		   ADD 1 TO LIN. DISPLAY (LIN + 1 1) DETAY.
-       MEH. READ KITAP AT END GO M-SON. IF YAZ NOT = Y-ADI GO MEH.
-           IF LIN > 14 DISPLAY (23 20) "DIGER SAYFA ICIN ENT BAS".
-           ACCEPT CEVAP GO MNH.		   
-       YOK. DISPLAY (23 10) "BU YAZARA AIT HIC BILGI YOK ENT BAS".
-           ACCEPT CEVAP.
-       M-SON. DISPLAY(23 1) "DOKUM BITTI ENT BAS".
-           ACCEPT CEVAP. CLOSE KITAP.
-       Y-DOKUMU SECTION.
-       YY1. OPEN INPUT KITAP. OPEN OUTPUT YAZICI.
-           DISPLAY(1 1) ERASE.
-       YY2. READ KITAP AT END GO UYAR.
-       YY. MOVE 0 TO N.
-           WRITE CIKTI-SATIRI FROM BASLIK AFTER 2.
-           WRITE CIKTI-SATIRI FROM BASLIK-1. 
-           WRITE CIKTI-SATIRI FROM CIZGI.
-           MOVE 0 TO KONTROL.
-       YY3. ADD 1 TO KONTROL. ADD 1 TO N. MOVE N TO S-NO.
-           MOVE Y-ADI TO YADI. MOVE K-ADI TO ADI.
-           MOVE KONUSU TO KONU. MOVE B-YILI TO TARIH.
-           WRITE CIKTI-SATIRI FROM DETAY AFTER 2.
-           IF KONTROL > 39 PERFORM YY.
-           READ KITAP AT END GO Y-SON.
-       UYAR. DISPLAY(23 5) "DOSYADA HIC KAYIT YOK ENT BAS:".
-           ACCEPT CEVAP.
-       Y-SON. CLOSE KITAP. CLOSE YAZICI.
-       SON SECTION.
-       SSS. DISPLAY(1 1) ERASE. STOP RUN.
-
-                      
-
-                                    
-    
\ No newline at end of file
+       IDENTIFICATION DIVISION
+       PROGRAM-ID. KITAP.
+	   AUTHOR. MEHMET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KITAP ASSIGN TO DISK ORGANIZATION LINE SEQUENTIAL.
+           SELECT KTMP ASSIGN TO DISK ORGANIZATION LINE SEQUENTIAL.
+           SELECT YAZICI ASSIGN TO PRINTER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KITAP LABEL RECORD STANDARD VALUE OF FILE-ID "KITAP.DOS".
+       01 KITAP-KAYDI.
+           05 K-ADI PIC X(20).
+           05 Y-ADI PIC X(20).
+           05 KONUSU PIC X(10).
+           05 B-YILI PIC 9(4).
+           05 ADET PIC 99.
+           05 ODUNC-DURUMU PIC X.
+              88 KITAP-RAFTA VALUE "H".
+              88 KITAP-ODUNCTE VALUE "E".
+           05 ODUNC-ALAN PIC X(20).
+           05 ODUNC-TARIHI PIC X(8).
+       FD KTMP LABEL RECORD STANDARD VALUE OF FILE-ID "KITAP.TMP".
+       01 KTMP-KAYDI PIC X(85).
+       FD YAZICI LABEL RECORD OMITTED.
+       01 YAZICI-KAYDI PIC X(80).
+       01 CIKTI-SATIRI PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 SIFRE PIC X(10) VALUE SPACE.
+       77 CEVAP PIC X VALUE SPACE.
+       77 KONTROL PIC 9 VALUE 0.
+       77 SEC PIC 9 VALUE 0.
+       77 KIT PIC X(20) VALUE SPACE.
+       77 YAZ PIC X(20) VALUE SPACE.
+       77 KON-ARA PIC X(10) VALUE SPACE.
+       77 CIZGI PIC X(80) VALUE ALL "-".
+       77 N PIC 9 VALUE 0.
+       77 T-TOPLAM-SAYAC PIC 9(4) VALUE 0.
+       77 LIN PIC 99 VALUE 0.
+       77 SAYFA-NO PIC 999 VALUE 0.
+       77 AD-I PIC 99 VALUE 0.
+       77 AD-LEN PIC 99 VALUE 0.
+       77 AD-BULUNDU PIC X VALUE "H".
+       77 ESLESME-SAYISI PIC 99 VALUE 0.
+       77 SEC-SIRA PIC 99 VALUE 0.
+       77 BUL-DURUM PIC X VALUE "H".
+       01 BASLIK.
+           02 F PIC X(29) VALUE SPACE.
+           02 F PIC X(22) VALUE "KITAP BILGILERI DOKUMU".
+           02 F PIC X(17) VALUE SPACES.
+           02 F PIC X(9) VALUE "SAYFA NO:".
+           02 SAYFA-NO-YZ PIC ZZ9.
+       01 BASLIK-1.
+           05 F PIC X(8) VALUE SPACE.
+           05 F PIC X(5) VALUE "SIRA".
+           05 F PIC X(21) VALUE "KITAP ADI".
+           05 F PIC X(21) VALUE "YAZAR ADI".
+           05 F PIC X(11) VALUE "KONUSU".
+           05 F PIC X(6) VALUE "B-YILI".
+           05 F PIC X(5) VALUE "ADET".
+           05 F PIC X(3) VALUE "DRM".
+       01 DETAY.
+           02 F PIC X(9) VALUE SPACES.
+           02 S-NO PIC 99.
+           02 F PIC XX VALUE SPACES.
+           02 ADI PIC X(20).
+           02 F PIC X VALUE SPACE.
+           02 YADI PIC X(20).
+           02 F PIC X VALUE SPACE.
+           02 KONU PIC X(10).
+           02 F PIC X VALUE SPACE.
+           02 TARIH PIC X(4).
+           02 F PIC X VALUE SPACE.
+           02 D-ADET PIC Z9.
+           02 F PIC X VALUE SPACE.
+           02 D-DURUM PIC X(3).
+       01 BAS-TOPLAM.
+           02 F PIC X(20) VALUE "TOPLAM KAYIT SAYISI:".
+           02 T-ADET PIC ZZZ9.
+       SCREEN SECTION.
+       01 EKRAN-1.
+             05 LINE 1 COLUMN 1 BLANK SCREEN.
+             05 LINE 10 COLUMN 10 PIC X(26) FROM ALL "�".
+             05 LINE 11 COLUMN 10 VALUE "SIFREYI GIRINIZ:".
+             05 LINE 11 COLUMN 26 PIC X(10) SECURE USING SIFRE.
+             05 LINE 12 COLUMN 10 PIC X(26) FROM ALL "�".
+       01 EKRAN-2.
+           02 LINE 1 COLUMN 1 BLANK SCREEN.
+           02 LINE 1 COLUMN 1 BLINK VALUE "G.O.S.L.K.".
+           02 LINE 2 COLUMN 1 PIC X(10) FROM ALL "�".
+		   02 LINE 4 COLUMN 10 REVERSE-VIDEO VALUE
+		      " M E H M E T * H A R A S ".
+           02 LINE 7 COLUMN 10 PIC X(8) FROM ALL "�".
+           02 LINE 8 COLUMN 10 BLINK VALUE "ANA MENU".
+           02 LINE 9 COLUMN 10 PIC X(28) FROM ALL "�".
+           02 LINE 10 COLUMN 10 VALUE "[1]:DOSYA YARATMA".
+           02 LINE 11 COLUMN 10 VALUE "[2]:BILGI GIRISI".
+           02 LINE 12 COLUMN 10 VALUE "[3]:BILGILERDE DEGISIKLIK".
+           02 LINE 13 COLUMN 10 VALUE "[4]:YAZAR ADINA GORE DOKUM".
+           02 LINE 14 COLUMN 10 VALUE "[5]:KONUSUNA GORE DOKUM".
+           02 LINE 15 COLUMN 10 VALUE "[6]:KAYIT SILME".
+           02 LINE 16 COLUMN 10 VALUE "[7]:ODUNC VERME / IADE ALMA".
+           02 LINE 17 COLUMN 10 VALUE "[8]:YAZICI DOKUMU".
+           02 LINE 18 COLUMN 10 VALUE "[9]:PROGRAMDAN CIKIS".
+           02 LINE 19 COLUMN 10 PIC X(28) FROM ALL "�".
+           02 LINE 22 COLUMN 10 BLINK VALUE "SECIMINIZ...:".
+           02 LINE 22 COLUMN 23 PIC 9 BLINK USING SEC.
+       01 EKRAN-3.
+           02 LINE 1 COLUMN 1 BLANK SCREEN.
+           02 LINE 1 COLUMN 1 BLINK VALUE " G.O.S.L.K.".
+           02 LINE 2 COLUMN 1 PIC X(10) FROM ALL "�".
+           02 LINE 6 COLUMN 10 PIC X(35) FROM ALL "�".
+           02 LINE 7 COLUMN 10 VALUE "KITABIN ADI..:".
+           02 LINE 8 COLUMN 10 VALUE "YAZARIN ADI..:".
+           02 LINE 9 COLUMN 10 VALUE "KITABIN KONUSU...:".
+           02 LINE 10 COLUMN 10 VALUE "BASIM YILI......:".
+           02 LINE 11 COLUMN 10 VALUE "KOPYA ADEDI.....:".
+           02 LINE 12 COLUMN 10 PIC X(35) FROM ALL "�".
+           02 LINE 7 COLUMN 25 PIC X(20) UNDERLINE USING K-ADI.
+           02 LINE 8 COLUMN 25 PIC X(20) UNDERLINE USING Y-ADI.
+           02 LINE 9 COLUMN 25 PIC X(10) UNDERLINE USING KONUSU.
+           02 LINE 10 COLUMN 25 PIC X(4) UNDERLINE USING B-YILI.
+           02 LINE 11 COLUMN 25 PIC 99 UNDERLINE USING ADET.
+       01 EKRAN-4.
+           02 LINE 1 COLUMN 1 BLANK SCREEN.
+           02 LINE 1 COLUMN 1 BLINK VALUE " G.O.S.L.K.".
+           02 LINE 2 COLUMN 1 PIC X(10) FROM ALL "�".
+           02 LINE 6 COLUMN 10 PIC X(35) FROM ALL "�".
+           02 LINE 7 COLUMN 10 VALUE "ODUNC ALAN KISI..:".
+           02 LINE 8 COLUMN 10 VALUE "ODUNC TARIHI (GGAAYYYY)..:".
+           02 LINE 9 COLUMN 10 PIC X(35) FROM ALL "�".
+           02 LINE 7 COLUMN 29 PIC X(20) UNDERLINE USING ODUNC-ALAN.
+           02 LINE 8 COLUMN 37 PIC X(8) UNDERLINE USING ODUNC-TARIHI.
+       PROCEDURE DIVISION.
+       BASLA. DISPLAY (1 1) ERASE. DISPLAY EKRAN-1. ACCEPT EKRAN-1.
+           IF SIFRE NOT = "G.O.S.L.K." DISPLAY(1 1) ERASE.
+       AA. DISPLAY EKRAN-2.
+       BB. ACCEPT EKRAN-2.
+           IF SEC = 1 PERFORM YARAT
+           ELSE IF SEC = 2 PERFORM GIRIS
+           ELSE IF SEC = 3 PERFORM DEGISIKLIK
+           ELSE IF SEC = 4 PERFORM E-DOKUMU
+           ELSE IF SEC = 5 PERFORM K-DOKUMU
+           ELSE IF SEC = 6 PERFORM SILME
+           ELSE IF SEC = 7 PERFORM ODUNC-ISLEMI
+           ELSE IF SEC = 8 PERFORM Y-DOKUMU
+           ELSE IF SEC = 9 GO SON ELSE
+           DISPLAY (23 5) SEC (23 7) ". NOLU SECENEK YANLIS" GO BB.
+           DISPLAY EKRAN-2. DISPLAY (23 5) SEC (23 7)
+           "NOLU ISLEM TAMAMLANMISTIR. ". GO BB.
+       YARAT SECTION.
+       YY. OPEN OUTPUT KITAP. CLOSE KITAP.
+       GIRIS SECTION.
+       GG1. OPEN EXTEND KITAP.
+       GG2. DISPLAY EKRAN-3. MOVE ALL "." TO K-ADI Y-ADI KONUSU.
+           MOVE 0 TO B-YILI ADET. MOVE "H" TO ODUNC-DURUMU.
+           MOVE SPACES TO ODUNC-ALAN ODUNC-TARIHI.
+           DISPLAY(5 10) "KITAP BILGILERI GIRISI".
+       GG3. ACCEPT EKRAN-3. DISPLAY(23 1) ERASE (23 5)
+           "VERILER DOGRUMU (E/H)". ACCEPT CEVAP.
+           IF CEVAP = " E "  WRITE KITAP-KAYDI.
+           IF CEVAP = " H " GO GG3. DISPLAY(23 1) ERASE (23 5)
+           "GIRISE DEVAM EDIYORMUSUNUZ (E/H) ".
+           ACCEPT CEVAP.
+           IF CEVAP = " E " GO GG2.
+           CLOSE KITAP.
+      *
+      * AYNI ISIMLI BIRDEN FAZLA KAYIT OLUP OLMADIGINI BULUR,
+      * BIRDEN FAZLAYSA HEPSINI LISTELEYIP SIRA NO SORAR.
+      *
+       KITAP-BUL SECTION.
+       KB1. OPEN INPUT KITAP. MOVE 0 TO ESLESME-SAYISI.
+       KB2. READ KITAP AT END GO KB-LISTE.
+           IF KIT NOT = K-ADI GO KB2.
+           ADD 1 TO ESLESME-SAYISI.
+           IF ESLESME-SAYISI = 1 DISPLAY (1 1) ERASE
+              DISPLAY (3 1) BASLIK-1 DISPLAY (4 1) CIZGI.
+           MOVE ESLESME-SAYISI TO S-NO. MOVE K-ADI TO ADI.
+           MOVE Y-ADI TO YADI. MOVE KONUSU TO KONU.
+           MOVE B-YILI TO TARIH. MOVE ADET TO D-ADET.
+           MOVE "RAF" TO D-DURUM. IF KITAP-ODUNCTE MOVE "ODC" TO
+              D-DURUM.
+           DISPLAY (ESLESME-SAYISI + 4 1) DETAY.
+           GO KB2.
+       KB-LISTE. CLOSE KITAP.
+           IF ESLESME-SAYISI = 0 MOVE "H" TO BUL-DURUM
+              GO KITAP-BUL-SON.
+           MOVE "E" TO BUL-DURUM.
+           IF ESLESME-SAYISI = 1 MOVE 1 TO SEC-SIRA
+              GO KITAP-BUL-SON.
+           DISPLAY (22 1)
+              "AYNI ISIMDE BIRDEN FAZLA KITAP VAR, SIRA NO GIRINIZ:".
+           ACCEPT (22 56) SEC-SIRA.
+       KITAP-BUL-SON. EXIT.
+       DEGISIKLIK SECTION.
+       DD1. MOVE ALL "." TO KIT. DISPLAY(1 1) ERASE.
+           DISPLAY(5 5) "DEGISIKLIK YAPILACAK KAYDIN ISMI:".
+           ACCEPT(5 38)KIT.
+           PERFORM KITAP-BUL.
+           IF BUL-DURUM = "H" DISPLAY (23 1) ERASE (23 5)
+              "ARADIGINIZ KITAP DOSYADA YOK ENT BAS" ACCEPT CEVAP
+              GO D-SON.
+           OPEN I-O KITAP. MOVE 0 TO ESLESME-SAYISI.
+       DD2. READ KITAP AT END GO UYARI.
+           IF KIT NOT = K-ADI GO DD2.
+           ADD 1 TO ESLESME-SAYISI.
+           IF ESLESME-SAYISI NOT = SEC-SIRA GO DD2.
+       DD3. DISPLAY EKRAN-3. DISPLAY(23 1)ERASE (23 5)
+           "DOGRUMU(E/H):". ACCEPT CEVAP.
+           IF CEVAP = " H " GO DD3.
+           REWRITE KITAP-KAYDI. CLOSE KITAP.
+           GO D-SON.
+       UYARI. DISPLAY(23 1) ERASE (23 5)
+               "ARADIGINIZ KITAP DOSYADA YOK ENT BAS".
+           ACCEPT CEVAP. CLOSE KITAP.
+       D-SON. EXIT.
+      *
+      * KAYIT SILME - LINE SEQUENTIAL DOSYA OLDUGU ICIN SECILEN
+      * KAYIT DISINDAKI HER SEYI GECICI DOSYAYA KOPYALAYIP ESKI
+      * DOSYANIN YERINE GECIRIYORUZ.
+      *
+       SILME SECTION.
+       SL1. MOVE ALL "." TO KIT. DISPLAY(1 1) ERASE.
+           DISPLAY(5 5) "SILINECEK KAYDIN ISMI:".
+           ACCEPT(5 30)KIT.
+           PERFORM KITAP-BUL.
+           IF BUL-DURUM = "H" DISPLAY (23 1) ERASE (23 5)
+              "ARADIGINIZ KITAP DOSYADA YOK ENT BAS" ACCEPT CEVAP
+              GO SL-SON.
+           DISPLAY (23 1) ERASE (23 5) "SILINSIN MI (E/H):".
+           ACCEPT CEVAP.
+           IF CEVAP NOT = "E" GO SL-SON.
+           OPEN INPUT KITAP OUTPUT KTMP. MOVE 0 TO ESLESME-SAYISI.
+       SL2. READ KITAP AT END GO SL3.
+           IF KIT NOT = K-ADI MOVE KITAP-KAYDI TO KTMP-KAYDI
+              WRITE KTMP-KAYDI GO SL2.
+           ADD 1 TO ESLESME-SAYISI.
+           IF ESLESME-SAYISI = SEC-SIRA GO SL2.
+           MOVE KITAP-KAYDI TO KTMP-KAYDI. WRITE KTMP-KAYDI. GO SL2.
+       SL3. CLOSE KITAP KTMP.
+           CALL "CBL_DELETE_FILE" USING "KITAP.DOS".
+           CALL "CBL_RENAME_FILE" USING "KITAP.TMP" "KITAP.DOS".
+           DISPLAY (23 1) ERASE (23 5) "KAYIT SILINDI ENT BAS".
+           ACCEPT CEVAP.
+       SL-SON. EXIT.
+      *
+      * ODUNC VERME / IADE ALMA
+      *
+       ODUNC-ISLEMI SECTION.
+       OD1. MOVE ALL "." TO KIT. DISPLAY(1 1) ERASE.
+           DISPLAY(5 5) "ISLEM YAPILACAK KITABIN ISMI:".
+           ACCEPT(5 36)KIT.
+           PERFORM KITAP-BUL.
+           IF BUL-DURUM = "H" DISPLAY (23 1) ERASE (23 5)
+              "ARADIGINIZ KITAP DOSYADA YOK ENT BAS" ACCEPT CEVAP
+              GO OD-SON.
+           OPEN I-O KITAP. MOVE 0 TO ESLESME-SAYISI.
+       OD2. READ KITAP AT END GO OD-UYARI.
+           IF KIT NOT = K-ADI GO OD2.
+           ADD 1 TO ESLESME-SAYISI.
+           IF ESLESME-SAYISI NOT = SEC-SIRA GO OD2.
+           IF KITAP-ODUNCTE
+              DISPLAY (23 1) ERASE (23 5)
+              "BU KITAP ODUNCTE, IADE ALINSIN MI (E/H):"
+              ACCEPT CEVAP
+              IF CEVAP = "E" MOVE "H" TO ODUNC-DURUMU
+                 MOVE SPACES TO ODUNC-ALAN ODUNC-TARIHI
+                 REWRITE KITAP-KAYDI
+           ELSE
+              DISPLAY EKRAN-4 DISPLAY (23 1) ERASE (23 5)
+              "ODUNC VERILSIN MI (E/H):" ACCEPT CEVAP
+              IF CEVAP = "E" ACCEPT EKRAN-4
+                 MOVE "E" TO ODUNC-DURUMU REWRITE KITAP-KAYDI.
+           CLOSE KITAP. GO OD-SON.
+       OD-UYARI. DISPLAY(23 1) ERASE (23 5)
+               "ARADIGINIZ KITAP DOSYADA YOK ENT BAS".
+           ACCEPT CEVAP. CLOSE KITAP.
+       OD-SON. EXIT.
+       E-DOKUMU SECTION.
+       MM1. OPEN INPUT KITAP.
+       MM2. DISPLAY(1 1) ERASE. MOVE SPACES TO YAZ.
+           DISPLAY(5 5) "KITAPLARINI GORMEK ISTEDIGINIZ YAZAR:".
+            ACCEPT(5 43) YAZ.
+       EDOK-ARA. MOVE "H" TO AD-BULUNDU.
+           COMPUTE AD-LEN = FUNCTION LENGTH(FUNCTION TRIM(YAZ)).
+           PERFORM VARYING AD-I FROM 1 BY 1 UNTIL AD-I > 21 - AD-LEN
+              IF Y-ADI (AD-I : AD-LEN) = YAZ (1 : AD-LEN)
+                 MOVE "E" TO AD-BULUNDU
+           END-PERFORM.
+   	   MM3.READ KITAP AT END GO YOK.
+		   IF YAZ = SPACES MOVE "E" TO AD-BULUNDU
+		   ELSE PERFORM EDOK-ARA.
+		   IF AD-BULUNDU = "H" GO MM3. MOVE 0 TO KONTROL.
+       M. DISPLAY(1 1) ERASE. DISPLAY(1 1) BASLIK.
+           DISPLAY(3 1)BASLIK-1. DISPLAY(4 1) CIZGI.
+           MOVE 2 TO LIN.
+       MNH. MOVE Y-ADI TO YADI. MOVE KONUSU TO KONU.
+           MOVE B-YILI TO TARIH. MOVE K-ADI TO ADI.
+           MOVE ADET TO D-ADET. MOVE "RAF" TO D-DURUM.
+           IF KITAP-ODUNCTE MOVE "ODC" TO D-DURUM.
+		   ADD 1 TO KONTROL. MOVE KONTROL TO S-NO.
+		   ADD 1 TO LIN. DISPLAY (LIN + 1 1) DETAY.
+       MEH. READ KITAP AT END GO M-SON.
+           IF YAZ = SPACES MOVE "E" TO AD-BULUNDU
+           ELSE PERFORM EDOK-ARA.
+           IF AD-BULUNDU = "H" GO MEH.
+           IF LIN > 14 DISPLAY (23 20) "DIGER SAYFA ICIN ENT BAS".
+           ACCEPT CEVAP GO MNH.
+       YOK. DISPLAY (23 10) "BU YAZARA AIT HIC BILGI YOK ENT BAS".
+           ACCEPT CEVAP.
+       M-SON. DISPLAY(23 1) "DOKUM BITTI ENT BAS".
+           ACCEPT CEVAP. CLOSE KITAP.
+      *
+      * KONUSUNA GORE DOKUM - E-DOKUMU ILE AYNI KALIP, ALAN
+      * YAZAR YERINE KONUSU.
+      *
+       K-DOKUMU SECTION.
+       KM1. OPEN INPUT KITAP.
+       KM2. DISPLAY(1 1) ERASE. MOVE SPACES TO KON-ARA.
+           DISPLAY(5 5) "GORMEK ISTEDIGINIZ KONU:".
+            ACCEPT(5 30) KON-ARA.
+       KDOK-ARA. MOVE "H" TO AD-BULUNDU.
+           COMPUTE AD-LEN = FUNCTION LENGTH(FUNCTION TRIM(KON-ARA)).
+           PERFORM VARYING AD-I FROM 1 BY 1 UNTIL AD-I > 11 - AD-LEN
+              IF KONUSU (AD-I : AD-LEN) = KON-ARA (1 : AD-LEN)
+                 MOVE "E" TO AD-BULUNDU
+           END-PERFORM.
+       KM3. READ KITAP AT END GO KYOK.
+           IF KON-ARA = SPACES MOVE "E" TO AD-BULUNDU
+           ELSE PERFORM KDOK-ARA.
+           IF AD-BULUNDU = "H" GO KM3. MOVE 0 TO KONTROL.
+       KM. DISPLAY(1 1) ERASE. DISPLAY(1 1) BASLIK.
+           DISPLAY(3 1)BASLIK-1. DISPLAY(4 1) CIZGI.
+           MOVE 2 TO LIN.
+       KNH. MOVE Y-ADI TO YADI. MOVE KONUSU TO KONU.
+           MOVE B-YILI TO TARIH. MOVE K-ADI TO ADI.
+           MOVE ADET TO D-ADET. MOVE "RAF" TO D-DURUM.
+           IF KITAP-ODUNCTE MOVE "ODC" TO D-DURUM.
+           ADD 1 TO KONTROL. MOVE KONTROL TO S-NO.
+           ADD 1 TO LIN. DISPLAY (LIN + 1 1) DETAY.
+       KEH. READ KITAP AT END GO KM-SON.
+           IF KON-ARA = SPACES MOVE "E" TO AD-BULUNDU
+           ELSE PERFORM KDOK-ARA.
+           IF AD-BULUNDU = "H" GO KEH.
+           IF LIN > 14 DISPLAY (23 20) "DIGER SAYFA ICIN ENT BAS".
+           ACCEPT CEVAP GO KNH.
+       KYOK. DISPLAY (23 10) "BU KONUDA HIC BILGI YOK ENT BAS".
+           ACCEPT CEVAP.
+       KM-SON. DISPLAY(23 1) "DOKUM BITTI ENT BAS".
+           ACCEPT CEVAP. CLOSE KITAP.
+       Y-DOKUMU SECTION.
+       YY1. OPEN INPUT KITAP. OPEN OUTPUT YAZICI. MOVE 0 TO SAYFA-NO.
+           MOVE 0 TO T-TOPLAM-SAYAC.
+           DISPLAY(1 1) ERASE.
+       YY2. READ KITAP AT END GO UYAR.
+       YY. MOVE 0 TO N. ADD 1 TO SAYFA-NO. MOVE SAYFA-NO TO
+           SAYFA-NO-YZ.
+           WRITE CIKTI-SATIRI FROM BASLIK AFTER 2.
+           WRITE CIKTI-SATIRI FROM BASLIK-1.
+           WRITE CIKTI-SATIRI FROM CIZGI.
+           MOVE 0 TO KONTROL.
+       YY3. ADD 1 TO KONTROL. ADD 1 TO N. ADD 1 TO T-TOPLAM-SAYAC.
+           MOVE N TO S-NO.
+           MOVE Y-ADI TO YADI. MOVE K-ADI TO ADI.
+           MOVE KONUSU TO KONU. MOVE B-YILI TO TARIH.
+           MOVE ADET TO D-ADET. MOVE "RAF" TO D-DURUM.
+           IF KITAP-ODUNCTE MOVE "ODC" TO D-DURUM.
+           WRITE CIKTI-SATIRI FROM DETAY AFTER 2.
+           IF KONTROL > 39 PERFORM YY.
+           READ KITAP AT END GO Y-SON.
+           GO YY3.
+       UYAR. DISPLAY(23 5) "DOSYADA HIC KAYIT YOK ENT BAS:".
+           ACCEPT CEVAP.
+       Y-SON. MOVE T-TOPLAM-SAYAC TO T-ADET.
+           WRITE CIKTI-SATIRI FROM BAS-TOPLAM AFTER 2.
+           CLOSE KITAP. CLOSE YAZICI.
+       SON SECTION.
+       SSS. DISPLAY (1 1) ERASE. STOP RUN.
