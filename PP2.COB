@@ -11,6 +11,18 @@
            SELECT BRD ASSIGN TO DISK ORGANIZATION INDEXED
            ACCESS DYNAMIC RECORD KEY KOD.
            SELECT YAZICI ASSIGN TO PRINTER.
+           SELECT SRTWRK ASSIGN TO DISK.
+           SELECT DEPO ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY DEPO-ADI.
+           SELECT FISSAY ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY FS-DONEM.
+           SELECT SETTLE ASSIGN TO DISK.
+           SELECT KALTAB ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY KT-KOD.
+           SELECT ORTAK ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY ORT-KOD.
+           SELECT TARTI ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY TR-FISNO.
        DATA DIVISION.
        FILE SECTION.
        FD BRD LABEL RECORD STANDARD VALUE OF FILE-ID "BRD.DAT".
@@ -28,6 +40,54 @@
            02 STNO PIC 9(3).
        FD YAZICI LABEL RECORD OMITTED.
        01 SATIR PIC X(80).
+       FD DEPO LABEL RECORD STANDARD VALUE OF FILE-ID "DEPO.DAT".
+       01 DEPO-KAYDI.
+           02 DEPO-ADI PIC X(6).
+           02 DEPO-NO PIC 9.
+       FD FISSAY LABEL RECORD STANDARD VALUE OF FILE-ID "FISSAY.DAT".
+       01 FISSAY-KAYDI.
+           02 FS-DONEM PIC X(5).
+           02 FS-SY PIC 9(6).
+           02 FS-SY1 PIC 9(6).
+           02 FS-LIN PIC 99.
+           02 FS-SY2 PIC 9(6).
+       FD SETTLE LABEL RECORD STANDARD VALUE OF FILE-ID "SETTLE.DAT".
+       01 SETTLE-KAYDI.
+           02 SL-KALITE PIC X(6).
+           02 SL-DONEM PIC X(5).
+           02 SL-KILO PIC 9(7).
+           02 SL-TUTAR PIC 9(11).
+       FD KALTAB LABEL RECORD STANDARD VALUE OF FILE-ID "KALTAB.DAT".
+       01 KALTAB-KAYDI.
+           02 KT-KOD PIC X(6).
+           02 KT-ADI PIC X(14).
+      * ORTAK.DAT - ADRES/P2/KONSIYE'NIN BIRLIKTE KULLANDIGI ORTAK
+      * URETICI/MUSTERI ANA DOSYASI.
+       FD ORTAK LABEL RECORD STANDARD VALUE OF FILE-ID "ORTAK.DAT".
+       01 ORTAK-KAYDI.
+           02 ORT-KOD   PIC X(15).
+           02 ORT-ADI   PIC X(30).
+           02 ORT-TEL   PIC X(20).
+           02 ORT-SEHIR PIC X(20).
+           02 ORT-ADRES PIC X(30).
+      * TARTI.DAT - KANTAR (TARTI) BILGISAYARININ YAZDIGI TARTIM
+      * FISLERI. HER FIS BIR YUKLEMENIN KANTAR OKUMASINI TASIR; P2
+      * GIRIS FISI KAYDINI ACARKEN MIKTARI BU DOSYADAN OKUR, ELLE
+      * GIRMEZ.
+       FD TARTI LABEL RECORD STANDARD VALUE OF FILE-ID "TARTI.DAT".
+       01 TARTI-KAYDI.
+           02 TR-FISNO  PIC 9(6).
+           02 TR-UYENO  PIC 9(4).
+           02 TR-KILO   PIC 9(4).
+           02 TR-DURUM  PIC X.
+              88 TR-KULLANILMADI VALUE "H".
+              88 TR-KULLANILDI   VALUE "K".
+       SD SRTWRK.
+       01 SRT-KAYDI.
+           02 S-UYENO PIC 9(4).
+           02 S-AD-SOYAD PIC X(20).
+           02 S-MIKTARI PIC 9(4).
+           02 S-TUTAR PIC 9(10).
        WORKING-STORAGE SECTION.
        77 K PIC 9 VALUE 0.
        77 CEVAP PIC X VALUE SPACES.
@@ -45,12 +105,49 @@
        77 MEH PIC 9(11) VALUE 0.
        77 T1 PIC X(10) VALUE SPACES.
        77 D1 PIC X(5) VALUE SPACES.
+       77 D2 PIC X(5) VALUE SPACES.
        77 K1 PIC X(6) VALUE SPACES.
+       77 YK1 PIC 9(7) VALUE 0.
+       77 YK2 PIC 9(7) VALUE 0.
+       77 YK3 PIC 9(7) VALUE 0.
+       77 YK4 PIC 9(7) VALUE 0.
+       77 YK5 PIC 9(7) VALUE 0.
+       77 YK6 PIC 9(7) VALUE 0.
+       77 YT1 PIC 9(9) VALUE 0.
+       77 YT2 PIC 9(9) VALUE 0.
+       77 YT3 PIC 9(9) VALUE 0.
+       77 YT4 PIC 9(9) VALUE 0.
+       77 YT5 PIC 9(9) VALUE 0.
+       77 YT6 PIC 9(9) VALUE 0.
+       77 PK1 PIC 9(7) VALUE 0.
+       77 PK2 PIC 9(7) VALUE 0.
+       77 PK3 PIC 9(7) VALUE 0.
+       77 PK4 PIC 9(7) VALUE 0.
+       77 PK5 PIC 9(7) VALUE 0.
+       77 PK6 PIC 9(7) VALUE 0.
+       77 PT1 PIC 9(9) VALUE 0.
+       77 PT2 PIC 9(9) VALUE 0.
+       77 PT3 PIC 9(9) VALUE 0.
+       77 PT4 PIC 9(9) VALUE 0.
+       77 PT5 PIC 9(9) VALUE 0.
+       77 PT6 PIC 9(9) VALUE 0.
+       77 YK-TUT PIC 9(9) VALUE 0.
+       77 PK-TUT PIC 9(9) VALUE 0.
+       77 YT-TUT PIC 9(11) VALUE 0.
+       77 PT-TUT PIC 9(11) VALUE 0.
+       77 YK-ORT PIC 9999V99 VALUE 0.
+       77 PK-ORT PIC 9999V99 VALUE 0.
        77 QP PIC 9 VALUE 0.
        77 C PIC 9 VALUE 0.
        77 SC PIC 99 VALUE 0.
        77 TUTAR PIC 9(8) VALUE 0.
        77 SIFRE PIC X(10) VALUE SPACES.
+       77 YETKI PIC 9 VALUE 0.
+       77 FS-VAR PIC X VALUE SPACES.
+       77 WS-UYE-KOD PIC X(15) VALUE SPACES.
+       77 WS-UYE-KOD-ED PIC ZZZ9.
+       77 TG-HATALI PIC X VALUE "H".
+       77 TG-HATA-MESAJ PIC X(40) VALUE SPACES.
        77 SIRA PIC 99 VALUE 0.
        77 RC PIC 9 VALUE 0.
        77 SN1 PIC 999 VALUE 0.
@@ -67,6 +164,15 @@
        77 BBL5 PIC 9(7) VALUE 0.
        77 BBL6 PIC 9(7) VALUE 0.
        77 BBL PIC 9(7) VALUE 0.
+       77 TANEHATA PIC 9(4) VALUE 0.
+       77 TANEHATA1 PIC 9(4) VALUE 0.
+       77 HS-SAY PIC 9(5) VALUE 0.
+       77 HS-SAY2 PIC 9(5) VALUE 0.
+       77 HS-KILO PIC 9(9) VALUE 0.
+       77 HS-KILO2 PIC 9(9) VALUE 0.
+       77 TANE-ADIM PIC S9(4) VALUE 0.
+       77 TANE-KALAN PIC S9(4) VALUE 0.
+       77 RESLIN PIC 99 VALUE 0.
        77 B1 PIC 9(6) VALUE 0.
        77 B2 PIC 9(6) VALUE 0.
        77 B3 PIC 9(6) VALUE 0.
@@ -158,6 +264,13 @@
        77 BA6 PIC 9(7) VALUE 0.
        77 BOSLUK PIC X(80) VALUE SPACES.
        77 CIZGI PIC X(80) VALUE ALL "~".
+       77 UD-UYENO PIC 9(4) VALUE 0.
+       77 UD-ILK PIC X VALUE "Y".
+       77 UD-MIKTARI PIC 9(7) VALUE 0.
+       77 UD-TUTAR PIC 9(10) VALUE 0.
+       77 UD-GMIKTARI PIC 9(9) VALUE 0.
+       77 UD-GTUTAR PIC 9(11) VALUE 0.
+       77 UD-LIN PIC 99 VALUE 0.
        01 N1.  
            02 F PIC X(15) VALUE SPACES.
            02 TT PIC X(10)BB.  
@@ -504,7 +617,99 @@
            02 F PIC X VALUE "|".
            02 ZTPKL PIC Z,ZZZ,ZZ9.
            02 F PIC X VALUE "|".
-       SCREEN SECTION.   
+       01 DZ16.
+           02 F PIC X(15) VALUE SPACES.
+           02 F PIC X(23) VALUE "UYE BAZINDA ALIM DOKUMU".
+       01 DZ17.
+           02 F PIC X(10) VALUE "KALITE:".
+           02 UD-B-KALITE PIC X(6).
+           02 F PIC X(4) VALUE SPACES.
+           02 F PIC X(8) VALUE "DONEM:".
+           02 UD-B-DONEM PIC X(5).
+       01 DZ18.
+           02 F PIC X(8) VALUE "UYE NO".
+           02 F PIC X(4) VALUE SPACES.
+           02 F PIC X(20) VALUE "ADI SOYADI".
+           02 F PIC X(5) VALUE SPACES.
+           02 F PIC X(10) VALUE "TOP.KILO".
+           02 F PIC X(5) VALUE SPACES.
+           02 F PIC X(14) VALUE "TOPLAM TUTAR".
+       01 DZ19.
+           02 UD-D-UYENO PIC ZZZ9.
+           02 F PIC X(8) VALUE SPACES.
+           02 UD-D-ADSOYAD PIC X(20).
+           02 F PIC X(3) VALUE SPACES.
+           02 UD-D-MIKTARI PIC Z,ZZZ,ZZ9.
+           02 F PIC X(3) VALUE SPACES.
+           02 UD-D-TUTAR PIC ZZ,ZZZ,ZZ9.
+       01 DZ20.
+           02 F PIC X(14) VALUE "GENEL TOPLAM".
+           02 F PIC X(18) VALUE SPACES.
+           02 UD-G-MIKTARI PIC ZZ,ZZZ,ZZ9.
+           02 F PIC X(3) VALUE SPACES.
+           02 UD-G-TUTAR PIC ZZZ,ZZZ,ZZ9.
+       01 DZ21.
+           02 F PIC X(30) VALUE "YIL BAZINDA KARSILASTIRMA".
+           02 KD-KALITE PIC X(6).
+           02 F PIC X(10) VALUE SPACES.
+           02 F PIC X(12) VALUE "BU DONEM:".
+           02 KD-DONEM1 PIC X(5).
+           02 F PIC X(4) VALUE SPACES.
+           02 F PIC X(14) VALUE "GECEN DONEM:".
+           02 KD-DONEM2 PIC X(5).
+       01 DZ22.
+           02 F PIC X(80) VALUE ALL "-".
+       01 DZ23.
+           02 F PIC X(12) VALUE SPACES.
+           02 F PIC X(62) VALUE
+           "|220-250  |251-300  |301-350  |351-400  |401-460  |461-500".
+           02 F PIC X(8) VALUE "|TOPLAM".
+       01 DZ24.
+           02 F PIC X(12) VALUE SPACES.
+           02 F PIC X(70) VALUE ALL "-".
+       01 DZ25.
+           02 F PIC X(12) VALUE "BU DONEM|".
+           02 KD-YK1 PIC Z,ZZZ,ZZ9.
+           02 F PIC X VALUE "|".
+           02 KD-YK2 PIC Z,ZZZ,ZZ9.
+           02 F PIC X VALUE "|".
+           02 KD-YK3 PIC Z,ZZZ,ZZ9.
+           02 F PIC X VALUE "|".
+           02 KD-YK4 PIC Z,ZZZ,ZZ9.
+           02 F PIC X VALUE "|".
+           02 KD-YK5 PIC Z,ZZZ,ZZ9.
+           02 F PIC X VALUE "|".
+           02 KD-YK6 PIC Z,ZZZ,ZZ9.
+           02 F PIC X VALUE "|".
+           02 KD-YKTOP PIC Z,ZZZ,ZZ9.
+       01 DZ26.
+           02 F PIC X(12) VALUE "GECEN DONEM|".
+           02 KD-PK1 PIC Z,ZZZ,ZZ9.
+           02 F PIC X VALUE "|".
+           02 KD-PK2 PIC Z,ZZZ,ZZ9.
+           02 F PIC X VALUE "|".
+           02 KD-PK3 PIC Z,ZZZ,ZZ9.
+           02 F PIC X VALUE "|".
+           02 KD-PK4 PIC Z,ZZZ,ZZ9.
+           02 F PIC X VALUE "|".
+           02 KD-PK5 PIC Z,ZZZ,ZZ9.
+           02 F PIC X VALUE "|".
+           02 KD-PK6 PIC Z,ZZZ,ZZ9.
+           02 F PIC X VALUE "|".
+           02 KD-PKTOP PIC Z,ZZZ,ZZ9.
+       01 DZ27.
+           02 F PIC X(80) VALUE ALL "-".
+       01 DZ28.
+           02 F PIC X(15) VALUE "BU DONEM TUTAR:".
+           02 KD-YTTOP PIC ZZ,ZZZ,ZZZ,ZZ9.
+           02 F PIC X(4) VALUE "ORT:".
+           02 KD-YK-OF PIC Z,ZZ9.99.
+           02 F PIC X(3) VALUE SPACES.
+           02 F PIC X(15) VALUE "GEC.DONEM TUTAR:".
+           02 KD-PTTOP PIC ZZ,ZZZ,ZZZ,ZZ9.
+           02 F PIC X(4) VALUE "ORT:".
+           02 KD-PK-OF PIC Z,ZZ9.99.
+       SCREEN SECTION.
        01 EK1.
            02 BLANK SCREEN.
            02 LINE 1 COLUMN 1 VALUE "MARMARA BIRLIK".
@@ -520,11 +725,79 @@
            02 LINE 10 COLUMN 10 VALUE 
               "GUNLUK GIRIS FISI KESIMI".
            02 LINE 11 COLUMN 10 VALUE  "{5:EKRAN *** 6:YAZICI DOKUMU}".
-		   02 LINE 12 COLUMN 10 VALUE "{7:CIKIS}".
-           02 LINE 13 COLUMN 10 PIC X(60) FROM ALL "~".
-           02 LINE 14 COLUMN 10 VALUE 
-               "*** S E C I M I N I Z  [    ] ***".  
-           02 LINE 14 COLUMN 35 PIC 99 USING SC.
+           02 LINE 12 COLUMN 10 VALUE
+              "UYE BAZINDA ALIM DOKUMU".
+           02 LINE 13 COLUMN 10 VALUE "{8:EKRAN *** 9:YAZICI DOKUMU}".
+           02 LINE 14 COLUMN 10 VALUE "{7:KANTAR (TARTI) FISI GIRISI}".
+           02 LINE 15 COLUMN 10 VALUE "{11:DEPO KODU TANIMLA}".
+           02 LINE 16 COLUMN 10 VALUE "{13:KALITE KODU TANIMLA}".
+           02 LINE 17 COLUMN 10 VALUE
+              "YIL BAZINDA KARSILASTIRMA DOKUMU".
+           02 LINE 18 COLUMN 10 VALUE "{14:EKRAN *** 15:YAZICI DOKUMU}".
+		   02 LINE 19 COLUMN 10 VALUE "{12:CIKIS}".
+           02 LINE 20 COLUMN 10 PIC X(60) FROM ALL "~".
+           02 LINE 21 COLUMN 10 VALUE
+               "*** S E C I M I N I Z  [    ] ***".
+           02 LINE 21 COLUMN 35 PIC 99 USING SC.
+       01 EK8.
+           02 BLANK SCREEN.
+           02 LINE 1 COLUMN 1 VALUE "MARMARA BIRLIK".
+           02 LINE 2 COLUMN 1 VALUE "KALITE KODU TANIMLAMA".
+           02 LINE 5 COLUMN 10 PIC X(40) FROM ALL "~".
+           02 LINE 6 COLUMN 10 VALUE "KALITE KODU.............:".
+           02 LINE 7 COLUMN 10 VALUE "KALITE ADI (ACIKLAMA)...:".
+           02 LINE 6 COLUMN 37 PIC X(6) USING KT-KOD.
+           02 LINE 7 COLUMN 37 PIC X(14) USING KT-ADI.
+       01 EK9.
+           02 BLANK SCREEN.
+           02 LINE 1 COLUMN 1 VALUE "MARMARA BIRLIK".
+           02 LINE 2 COLUMN 1 VALUE "YIL BAZINDA KARSILASTIRMA DOKUMU".
+           02 LINE 5 COLUMN 10 PIC X(40) FROM ALL "~".
+           02 LINE 6 COLUMN 10 VALUE "KALITE         :".
+           02 LINE 7 COLUMN 10 VALUE "BU DONEM       :".
+           02 LINE 8 COLUMN 10 VALUE "GECEN DONEM    :".
+           02 LINE 6 COLUMN 30 PIC X(6) USING K1.
+           02 LINE 7 COLUMN 30 PIC X(5) USING D1.
+           02 LINE 8 COLUMN 30 PIC X(5) USING D2.
+       01 EK7.
+           02 BLANK SCREEN.
+           02 LINE 1 COLUMN 1 VALUE "MARMARA BIRLIK".
+           02 LINE 2 COLUMN 1 VALUE "DEPO KODU TANIMLAMA".
+           02 LINE 5 COLUMN 10 PIC X(40) FROM ALL "~".
+           02 LINE 6 COLUMN 10 VALUE "DEPO ADI (ALIM MERKEZI) :".
+           02 LINE 7 COLUMN 10 VALUE "DEPO NO (1 HANE)........:".
+           02 LINE 6 COLUMN 37 PIC X(6) USING DEPO-ADI.
+           02 LINE 7 COLUMN 37 PIC 9 USING DEPO-NO.
+       01 EK-TG.
+           02 BLANK SCREEN.
+           02 LINE 1 COLUMN 1 VALUE "MARMARA BIRLIK".
+           02 LINE 2 COLUMN 1 VALUE "KANTAR (TARTI) FISI GIRISI".
+           02 LINE 5 COLUMN 10 PIC X(50) FROM ALL "~".
+           02 LINE 6 COLUMN 10 VALUE "KALITE         :".
+           02 LINE 7 COLUMN 10 VALUE "DONEM          :".
+           02 LINE 8 COLUMN 10 VALUE "TARIH          :".
+           02 LINE 9 COLUMN 10 VALUE "UYE NO         :".
+           02 LINE 10 COLUMN 10 VALUE "TANE SAYISI    :".
+           02 LINE 11 COLUMN 10 VALUE "BAREM FIATI    :".
+           02 LINE 12 COLUMN 10 VALUE "KANTAR FIS NO  :".
+           02 LINE 13 COLUMN 10 VALUE "UYE ADI SOYADI :".
+           02 LINE 14 COLUMN 10 VALUE "KANTAR KILOSU  :".
+           02 LINE 6 COLUMN 30 PIC X(6) USING KALITE.
+           02 LINE 7 COLUMN 30 PIC X(5) USING DONEM.
+           02 LINE 8 COLUMN 30 PIC X(10) USING TARIH.
+           02 LINE 9 COLUMN 30 PIC 9(4) USING UYENO.
+           02 LINE 10 COLUMN 30 PIC 9(4) USING TANE.
+           02 LINE 11 COLUMN 30 PIC 9(6) USING BAREM-FIATI.
+           02 LINE 12 COLUMN 30 PIC 9(6) USING TR-FISNO.
+       01 EK6.
+           02 BLANK SCREEN.
+           02 LINE 1 COLUMN 1 VALUE "MARMARA BIRLIK".
+           02 LINE 2 COLUMN 1 VALUE "UYE BAZINDA ALIM DOKUMU".
+           02 LINE 5 COLUMN 10 PIC X(40) FROM ALL "~".
+           02 LINE 6 COLUMN 10 VALUE "KALITE   :".
+           02 LINE 7 COLUMN 10 VALUE "DONEM    :".
+           02 LINE 6 COLUMN 30 PIC X(6) USING K1.
+           02 LINE 7 COLUMN 30 PIC X(5) USING D1.
        01 EK5.
            02 BLANK SCREEN.
            02 LINE 1 COLUMN 1 VALUE "MARMARA BIRLIK".
@@ -542,25 +815,301 @@
            DISPLAY (12 10) "*** S I F R E :                       ***". 
            DISPLAY (13 10) "*****************************************".
            ACCEPT SIF ON ESCAPE GO ZZQQQ.
-           IF SIFRE NOT = "EDINCIK" DISPLAY (1 1) ERASE STOP RUN.
+           IF SIFRE = "EDINCIK" MOVE 1 TO YETKI
+           ELSE IF SIFRE = "GIRISFISI" MOVE 2 TO YETKI
+           ELSE DISPLAY (1 1) ERASE STOP RUN.
        ZZQQQ. DISPLAY EK1.
-       NNNN. ACCEPT EK1. 
+       NNNN. ACCEPT EK1.
+           IF YETKI = 2 AND SC NOT = 05 AND SC NOT = 06
+              AND SC NOT = 07 AND SC NOT = 12 DISPLAY (23 7) SC (23 10)
+              "BU ISLEM ICIN YETKINIZ YOK" GO NNNN.
            IF SC = 01 PERFORM GAE
-            ELSE IF SC = 02 PERFORM GAE 
-            ELSE IF SC = 03 PERFORM GAE 
+            ELSE IF SC = 02 PERFORM GAE
+            ELSE IF SC = 03 PERFORM GAE
             ELSE IF SC = 04 PERFORM GAE
-            ELSE IF SC = 05 PERFORM GAE 
+            ELSE IF SC = 05 PERFORM GAE
             ELSE IF SC = 06 PERFORM GAE
-		    ELSE IF SC = 07 PERFORM SON
+            ELSE IF SC = 07 PERFORM TARTIM-GIRISI
+            ELSE IF SC = 08 PERFORM UYE-DOKUM
+            ELSE IF SC = 09 PERFORM UYE-DOKUM
+            ELSE IF SC = 11 PERFORM DEPO-TANIM
+            ELSE IF SC = 13 PERFORM KALITE-TANIM
+            ELSE IF SC = 14 PERFORM KARS-DOKUM
+            ELSE IF SC = 15 PERFORM KARS-DOKUM
+		    ELSE IF SC = 12 PERFORM SON
             ELSE DISPLAY (23 7) SC (23 10)
             "NOLU SECENEK YANLIS LUTFEN DOGRUSUNU GIRINIZ" GO NNNN.
-       NNN1. DISPLAY EK1. DISPLAY (23 7) SC (23 10) 
+       NNN1. DISPLAY EK1. DISPLAY (23 7) SC (23 10)
            "NOLU ISLEM TAMAMLANMISTIR". GO NNNN.
-       GAE SECTION. 
+       UYE-DOKUM SECTION.
+       UD-BAS. DISPLAY (1 1) ERASE. OPEN INPUT BRD. OPEN OUTPUT YAZICI.
+           MOVE "Y" TO UD-ILK. MOVE 0 TO UD-GMIKTARI UD-GTUTAR.
+       UD-GIR. DISPLAY EK6.
+           DISPLAY (23 1) "CTRL-B ILE BIR ALAN GERI GIDILIR".
+           DISPLAY (24 1) "ESC TUSU ILE ANA MENUYE DONERSINIZ".
+           ACCEPT EK6 ON ESCAPE GO UD-SON.
+           DISPLAY (22 10) "DOGRUMU {E/H}:".
+           ACCEPT (22 30) CEVAP.
+           IF CEVAP = "H" GO UD-GIR.
+           OPEN INPUT KALTAB. MOVE K1 TO KT-KOD.
+           READ KALTAB INVALID KEY CLOSE KALTAB
+              DISPLAY (23 1) ERASE DISPLAY (23 1)
+              "GECERSIZ KALITE KODU {ENT BAS}" ACCEPT CEVAP GO UD-GIR
+           NOT INVALID KEY CLOSE KALTAB
+           END-READ.
+           MOVE K1 TO KALITE. MOVE D1 TO DONEM.
+       UD-STR. MOVE 0 TO FISNO. MOVE ALL "." TO TARIH.
+           START BRD KEY NOT LESS THAN KOD INVALID KEY
+           DISPLAY (23 1) ERASE DISPLAY (23 1)
+           "DOSYAYA START YAPILAMIYOR {ENT BAS}"
+           ACCEPT CEVAP GO UD-SON.
+       UD-SRT. SORT SRTWRK ON ASCENDING KEY S-UYENO
+               INPUT PROCEDURE IS UD-BESLE
+               OUTPUT PROCEDURE IS UD-DOKUM.
+       UD-SON. DISPLAY (24 1) ERASE.
+           DISPLAY (24 1) "ANA MENU ICIN {ENT BAS}".
+           ACCEPT CEVAP. CLOSE BRD YAZICI.
+       UD-BESLE SECTION.
+       UD-B1. READ BRD NEXT AT END GO UD-B-SON.
+           IF KALITE NOT = K1 OR DONEM NOT = D1 GO UD-B1.
+           MOVE UYENO TO S-UYENO. MOVE AD-SOYAD TO S-AD-SOYAD.
+           MOVE MIKTARI TO S-MIKTARI.
+           COMPUTE S-TUTAR = MIKTARI * BAREM-FIATI.
+           RELEASE SRT-KAYDI.
+           GO UD-B1.
+       UD-B-SON. EXIT.
+       UD-DOKUM SECTION.
+       UD-D1. MOVE K1 TO UD-B-KALITE. MOVE D1 TO UD-B-DONEM.
+           IF SC = 8 DISPLAY (1 1) ERASE DISPLAY (1 1) DZ16
+              DISPLAY (2 1) DZ17 DISPLAY (4 1) DZ18.
+           IF SC = 9 WRITE SATIR FROM DZ16 AFTER 1
+              WRITE SATIR FROM DZ17 WRITE SATIR FROM DZ18.
+           MOVE 0 TO UD-UYENO UD-MIKTARI UD-TUTAR. MOVE 5 TO UD-LIN.
+       UD-D2. RETURN SRTWRK AT END GO UD-D-FLUSH.
+           IF UD-ILK = "Y" MOVE S-UYENO TO UD-UYENO MOVE "N" TO UD-ILK.
+           IF S-UYENO NOT = UD-UYENO PERFORM UD-D-YAZ
+              MOVE S-UYENO TO UD-UYENO MOVE 0 TO UD-MIKTARI UD-TUTAR.
+           MOVE S-AD-SOYAD TO UD-D-ADSOYAD.
+           ADD S-MIKTARI TO UD-MIKTARI.
+           ADD S-TUTAR TO UD-TUTAR.
+           GO UD-D2.
+       UD-D-FLUSH. PERFORM UD-D-YAZ.
+           MOVE UD-GMIKTARI TO UD-G-MIKTARI.
+           MOVE UD-GTUTAR TO UD-G-TUTAR.
+           IF SC = 8 DISPLAY (22 1) DZ20.
+           IF SC = 9 WRITE SATIR FROM DZ20 AFTER 2.
+       UD-D-SON. EXIT.
+       UD-D-YAZ. MOVE UD-UYENO TO UD-D-UYENO.
+           MOVE UD-MIKTARI TO UD-D-MIKTARI.
+           MOVE UD-TUTAR TO UD-D-TUTAR.
+           ADD UD-MIKTARI TO UD-GMIKTARI. ADD UD-TUTAR TO UD-GTUTAR.
+           ADD 1 TO UD-LIN.
+           IF SC = 8 DISPLAY (UD-LIN 1) DZ19.
+           IF SC = 9 WRITE SATIR FROM DZ19.
+       UD-D-YAZ-SON. EXIT.
+       TARTIM-GIRISI SECTION.
+       TG-BAS. DISPLAY (1 1) ERASE. OPEN I-O BRD. OPEN I-O KALTAB.
+       TG-GIR. MOVE SPACES TO KALITE DONEM TARIH.
+           MOVE 0 TO UYENO TANE BAREM-FIATI TR-FISNO MIKTARI STNO.
+           MOVE SPACES TO AD-SOYAD.
+           DISPLAY EK-TG.
+           DISPLAY (23 1) "ESC TUSU ILE ANA MENUYE DONERSINIZ".
+           ACCEPT EK-TG ON ESCAPE GO TG-SON.
+           MOVE KALITE TO KT-KOD.
+           READ KALTAB INVALID KEY
+              DISPLAY (24 1) ERASE DISPLAY (24 1)
+              "GECERSIZ KALITE KODU {ENT BAS}" ACCEPT CEVAP GO TG-GIR.
+       TG-UYE. PERFORM TG-ORTAK-BUL THRU TG-ORTAK-BUL-SON.
+           DISPLAY (13 30) AD-SOYAD.
+           IF AD-SOYAD = SPACES
+              DISPLAY (24 1) ERASE DISPLAY (24 1)
+              "UYE NO ORTAK DOSYASINDA YOK {ENT BAS}"
+              ACCEPT CEVAP GO TG-GIR.
+       TG-KANTAR. PERFORM TG-TARTI-BUL THRU TG-TARTI-BUL-SON.
+           IF TG-HATALI = "E"
+              DISPLAY (24 1) ERASE DISPLAY (24 1) TG-HATA-MESAJ
+              ACCEPT CEVAP GO TG-GIR.
+           COMPUTE TANE-ADIM = (TANE - 220) / 10.
+           COMPUTE TANE-KALAN = TANE - 220 - (TANE-ADIM * 10).
+           IF TANE < 220 OR TANE > 500 OR TANE-KALAN NOT = 0
+              DISPLAY (24 1) ERASE DISPLAY (24 1)
+              "TANE 220-500 ARASI VE 10'UN KATI OLMALI {ENT BAS}"
+              ACCEPT CEVAP GO TG-GIR.
+           DISPLAY (14 30) MIKTARI.
+           DISPLAY (21 10) "VERILER DOGRUMU {E/H}:".
+           ACCEPT (21 35) CEVAP.
+           IF CEVAP = "H" GO TG-GIR.
+           PERFORM TG-FISNO-AL THRU TG-FISNO-AL-SON.
+           WRITE BRD-KAYDI INVALID KEY
+              DISPLAY (24 1) ERASE DISPLAY (24 1)
+              "BU FIS NO ILE KAYIT ZATEN VAR {ENT BAS}"
+              ACCEPT CEVAP
+              GO TG-GIR.
+           PERFORM TG-TARTI-ISARETLE THRU TG-TARTI-ISARETLE-SON.
+           GO TG-GIR.
+       TG-SON. CLOSE BRD KALTAB.
+       TG-ORTAK-BUL.
+           MOVE UYENO TO WS-UYE-KOD-ED. MOVE SPACES TO WS-UYE-KOD.
+           IF UYENO < 10
+              MOVE WS-UYE-KOD-ED (4:1) TO WS-UYE-KOD (1:1)
+           ELSE IF UYENO < 100
+              MOVE WS-UYE-KOD-ED (3:2) TO WS-UYE-KOD (1:2)
+           ELSE IF UYENO < 1000
+              MOVE WS-UYE-KOD-ED (2:3) TO WS-UYE-KOD (1:3)
+           ELSE
+              MOVE WS-UYE-KOD-ED (1:4) TO WS-UYE-KOD (1:4).
+           OPEN INPUT ORTAK. MOVE WS-UYE-KOD TO ORT-KOD.
+           READ ORTAK INVALID KEY GO TG-ORTAK-BUL-SON.
+           MOVE ORT-ADI TO AD-SOYAD.
+       TG-ORTAK-BUL-SON.
+           CLOSE ORTAK.
+       TG-TARTI-BUL.
+           MOVE "H" TO TG-HATALI.
+           OPEN I-O TARTI.
+           READ TARTI INVALID KEY
+              MOVE "E" TO TG-HATALI
+              MOVE "GECERSIZ KANTAR FIS NO {ENT BAS}" TO TG-HATA-MESAJ
+              GO TG-TARTI-BUL-KAPAT.
+           IF TR-KULLANILDI
+              MOVE "E" TO TG-HATALI
+              MOVE "BU KANTAR FISI DAHA ONCE ISLENMIS {ENT BAS}"
+                 TO TG-HATA-MESAJ
+              GO TG-TARTI-BUL-KAPAT.
+           IF TR-UYENO NOT = UYENO
+              MOVE "E" TO TG-HATALI
+              MOVE "KANTAR FISI BASKA UYEYE AIT {ENT BAS}"
+                 TO TG-HATA-MESAJ
+              GO TG-TARTI-BUL-KAPAT.
+           MOVE TR-KILO TO MIKTARI.
+       TG-TARTI-BUL-KAPAT.
+           CLOSE TARTI.
+       TG-TARTI-BUL-SON.
+           EXIT.
+       TG-TARTI-ISARETLE.
+           OPEN I-O TARTI.
+           READ TARTI INVALID KEY
+              GO TG-TARTI-ISARETLE-KAPAT.
+           SET TR-KULLANILDI TO TRUE.
+           REWRITE TARTI-KAYDI.
+       TG-TARTI-ISARETLE-KAPAT.
+           CLOSE TARTI.
+       TG-TARTI-ISARETLE-SON.
+           EXIT.
+       TG-FISNO-AL.
+           OPEN I-O FISSAY. MOVE DONEM TO FS-DONEM.
+           READ FISSAY INVALID KEY MOVE 0 TO FS-SY FS-SY1 FS-LIN FS-SY2
+              MOVE "H" TO FS-VAR
+              NOT INVALID KEY MOVE "E" TO FS-VAR.
+           ADD 1 TO FS-SY2. MOVE FS-SY2 TO FISNO.
+           IF FS-VAR = "E" REWRITE FISSAY-KAYDI
+           ELSE WRITE FISSAY-KAYDI.
+           CLOSE FISSAY.
+       TG-FISNO-AL-SON.
+           EXIT.
+       DEPO-TANIM SECTION.
+       DT-BAS. DISPLAY (1 1) ERASE. OPEN I-O DEPO.
+       DT-GIR. DISPLAY EK7.
+           DISPLAY (23 1) "ESC TUSU ILE ANA MENUYE DONERSINIZ".
+           ACCEPT EK7 ON ESCAPE GO DT-SON.
+           WRITE DEPO-KAYDI INVALID KEY REWRITE DEPO-KAYDI.
+           GO DT-GIR.
+       DT-SON. CLOSE DEPO.
+       KALITE-TANIM SECTION.
+       KT-BAS. DISPLAY (1 1) ERASE. OPEN I-O KALTAB.
+       KT-GIR. DISPLAY EK8.
+           DISPLAY (23 1) "ESC TUSU ILE ANA MENUYE DONERSINIZ".
+           ACCEPT EK8 ON ESCAPE GO KT-SON.
+           WRITE KALTAB-KAYDI INVALID KEY REWRITE KALTAB-KAYDI.
+           GO KT-GIR.
+       KT-SON. CLOSE KALTAB.
+       KARS-DOKUM SECTION.
+       KD-BAS. DISPLAY (1 1) ERASE. OPEN INPUT BRD. OPEN OUTPUT YAZICI.
+       KD-GIR. DISPLAY EK9.
+           DISPLAY (23 1) "ESC TUSU ILE ANA MENUYE DONERSINIZ".
+           ACCEPT EK9 ON ESCAPE GO KD-SON.
+           DISPLAY (22 10) "DOGRUMU {E/H}:".
+           ACCEPT (22 30) CEVAP.
+           IF CEVAP = "H" GO KD-GIR.
+           OPEN INPUT KALTAB. MOVE K1 TO KT-KOD.
+           READ KALTAB INVALID KEY CLOSE KALTAB
+              DISPLAY (23 1) ERASE DISPLAY (23 1)
+              "GECERSIZ KALITE KODU {ENT BAS}" ACCEPT CEVAP GO KD-GIR
+           NOT INVALID KEY CLOSE KALTAB
+           END-READ.
+       KD-STR1. MOVE 0 TO YK1 YK2 YK3 YK4 YK5 YK6 YT1 YT2 YT3 YT4 YT5.
+           MOVE 0 TO YT6. MOVE 0 TO FISNO. MOVE ALL "." TO TARIH.
+           MOVE K1 TO KALITE. MOVE D1 TO DONEM.
+           START BRD KEY NOT LESS THAN KOD INVALID KEY GO KD-STR2.
+       KD-R1. READ BRD NEXT AT END GO KD-STR2.
+           IF KALITE NOT = K1 OR DONEM NOT = D1 GO KD-R1.
+           IF TANE >= 220 AND TANE <= 250 ADD MIKTARI TO YK1
+              COMPUTE YT1 = YT1 + MIKTARI * BAREM-FIATI
+           ELSE IF TANE >= 260 AND TANE <= 300 ADD MIKTARI TO YK2
+              COMPUTE YT2 = YT2 + MIKTARI * BAREM-FIATI
+           ELSE IF TANE >= 310 AND TANE <= 350 ADD MIKTARI TO YK3
+              COMPUTE YT3 = YT3 + MIKTARI * BAREM-FIATI
+           ELSE IF TANE >= 360 AND TANE <= 400 ADD MIKTARI TO YK4
+              COMPUTE YT4 = YT4 + MIKTARI * BAREM-FIATI
+           ELSE IF TANE >= 410 AND TANE <= 460 ADD MIKTARI TO YK5
+              COMPUTE YT5 = YT5 + MIKTARI * BAREM-FIATI
+           ELSE IF TANE >= 470 AND TANE <= 500 ADD MIKTARI TO YK6
+              COMPUTE YT6 = YT6 + MIKTARI * BAREM-FIATI.
+           GO KD-R1.
+       KD-STR2. MOVE 0 TO PK1 PK2 PK3 PK4 PK5 PK6 PT1 PT2 PT3 PT4 PT5.
+           MOVE 0 TO PT6. CLOSE BRD. OPEN INPUT BRD.
+           MOVE 0 TO FISNO. MOVE ALL "." TO TARIH.
+           MOVE K1 TO KALITE. MOVE D2 TO DONEM.
+           START BRD KEY NOT LESS THAN KOD INVALID KEY GO KD-YAZ.
+       KD-R2. READ BRD NEXT AT END GO KD-YAZ.
+           IF KALITE NOT = K1 OR DONEM NOT = D2 GO KD-R2.
+           IF TANE >= 220 AND TANE <= 250 ADD MIKTARI TO PK1
+              COMPUTE PT1 = PT1 + MIKTARI * BAREM-FIATI
+           ELSE IF TANE >= 260 AND TANE <= 300 ADD MIKTARI TO PK2
+              COMPUTE PT2 = PT2 + MIKTARI * BAREM-FIATI
+           ELSE IF TANE >= 310 AND TANE <= 350 ADD MIKTARI TO PK3
+              COMPUTE PT3 = PT3 + MIKTARI * BAREM-FIATI
+           ELSE IF TANE >= 360 AND TANE <= 400 ADD MIKTARI TO PK4
+              COMPUTE PT4 = PT4 + MIKTARI * BAREM-FIATI
+           ELSE IF TANE >= 410 AND TANE <= 460 ADD MIKTARI TO PK5
+              COMPUTE PT5 = PT5 + MIKTARI * BAREM-FIATI
+           ELSE IF TANE >= 470 AND TANE <= 500 ADD MIKTARI TO PK6
+              COMPUTE PT6 = PT6 + MIKTARI * BAREM-FIATI.
+           GO KD-R2.
+       KD-YAZ. COMPUTE YK-TUT = YK1+YK2+YK3+YK4+YK5+YK6.
+           COMPUTE PK-TUT = PK1+PK2+PK3+PK4+PK5+PK6.
+           COMPUTE YT-TUT = YT1+YT2+YT3+YT4+YT5+YT6.
+           COMPUTE PT-TUT = PT1+PT2+PT3+PT4+PT5+PT6.
+           MOVE 0 TO YK-ORT PK-ORT.
+           IF YK-TUT NOT = 0 COMPUTE YK-ORT = YT-TUT / YK-TUT.
+           IF PK-TUT NOT = 0 COMPUTE PK-ORT = PT-TUT / PK-TUT.
+           MOVE K1 TO KD-KALITE. MOVE D1 TO KD-DONEM1.
+           MOVE D2 TO KD-DONEM2.
+           MOVE YK1 TO KD-YK1. MOVE YK2 TO KD-YK2. MOVE YK3 TO KD-YK3.
+           MOVE YK4 TO KD-YK4. MOVE YK5 TO KD-YK5. MOVE YK6 TO KD-YK6.
+           MOVE YK-TUT TO KD-YKTOP.
+           MOVE PK1 TO KD-PK1. MOVE PK2 TO KD-PK2. MOVE PK3 TO KD-PK3.
+           MOVE PK4 TO KD-PK4. MOVE PK5 TO KD-PK5. MOVE PK6 TO KD-PK6.
+           MOVE PK-TUT TO KD-PKTOP.
+           MOVE YT-TUT TO KD-YTTOP. MOVE PT-TUT TO KD-PTTOP.
+           MOVE YK-ORT TO KD-YK-OF. MOVE PK-ORT TO KD-PK-OF.
+           IF SC = 14 DISPLAY (1 1) ERASE DISPLAY (1 1) DZ21
+              DISPLAY (2 1) DZ22 DISPLAY (3 1) DZ23
+              DISPLAY (4 1) DZ24 DISPLAY (5 1) DZ25
+              DISPLAY (6 1) DZ26 DISPLAY (7 1) DZ27
+              DISPLAY (8 1) DZ28.
+           IF SC = 15 WRITE SATIR FROM DZ21 AFTER 1
+              WRITE SATIR FROM DZ22 WRITE SATIR FROM DZ23
+              WRITE SATIR FROM DZ24 WRITE SATIR FROM DZ25
+              WRITE SATIR FROM DZ26 WRITE SATIR FROM DZ27
+              WRITE SATIR FROM DZ28.
+       KD-SON. DISPLAY (24 1) ERASE.
+           DISPLAY (24 1) "ANA MENU ICIN {ENT BAS}".
+           ACCEPT CEVAP. CLOSE BRD YAZICI.
+       GAE SECTION.
 	   ASMR. DISPLAY (1 1) ERASE. 
-       AOPE. OPEN I-O BRD. 
+       AOPE. OPEN I-O BRD.
        AERTY. OPEN OUTPUT YAZICI.
-	   SDSD. MOVE ALL "." TO K1 D1 T1. MOVE 0 TO FISNO SY SY1.
+	   SDSD. MOVE ALL "." TO K1 D1 T1. MOVE 0 TO FISNO.
            MOVE 0 TO GT1 GT2 GT3 GT4 GT5 GT6 GTT GTT1 GTT2 GTT3 GTT4.
            MOVE 0 TO GTT5 GTT6 GTTT BOT1 BOT2 BOT3 BOT4 BOT5 BOT6 BOTT. 
            MOVE 0 TO MEH.
@@ -571,24 +1120,57 @@
            DISPLAY (24 1) "ESC TUSU ILE ANA MENUYE DONERSINIZ".
            ACCEPT EK5 ON ESCAPE GO PROJEQQ. 
            DISPLAY (22 10) "DOGRUMU {E/H}:". 
-           ACCEPT (22 30) CEVAP. 
-           IF CEVAP = "H" GO ZAQ. 
-           MOVE K1 TO KALITE KK KK1. 
+           ACCEPT (22 30) CEVAP.
+           IF CEVAP = "H" GO ZAQ.
+           OPEN INPUT KALTAB. MOVE K1 TO KT-KOD.
+           READ KALTAB INVALID KEY CLOSE KALTAB
+              DISPLAY (23 1) ERASE DISPLAY (23 1)
+              "GECERSIZ KALITE KODU {ENT BAS}" ACCEPT CEVAP GO ZAQ
+           NOT INVALID KEY CLOSE KALTAB
+           END-READ.
+           MOVE K1 TO KALITE KK KK1.
 		   MOVE D1 TO DONEM DD1. 
            MOVE T1 TO TARIH TT TT1 TTARIH.
-       SS1. IF K1 = "GEMLIK" ADD 1 TO SY MOVE SY TO SYF2 SYF1
-           MOVE 3 TO NC NC1
-           ELSE ADD 1 TO SY1 MOVE SY1 TO SYF1 SYF2 MOVE 2 TO NC NC1.
-       SS2. START BRD KEY NOT LESS THAN KOD INVALID KEY  
+       SS1. OPEN INPUT DEPO. MOVE K1 TO DEPO-ADI.
+           READ DEPO INVALID KEY MOVE 2 TO NC NC1
+           NOT INVALID KEY MOVE DEPO-NO TO NC NC1 END-READ.
+           CLOSE DEPO.
+       SSFS. OPEN I-O FISSAY. MOVE DONEM TO FS-DONEM.
+           MOVE "H" TO FS-VAR.
+           READ FISSAY INVALID KEY MOVE 0 TO SY SY1 FS-LIN FS-SY2
+           NOT INVALID KEY MOVE FS-SY TO SY MOVE FS-SY1 TO SY1
+           MOVE "E" TO FS-VAR
+           END-READ.
+           MOVE FS-LIN TO RESLIN.
+           IF RESLIN NOT = 0 AND NC = 3 MOVE SY TO SYF2 SYF1
+           ELSE IF RESLIN NOT = 0 MOVE SY1 TO SYF1 SYF2
+           ELSE IF NC = 3 ADD 1 TO SY MOVE SY TO SYF2 SYF1
+           ELSE ADD 1 TO SY1 MOVE SY1 TO SYF1 SYF2.
+           MOVE DONEM TO FS-DONEM. MOVE SY TO FS-SY.
+           MOVE SY1 TO FS-SY1.
+           IF FS-VAR = "E" REWRITE FISSAY-KAYDI
+           ELSE WRITE FISSAY-KAYDI.
+           CLOSE FISSAY.
+           IF RESLIN NOT = 0 DISPLAY (23 1) ERASE DISPLAY (23 1)
+              RESLIN (23 5)
+              "NOLU SATIRDAN DEVAM EDILECEK, YARIM KALAN FIS {ENT BAS}"
+              ACCEPT CEVAP.
+       SS2. START BRD KEY NOT LESS THAN KOD INVALID KEY
             DISPLAY (23 1) ERASE DISPLAY (23 1)
             "DOSYAYA START YAPILAMIYOR {ENT BAS}"
-            ACCEPT CEVAP GO PROJEQQ. MOVE 0 TO BBL.
-	   HS1. READ BRD NEXT AT END GO HSS1.	   
-           IF K1 = KALITE AND 
-            D1 = DONEM AND 
-            T1 = TARIH GO HS2. GO HS1.
+            ACCEPT CEVAP GO PROJEQQ. MOVE 0 TO BBL TANEHATA.
+           MOVE 0 TO HS-SAY HS-KILO.
+	   HS1. READ BRD NEXT AT END GO HSS1.
+           IF K1 = KALITE AND
+            D1 = DONEM AND
+            T1 = TARIH ADD 1 TO HS-SAY ADD MIKTARI TO HS-KILO
+            GO HS2. GO HS1.
        HS2. MOVE 0 TO BA1 BA2 BA3 BA4 BA5 BA6 BBL BBL1 BBL2 BBL3 BBL4.
-           MOVE 0 TO BBL5 BBL6 Z. 
+           MOVE 0 TO BBL5 BBL6 Z.
+           COMPUTE TANE-ADIM = (TANE - 220) / 10.
+           COMPUTE TANE-KALAN = TANE - 220 - (TANE-ADIM * 10).
+           IF TANE < 220 OR TANE > 500 OR TANE-KALAN NOT = 0
+              ADD 1 TO TANEHATA.
            IF TANE = 220 ADD MIKTARI TO B1   
 	        MOVE STNO TO STN1 SSTN1
             COMPUTE BL1 = MIKTARI * BAREM-FIATI
@@ -721,11 +1303,24 @@
            MOVE BA2 TO BBA2 GT2. MOVE BA3 TO GT3 BBA3. 
            MOVE BA4 TO GT4 BBA4. MOVE BA5 TO GT5 BBA5. 
 	       MOVE BA6 TO GT6 BBA6. MOVE GORT TO ORF.
-       ANMA. IF SC = 3 AND SC = 4 GO AQP1. 
+           PERFORM HS-RECON THRU HSR2.
+       ANMA. IF SC = 3 AND SC = 4 GO AQP1.
            IF SC = 5 AND SC = 6 GO AQP2.
-       ISLEM2. CLOSE BRD. 
+           GO ISLEM2.
+       HS-RECON. MOVE 0 TO HS-SAY2 HS-KILO2.
+           CLOSE BRD. OPEN INPUT BRD.
+       HSR1. READ BRD NEXT AT END GO HSR2.
+           IF K1 = KALITE AND D1 = DONEM AND T1 = TARIH
+              ADD 1 TO HS-SAY2 ADD MIKTARI TO HS-KILO2.
+           GO HSR1.
+       HSR2. CLOSE BRD. OPEN I-O BRD.
+           IF HS-SAY NOT = HS-SAY2 OR HS-KILO NOT = HS-KILO2
+              DISPLAY (23 1) ERASE DISPLAY (23 1)
+              "UYARI: BRD.DAT MUTABAKATI TUTMUYOR {ENT BAS}"
+              ACCEPT CEVAP.
+       ISLEM2. CLOSE BRD.
            OPEN I-O BRD.
-           PERFORM SIFIRLAMA. MOVE 0 TO FISNO.
+           PERFORM SIFIRLAMA. MOVE 0 TO FISNO TANEHATA1.
            MOVE ALL "." TO KALITE DONEM TARIH.
            MOVE K1 TO KALITE. MOVE T1 TO TARIH. MOVE D1 TO DONEM.
            START BRD KEY NOT LESS THAN KOD INVALID KEY
@@ -737,8 +1332,12 @@
             D1 = DONEM AND 
             T1 > TARIH GO HS3. GO HS4.
        HS4. MOVE 0 TO BA1 BA2 BA3 BA4 BA5 BA6 BBL1 BBL2 BBL3 BBL4.
-           MOVE 0 TO BBL5 BBL6 Z BBL. 
-           IF TANE = 220 ADD MIKTARI TO B1   
+           MOVE 0 TO BBL5 BBL6 Z BBL.
+           COMPUTE TANE-ADIM = (TANE - 220) / 10.
+           COMPUTE TANE-KALAN = TANE - 220 - (TANE-ADIM * 10).
+           IF TANE < 220 OR TANE > 500 OR TANE-KALAN NOT = 0
+              ADD 1 TO TANEHATA1.
+           IF TANE = 220 ADD MIKTARI TO B1
 	        MOVE STNO TO STN1 SSTN1
             COMPUTE BL1 = MIKTARI * BAREM-FIATI
             ELSE IF TANE = 230 ADD MIKTARI TO B2
@@ -874,12 +1473,22 @@
            MOVE GTT2 TO ZAB2. MOVE GTT3 TO ZAB3. MOVE GTT4 TO ZAB4.
            MOVE GTT5 TO ZAB5. MOVE GTT6 TO ZAB6.
        GEWQ-D. MOVE SC TO RC.
-       AQP. IF RC = 1 PERFORM E1 GO PROJEQQ. IF RC = 2 PERFORM E2 
-            GO PROJEQQ.
-       AQP1. IF RC = 3 PERFORM E3 GO PROJEQQ. IF RC = 4 PERFORM E4
-            GO PROJEQQ.
-       AQP2. IF RC = 5 PERFORM E5 GO PROJEQQ. IF RC = 6 PERFORM E6 
+       AQP. IF RC = 1 PERFORM E1 PERFORM IHRAC-YAZ
+               PERFORM TANE-UYARI-1 GO PROJEQQ.
+            IF RC = 2 PERFORM E2 PERFORM IHRAC-YAZ
+               PERFORM TANE-UYARI-1 GO PROJEQQ.
+       AQP1. IF RC = 3 PERFORM E3 PERFORM TANE-UYARI-2 GO PROJEQQ.
+            IF RC = 4 PERFORM E4 PERFORM TANE-UYARI-2 GO PROJEQQ.
+       AQP2. IF RC = 5 PERFORM E5 GO PROJEQQ. IF RC = 6 PERFORM E6
             GO PROJEQQ.
+       TANE-UYARI-1. IF TANEHATA NOT = 0
+           DISPLAY (23 1) ERASE DISPLAY (23 1) TANEHATA (23 5)
+           "KAYITTA BAREM DISI/HATALI TANE DEGERI VAR {ENT BAS}"
+           ACCEPT CEVAP.
+       TANE-UYARI-2. IF TANEHATA1 NOT = 0
+           DISPLAY (23 1) ERASE DISPLAY (23 1) TANEHATA1 (23 5)
+           "KAYITTA BAREM DISI/HATALI TANE DEGERI VAR {ENT BAS}"
+           ACCEPT CEVAP.
        E1. DISPLAY (1 1) ERASE. DISPLAY (1 1) DZ1. DISPLAY (2 1) DZ2.
            DISPLAY (3 1) DZ3. DISPLAY (4 1) DZ4. DISPLAY (5 1) DZ5.
            DISPLAY (6 1) DZ6. DISPLAY (7 1) DZ7. DISPLAY (8 1) DZ8.
@@ -898,15 +1507,42 @@
            DISPLAY (9 1) M9. DISPLAY (10 1) M10. DISPLAY (11 1) M11.
            DISPLAY (12 1) M12. DISPLAY (13 1) M13. DISPLAY (14 1) M14. 
            DISPLAY (15 1) M15. DISPLAY (16 1) M16. DISPLAY (17 1) M17.
-       E6. WRITE SATIR FROM M1 AFTER 24. WRITE SATIR FROM M2.
-           WRITE SATIR FROM M3. WRITE SATIR FROM M4.
-           WRITE SATIR FROM M5. WRITE SATIR FROM M6.
-           WRITE SATIR FROM M7. WRITE SATIR FROM M8.
-           WRITE SATIR FROM M9. WRITE SATIR FROM M10.
-           WRITE SATIR FROM M11. WRITE SATIR FROM M12.
-           WRITE SATIR FROM M13. WRITE SATIR FROM M14.
-           WRITE SATIR FROM M15. WRITE SATIR FROM M16.
-           WRITE SATIR FROM M17 BEFORE 25. 
+       E6. OPEN I-O FISSAY. MOVE DONEM TO FS-DONEM. READ FISSAY.
+           IF RESLIN < 1 WRITE SATIR FROM M1 AFTER 24
+              MOVE 1 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 2 WRITE SATIR FROM M2
+              MOVE 2 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 3 WRITE SATIR FROM M3
+              MOVE 3 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 4 WRITE SATIR FROM M4
+              MOVE 4 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 5 WRITE SATIR FROM M5
+              MOVE 5 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 6 WRITE SATIR FROM M6
+              MOVE 6 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 7 WRITE SATIR FROM M7
+              MOVE 7 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 8 WRITE SATIR FROM M8
+              MOVE 8 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 9 WRITE SATIR FROM M9
+              MOVE 9 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 10 WRITE SATIR FROM M10
+              MOVE 10 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 11 WRITE SATIR FROM M11
+              MOVE 11 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 12 WRITE SATIR FROM M12
+              MOVE 12 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 13 WRITE SATIR FROM M13
+              MOVE 13 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 14 WRITE SATIR FROM M14
+              MOVE 14 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 15 WRITE SATIR FROM M15
+              MOVE 15 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 16 WRITE SATIR FROM M16
+              MOVE 16 TO FS-LIN REWRITE FISSAY-KAYDI.
+           IF RESLIN < 17 WRITE SATIR FROM M17 BEFORE 25
+              MOVE 0 TO FS-LIN REWRITE FISSAY-KAYDI.
+           CLOSE FISSAY.
        E4. WRITE SATIR FROM N1 AFTER 20. WRITE SATIR FROM N2.
            WRITE SATIR FROM N3. WRITE SATIR FROM N4.
            WRITE SATIR FROM N5. WRITE SATIR FROM N6.
@@ -922,8 +1558,13 @@
            WRITE SATIR FROM DZ9. WRITE SATIR FROM DZ10.
            WRITE SATIR FROM DZ11. WRITE SATIR FROM DZ12.
            WRITE SATIR FROM DZ13. WRITE SATIR FROM DZ14.
-           WRITE SATIR FROM DZ15 BEFORE 26. 
-       SIFIRLAMA. MOVE 0 TO B1 B2 B3 B4 B5 B6 B7 B8 B9 B10. 
+           WRITE SATIR FROM DZ15 BEFORE 26.
+       IHRAC-YAZ. OPEN EXTEND SETTLE.
+           MOVE K1 TO SL-KALITE. MOVE D1 TO SL-DONEM.
+           MOVE RRR TO SL-KILO. MOVE MEH TO SL-TUTAR.
+           WRITE SETTLE-KAYDI.
+           CLOSE SETTLE.
+       SIFIRLAMA. MOVE 0 TO B1 B2 B3 B4 B5 B6 B7 B8 B9 B10.
            MOVE 0 TO B11 B12 B13 B14 B15 B16 B17 B18 B19 B20 B21 B22.
            MOVE 0 TO B23 B24 B25 B26 B27 B28 B29 BL1 BL2 BL3 BL4 BL5.
            MOVE 0 TO BL6 BL7 BL8 BL9 BL10 BL11 BL12 BL13 BL14 BL15.
