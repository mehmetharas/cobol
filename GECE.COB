@@ -0,0 +1,264 @@
+      * GECE ISLETIMI: OPERATOR OLMADAN, GECE SAATLERINDE ZAMANLAYICI
+      * (CRON/AT) TARAFINDAN CALISTIRILMAK UZERE TASARLANMISTIR.
+      * EKRANDAN HICBIR GIRIS BEKLEMEZ; TUM DOSYALARI YEDEKLER VE
+      * BOSALTIR (YEDEKLE PROGRAMINDAKI "HEPSI" SECENEGININ SIFRESIZ,
+      * OTOMATIK HALI), SONRA CALISMA KAYDINI GECE.LOG DOSYASINA VE
+      * YAZICIYA DUSER. FIS NUMARASI DAGITAN VEYA DOSYALARA YENI KAYIT
+      * EKLEYEN GUNLUK MENU ISLEMLERI (FIS KESIMI, DOKUM GIRISLERI)
+      * OPERATOR ONAYI GEREKTIRDIGINDEN BU PROGRAMIN KAPSAMI DISINDADIR.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GECE.
+       AUTHOR. MEHMET HARAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRD ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY KOD.
+           SELECT KON1 ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY KOD1.
+           SELECT KON2 ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY KOD2.
+           SELECT ADRES ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY ANAHTAR.
+           SELECT KITAP ASSIGN TO DISK ORGANIZATION LINE SEQUENTIAL.
+           SELECT CEKN ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY CEK-NO.
+           SELECT MIZAN ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY MUSTERI-KODU.
+           SELECT CARI ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY CARI-ANAHTARI.
+           SELECT GECE-LOG ASSIGN TO DISK ORGANIZATION LINE SEQUENTIAL.
+           SELECT YAZICI ASSIGN TO PRINTER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BRD LABEL RECORD STANDARD VALUE OF FILE-ID "BRD.DAT".
+       01 BRD-KAYDI.
+           02 KOD.
+              03 FISNO PIC 9(6).
+              03 KALITE PIC X(6).
+              03 DONEM PIC X(5).
+              03 TARIH PIC X(10).
+           02 UYENO PIC 9(4).
+           02 AD-SOYAD PIC X(20).
+           02 TANE PIC 9(4).
+           02 BAREM-FIATI PIC 9(6).
+           02 MIKTARI PIC 9(4).
+           02 STNO PIC 9(3).
+       FD KON1 LABEL RECORD STANDARD VALUE OF FILE-ID "KON1.DOS".
+       01 KON1-KAYDI.
+           02 KOD1 PIC X(15).
+           02 UNVAN1 PIC X(37).
+           02 ADRES1 PIC X(22).
+           02 BAKIYE1 PIC S9(11).
+       FD KON2 LABEL RECORD STANDARD VALUE OF FILE-ID "KON2.DOS".
+       01 KON2-KAYDI.
+           02 KOD2.
+              05 KOD11 PIC X(15).
+              05 I-NO PIC 9(8).
+              05 TARIH.
+                   10 I-GUNU PIC 9(2).
+                   10 I-AYI PIC 9(2).
+                   10 I-YILI PIC 9(4).
+           02 MAL-ISMI PIC X(29).
+           02 TUTAR2 PIC 9(11).
+           02 ISLEM-TIPI PIC X.
+       FD ADRES LABEL RECORD STANDARD VALUE OF FILE-ID "ADRES.DAT".
+       01 ADRES-KAYDI.
+           02 ANAHTAR   PIC X(30).
+           02 AD-SOYAD-A PIC X(30).
+           02 TEL       PIC X(20).
+           02 SEHIR     PIC X(20).
+           02 NOT-BILGI PIC X(30).
+           02 ADR-ORT-KOD PIC X(15).
+       FD KITAP LABEL RECORD STANDARD VALUE OF FILE-ID "KITAP.DOS".
+       01 KITAP-KAYDI.
+           05 K-ADI PIC X(20).
+           05 Y-ADI PIC X(20).
+           05 KONUSU PIC X(10).
+           05 B-YILI PIC 9(4).
+           05 ADET PIC 99.
+           05 ODUNC-DURUMU PIC X.
+           05 ODUNC-ALAN PIC X(20).
+           05 ODUNC-TARIHI PIC X(8).
+       FD CEKN LABEL RECORD STANDARD VALUE OF FILE-ID "CEKN.DAT".
+       01 CEKN-KAYDI.
+           02 CEK-NO         PIC 9(6).
+           02 TUR            PIC X.
+           02 BANKA          PIC X(20).
+           02 MUSTERI        PIC X(30).
+           02 TUTAR          PIC 9(11).
+           02 VADE-TARIHI.
+              03 VADE-GUNU   PIC 9(2).
+              03 VADE-AYI    PIC 9(2).
+              03 VADE-YILI   PIC 9(4).
+           02 DURUM          PIC X.
+           02 GIRIS-TARIHI.
+              03 GIRIS-GUNU  PIC 9(2).
+              03 GIRIS-AYI   PIC 9(2).
+              03 GIRIS-YILI  PIC 9(4).
+           02 GIRIS-OPERATORU  PIC X(10).
+           02 ISLEM-TARIHI.
+              03 ISLEM-GUNU  PIC 9(2).
+              03 ISLEM-AYI   PIC 9(2).
+              03 ISLEM-YILI  PIC 9(4).
+           02 ISLEM-OPERATORU  PIC X(10).
+       FD MIZAN LABEL RECORD STANDARD VALUE OF FILE-ID "MIZAN.DAT".
+       01 MIZAN-KAYDI.
+           02 MUSTERI-KODU PIC X(3).
+           02 MIZ-UNVAN PIC X(25).
+           02 MIZ-BORC PIC 9(9).
+           02 MIZ-ALACAK PIC 9(9).
+           02 MIZ-BORC-BAKIYE PIC 9(9).
+           02 MIZ-ALACAK-BAKIYE PIC 9(9).
+           02 MIZ-ACILIS-BORC-BAKIYE PIC 9(9).
+           02 MIZ-ACILIS-ALACAK-BAKIYE PIC 9(9).
+           02 MIZ-KAPANIS-TARIHI PIC 9(8).
+       FD CARI LABEL RECORD STANDARD VALUE OF FILE-ID "CARI.DAT".
+       01 CARI-KAYDI.
+           02 CARI-ANAHTARI.
+              03 CARI-MUSTERI-KODU PIC X(3).
+              03 CARI-SIRA-NO PIC 9(5).
+           02 CARI-TARIH.
+              03 CARI-GUNU PIC 9(2).
+              03 CARI-AYI PIC 9(2).
+              03 CARI-YILI PIC 9(4).
+           02 CARI-ACIKLAMA PIC X(25).
+           02 CARI-UNVAN PIC X(25).
+           02 CARI-BORC PIC 9(9).
+           02 CARI-ALACAK PIC 9(9).
+       FD GECE-LOG LABEL RECORD STANDARD VALUE OF FILE-ID "GECE.LOG".
+       01 LOG-SATIR PIC X(60).
+       FD YAZICI LABEL RECORD OMITTED.
+       01 YAZICI-SATIR PIC X(60).
+       WORKING-STORAGE SECTION.
+       77 YED-TARIH PIC 9(6) VALUE 0.
+       77 YED-ADI PIC X(14) VALUE SPACES.
+       77 YED-DURUM PIC S9(9) COMP-5 VALUE 0.
+       01 LOG-SATIRI.
+           02 LOG-TARIH PIC 9(6).
+           02 F1 PIC X(2) VALUE SPACES.
+           02 LOG-METIN PIC X(52) VALUE SPACES.
+       PROCEDURE DIVISION.
+       BASLA. ACCEPT YED-TARIH FROM DATE.
+           OPEN EXTEND GECE-LOG.
+           OPEN OUTPUT YAZICI.
+           MOVE YED-TARIH TO LOG-TARIH.
+           MOVE "GECE ISLETIMI BASLADI" TO LOG-METIN.
+           PERFORM LOG-YAZ.
+           MOVE "GECE ISLETIMI BASLADI" TO YAZICI-SATIR.
+           WRITE YAZICI-SATIR AFTER 1.
+           PERFORM YEDEK-BRD.
+           PERFORM YEDEK-KON1.
+           PERFORM YEDEK-KON2.
+           PERFORM YEDEK-ADRES.
+           PERFORM YEDEK-KITAP.
+           PERFORM YEDEK-CEKN.
+           PERFORM YEDEK-MIZAN-CARI.
+           MOVE "GECE ISLETIMI TAMAMLANDI" TO LOG-METIN.
+           PERFORM LOG-YAZ.
+           MOVE "GECE ISLETIMI TAMAMLANDI" TO YAZICI-SATIR.
+           WRITE YAZICI-SATIR.
+           CLOSE GECE-LOG YAZICI.
+           STOP RUN.
+      *
+      * HER DOSYA ICIN AYNI ADIM: ONCE CBL_COPY_FILE ILE TARIHLI
+      * KOPYA CIKARILIR, SONRA OPEN OUTPUT/CLOSE ILE DOSYA BOSALTILIR,
+      * SONRA ISLEM GECE.LOG VE YAZICI CIKTISINA KAYDEDILIR.
+      *
+       YEDEK-BRD. MOVE SPACES TO YED-ADI.
+           STRING "BRD." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "BRD.DAT" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              STRING "BRD.DAT YEDEKLENEMEDI, BOSALTILMADI: " YED-ADI
+              DELIMITED BY SIZE INTO LOG-METIN
+           ELSE
+              OPEN OUTPUT BRD. CLOSE BRD
+              STRING "BRD.DAT YEDEKLENDI: " YED-ADI
+              DELIMITED BY SIZE INTO LOG-METIN.
+           PERFORM LOG-YAZ-YAZICI.
+       YEDEK-KON1. MOVE SPACES TO YED-ADI.
+           STRING "KON1." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "KON1.DOS" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              STRING "KON1.DOS YEDEKLENEMEDI, BOSALTILMADI: " YED-ADI
+              DELIMITED BY SIZE INTO LOG-METIN
+           ELSE
+              OPEN OUTPUT KON1. CLOSE KON1
+              STRING "KON1.DOS YEDEKLENDI: " YED-ADI
+              DELIMITED BY SIZE INTO LOG-METIN.
+           PERFORM LOG-YAZ-YAZICI.
+       YEDEK-KON2. MOVE SPACES TO YED-ADI.
+           STRING "KON2." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "KON2.DOS" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              STRING "KON2.DOS YEDEKLENEMEDI, BOSALTILMADI: " YED-ADI
+              DELIMITED BY SIZE INTO LOG-METIN
+           ELSE
+              OPEN OUTPUT KON2. CLOSE KON2
+              STRING "KON2.DOS YEDEKLENDI: " YED-ADI
+              DELIMITED BY SIZE INTO LOG-METIN.
+           PERFORM LOG-YAZ-YAZICI.
+       YEDEK-ADRES. MOVE SPACES TO YED-ADI.
+           STRING "ADRES." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "ADRES.DAT" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              STRING "ADRES.DAT YEDEKLENEMEDI, BOSALTILMADI: " YED-ADI
+              DELIMITED BY SIZE INTO LOG-METIN
+           ELSE
+              OPEN OUTPUT ADRES. CLOSE ADRES
+              STRING "ADRES.DAT YEDEKLENDI: " YED-ADI
+              DELIMITED BY SIZE INTO LOG-METIN.
+           PERFORM LOG-YAZ-YAZICI.
+       YEDEK-KITAP. MOVE SPACES TO YED-ADI.
+           STRING "KITAP." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "KITAP.DOS" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              STRING "KITAP.DOS YEDEKLENEMEDI, BOSALTILMADI: " YED-ADI
+              DELIMITED BY SIZE INTO LOG-METIN
+           ELSE
+              OPEN OUTPUT KITAP. CLOSE KITAP
+              STRING "KITAP.DOS YEDEKLENDI: " YED-ADI
+              DELIMITED BY SIZE INTO LOG-METIN.
+           PERFORM LOG-YAZ-YAZICI.
+       YEDEK-CEKN. MOVE SPACES TO YED-ADI.
+           STRING "CEKN." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "CEKN.DAT" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              STRING "CEKN.DAT YEDEKLENEMEDI, BOSALTILMADI: " YED-ADI
+              DELIMITED BY SIZE INTO LOG-METIN
+           ELSE
+              OPEN OUTPUT CEKN. CLOSE CEKN
+              STRING "CEKN.DAT YEDEKLENDI: " YED-ADI
+              DELIMITED BY SIZE INTO LOG-METIN.
+           PERFORM LOG-YAZ-YAZICI.
+       YEDEK-MIZAN-CARI. MOVE SPACES TO YED-ADI.
+           STRING "MIZAN." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "MIZAN.DAT" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              MOVE "MIZAN.DAT YEDEKLENEMEDI, BOSALTILMADI" TO LOG-METIN
+           ELSE
+              OPEN OUTPUT MIZAN. CLOSE MIZAN
+              MOVE "MIZAN.DAT YEDEKLENDI" TO LOG-METIN.
+           PERFORM LOG-YAZ-YAZICI.
+           MOVE SPACES TO YED-ADI.
+           STRING "CARI." YED-TARIH DELIMITED BY SIZE INTO YED-ADI.
+           CALL "CBL_COPY_FILE" USING "CARI.DAT" YED-ADI
+           RETURNING YED-DURUM.
+           IF YED-DURUM NOT = 0
+              MOVE "CARI.DAT YEDEKLENEMEDI, BOSALTILMADI" TO LOG-METIN
+           ELSE
+              OPEN OUTPUT CARI. CLOSE CARI
+              MOVE "CARI.DAT YEDEKLENDI" TO LOG-METIN.
+           PERFORM LOG-YAZ-YAZICI.
+       LOG-YAZ. WRITE LOG-SATIR FROM LOG-SATIRI.
+       LOG-YAZ-YAZICI. MOVE YED-TARIH TO LOG-TARIH.
+           PERFORM LOG-YAZ.
+           MOVE LOG-METIN TO YAZICI-SATIR.
+           WRITE YAZICI-SATIR.
