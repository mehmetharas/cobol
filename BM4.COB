@@ -0,0 +1,566 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BM4.
+       AUTHOR. MEHMET HARAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MIZAN ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY MUSTERI-KODU
+           FILE STATUS DOSYA-DURUM.
+           SELECT CARI ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY CARI-ANAHTARI
+           FILE STATUS DOSYA-DURUM.
+           SELECT YAZICI ASSIGN TO PRINTER.
+           SELECT SRTWRK ASSIGN TO DISK.
+           SELECT MIZANDISA ASSIGN TO DISK
+           FILE STATUS MIZANDISA-DURUM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MIZAN LABEL RECORD STANDARD VALUE OF FILE-ID "MIZAN.DAT".
+       01 MIZAN-KAYDI.
+           02 MUSTERI-KODU PIC X(3).
+           02 MIZ-UNVAN PIC X(25).
+           02 MIZ-BORC PIC 9(9).
+           02 MIZ-ALACAK PIC 9(9).
+           02 MIZ-BORC-BAKIYE PIC 9(9).
+           02 MIZ-ALACAK-BAKIYE PIC 9(9).
+           02 MIZ-ACILIS-BORC-BAKIYE PIC 9(9).
+           02 MIZ-ACILIS-ALACAK-BAKIYE PIC 9(9).
+           02 MIZ-KAPANIS-TARIHI PIC 9(8).
+       FD CARI LABEL RECORD STANDARD VALUE OF FILE-ID "CARI.DAT".
+       01 CARI-KAYDI.
+           02 CARI-ANAHTARI.
+              03 CARI-MUSTERI-KODU PIC X(3).
+              03 CARI-SIRA-NO PIC 9(5).
+           02 CARI-TARIH.
+              03 CARI-GUNU PIC 9(2).
+              03 CARI-AYI PIC 9(2).
+              03 CARI-YILI PIC 9(4).
+           02 CARI-ACIKLAMA PIC X(25).
+           02 CARI-UNVAN PIC X(25).
+           02 CARI-BORC PIC 9(9).
+           02 CARI-ALACAK PIC 9(9).
+       FD YAZICI LABEL RECORD OMITTED.
+       01 SATIR PIC X(80).
+       SD SRTWRK.
+       01 SRT-KAYDI.
+           02 SRT-BAKIYE PIC S9(10).
+           02 SRT-MUSTERI-KODU PIC X(3).
+           02 SRT-UNVAN PIC X(25).
+           02 SRT-BORC PIC 9(9).
+           02 SRT-ALACAK PIC 9(9).
+           02 SRT-BORC-BAKIYE PIC 9(9).
+           02 SRT-ALACAK-BAKIYE PIC 9(9).
+       FD MIZANDISA LABEL RECORD STANDARD
+           VALUE OF FILE-ID "MIZANDIS.DAT".
+       01 MIZANDISA-KAYDI.
+           02 MD-TARIH PIC 9(8).
+           02 MD-ADET PIC 9(5).
+           02 MD-BORC PIC 9(13).
+           02 MD-ALACAK PIC 9(13).
+           02 MD-BORC-BAKIYE PIC 9(13).
+           02 MD-ALACAK-BAKIYE PIC 9(13).
+       WORKING-STORAGE SECTION.
+       77 N PIC 9 VALUE 0.
+       77 CEVAP PIC X VALUE SPACES.
+       77 DD PIC X VALUE SPACES.
+       77 DOSYA-DURUM PIC XX VALUE SPACES.
+       77 MIZANDISA-DURUM PIC XX VALUE SPACES.
+       77 LIN PIC 99 VALUE 0.
+       77 KONTROL PIC 99 VALUE 0.
+       77 SAYFA-9 PIC 999 VALUE 0.
+       77 SIRA-9 PIC 9(3) VALUE 0.
+       77 SON-MUSTERI-KODU PIC X(3) VALUE SPACES.
+       77 TUM-MUSTERI PIC X VALUE "H".
+           88 TUM-MUSTERI-VAR VALUE "E".
+       77 SIRALAMA PIC X VALUE "K".
+           88 SIRA-KOD VALUE "K".
+           88 SIRA-BAKIYE VALUE "B".
+       77 DOKUM-YERI PIC X VALUE SPACES.
+       77 MIZ-VERI-VAR PIC X VALUE "H".
+           88 MIZ-VERI-YOK VALUE "H".
+       77 S-BORC-M9 PIC 9(11) VALUE 0.
+       77 S-ALACAK-M9 PIC 9(11) VALUE 0.
+       77 S-BORC-BAKIYE-M9 PIC 9(11) VALUE 0.
+       77 S-ALACAK-BAKIYE-M9 PIC 9(11) VALUE 0.
+       77 G-BORC-M9 PIC 9(13) VALUE 0.
+       77 G-ALACAK-M9 PIC 9(13) VALUE 0.
+       77 G-BORC-BAKIYE-M9 PIC 9(13) VALUE 0.
+       77 G-ALACAK-BAKIYE-M9 PIC 9(13) VALUE 0.
+       77 G-ADET-M9 PIC 9(5) VALUE 0.
+       77 BAKIYE-S9 PIC S9(10) VALUE 0.
+       77 BUGUN-YMD PIC 9(8) VALUE 0.
+       77 YENI-CARI-SIRA PIC 9(5) VALUE 0.
+       77 HEDEF-MUSTERI-KODU PIC X(3) VALUE SPACES.
+       77 CD-KAPANIS-TARIHI PIC 9(8) VALUE 0.
+       77 CD-CARI-TARIH-YMD PIC 9(8) VALUE 0.
+       77 ESKI-CARI-BORC PIC 9(9) VALUE 0.
+       77 ESKI-CARI-ALACAK PIC 9(9) VALUE 0.
+       01 B1.
+           02 F PIC X(40) VALUE "MUSTERI HESAP EKSTRESI / MIZANI".
+           02 F PIC X(40) VALUE SPACES.
+       01 BAS-7.
+           02 F PIC X(30) VALUE "MUSTERI HESAP MIZANI".
+           02 F PIC X(15) VALUE "SAYFA NO:".
+           02 SAYFA-NO-B10 PIC ZZ9.
+           02 F PIC X(32) VALUE SPACES.
+       01 BAS-12.
+           02 F PIC X(6) VALUE "KODU".
+           02 F PIC X(27) VALUE "UNVANI".
+           02 F PIC X(13) VALUE "BORC".
+           02 F PIC X(13) VALUE "ALACAK".
+           02 F PIC X(13) VALUE "BORC BAKIYE".
+           02 F PIC X(10) VALUE "ALC BAKIYE".
+       01 BAS-DETAY.
+           02 D-KODU PIC X(6).
+           02 D-UNVAN PIC X(27).
+           02 D-BORC PIC Z,ZZZ,ZZZ,ZZ9.
+           02 F PIC X(3) VALUE SPACES.
+           02 D-ALACAK PIC Z,ZZZ,ZZZ,ZZ9.
+           02 F PIC X(3) VALUE SPACES.
+           02 D-BORC-BAKIYE PIC Z,ZZZ,ZZZ,ZZ9.
+           02 F PIC X(3) VALUE SPACES.
+           02 D-ALACAK-BAKIYE PIC Z,ZZZ,ZZZ,ZZ9.
+       01 BAS-GENEL.
+           02 F PIC X(33) VALUE "GENEL TOPLAM".
+           02 GT-BORC PIC Z,ZZZ,ZZZ,ZZ9.
+           02 F PIC X(3) VALUE SPACES.
+           02 GT-ALACAK PIC Z,ZZZ,ZZZ,ZZ9.
+           02 F PIC X(3) VALUE SPACES.
+           02 GT-BORC-BAKIYE PIC Z,ZZZ,ZZZ,ZZ9.
+           02 F PIC X(3) VALUE SPACES.
+           02 GT-ALACAK-BAKIYE PIC Z,ZZZ,ZZZ,ZZ9.
+       01 CARI-BAS1.
+           02 F PIC X(10) VALUE "KODU:".
+           02 CB-KODU PIC X(3).
+           02 F PIC X(10) VALUE SPACES.
+           02 F PIC X(10) VALUE "UNVANI:".
+           02 CB-UNVAN PIC X(25).
+       01 CARI-BAS2.
+           02 F PIC X(12) VALUE "TARIH".
+           02 F PIC X(30) VALUE "ACIKLAMA".
+           02 F PIC X(13) VALUE "BORC".
+           02 F PIC X(13) VALUE "ALACAK".
+           02 F PIC X(12) VALUE "BAKIYE".
+       01 CARI-DETAY.
+           02 CD-TARIH PIC 99/99/9999.
+           02 F PIC X(2) VALUE SPACES.
+           02 CD-ACIKLAMA PIC X(25).
+           02 F PIC X(3) VALUE SPACES.
+           02 CD-BORC PIC Z,ZZZ,ZZZ,ZZ9.
+           02 F PIC X(3) VALUE SPACES.
+           02 CD-ALACAK PIC Z,ZZZ,ZZZ,ZZ9.
+           02 F PIC X(3) VALUE SPACES.
+           02 CD-BAKIYE PIC Z,ZZZ,ZZZ,ZZ9-.
+       SCREEN SECTION.
+       01 EKRAN1.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 REVERSE-VIDEO VALUE "BEBIM A.S.".
+           05 LINE 2 COLUMN 1 REVERSE-VIDEO VALUE "* ANA MENU *" BLINK.
+           05 LINE 3 COLUMN 1 PIC X(13) FROM ALL "*".
+           05 LINE 5 COLUMN 5 VALUE "* MUSTERI HESAP / MIZAN PRG *".
+           05 LINE 6 COLUMN 5 PIC X(51) FROM ALL "*".
+           05 LINE 7 COLUMN 5 VALUE
+            "*                                                 *".
+           05 LINE 8 COLUMN 5 VALUE
+            "* (1): CARI HESAP EKSTRESI DOKUMU                 *".
+           05 LINE 9 COLUMN 5 VALUE
+            "*                                                 *".
+           05 LINE 10 COLUMN 5 VALUE
+            "* (2): MIZAN DOKUMU                               *".
+           05 LINE 11 COLUMN 5 VALUE
+            "*                                                 *".
+           05 LINE 12 COLUMN 5 VALUE
+            "* (3): CARI KAYIT EKLE / DUZELT / SIL             *".
+           05 LINE 13 COLUMN 5 VALUE
+            "*                                                 *".
+           05 LINE 14 COLUMN 5 VALUE
+            "* (4): DONEM KAPANISI ( BAKIYE DEVRI )            *".
+           05 LINE 15 COLUMN 5 VALUE
+            "*                                                 *".
+           05 LINE 16 COLUMN 5 VALUE
+            "* (5): PROGRAMDAN CIKIS                           *".
+           05 LINE 17 COLUMN 5 VALUE
+            "*                                                 *".
+           05 LINE 18 COLUMN 5 PIC X(51) FROM ALL "*".
+           05 LINE 19 COLUMN 5 VALUE
+            "* HANGISINI ISTERSINIZ                            *".
+           05 LINE 19 COLUMN 30 PIC 9 USING N.
+           05 LINE 20 COLUMN 5 PIC X(51) FROM ALL "*".
+       PROCEDURE DIVISION.
+       BASLA. DISPLAY EKRAN1. DISPLAY (6 37) "Y A Z I C I D A".
+       A10. ACCEPT EKRAN1.
+            IF N = 1 PERFORM CARI-DOKUM
+            ELSE IF N = 2 PERFORM MIZAN-DOKUM
+            ELSE IF N = 3 PERFORM CARI-BAKIM
+            ELSE IF N = 4 PERFORM DONEM-KAPANISI
+            ELSE IF N = 5 GO SONN
+            ELSE DISPLAY (22 10) N DISPLAY (22 10)
+            "NOLU SECENEK YANLIS LUTFEN DOGRUSUNU GIRINIZ" GO A10.
+            DISPLAY EKRAN1. DISPLAY (6 37) "E K R A N D A".
+            DISPLAY (22 10) N. DISPLAY (22 12)
+            "NOLU ISLEM TAMAMLANMISTIR". GO A10.
+       SONN. STOP RUN.
+      *
+      * MIZAN DOKUMU
+      *
+       MIZAN-DOKUM SECTION.
+       C10. PERFORM MIZ-BAS THRU MIZ-BAS-SON.
+            IF DD = "E" GO MIZAN-SON.
+            IF SIRA-BAKIYE PERFORM MIZAN-BAKIYE-SIRALA GO MIZAN-SON.
+            PERFORM MIZAN-ISLEM UNTIL DD = "E". GO MIZAN-SON.
+       MIZ-BAS. OPEN I-O MIZAN. OPEN OUTPUT YAZICI.
+           DISPLAY (1 1) ERASE. MOVE "H" TO DD.
+           MOVE "H" TO MIZ-VERI-VAR.
+           MOVE "H" TO TUM-MUSTERI. MOVE "K" TO SIRALAMA.
+           DISPLAY (8 1) "ILK MUSTERI KODU...:".
+           DISPLAY (10 1) "SON MUSTERI KODU...:".
+           DISPLAY (12 1) "TUM MUSTERILER ( E / H ) ..:".
+           DISPLAY (14 1) "SIRALAMA KODUNA (K) / BAKIYEYE (B) GORE:".
+           DISPLAY (21 1) "** < ILK MUSTERI KODU = SON > ".
+           DISPLAY (21 31) "ANA MENUYE DONUS".
+           MOVE SPACES TO MUSTERI-KODU SON-MUSTERI-KODU.
+       C20. ACCEPT (12 30) TUM-MUSTERI WITH PROMPT UPDATE.
+           IF TUM-MUSTERI-VAR
+              MOVE LOW-VALUES TO MUSTERI-KODU
+              MOVE HIGH-VALUES TO SON-MUSTERI-KODU
+           ELSE
+              ACCEPT (8 21) MUSTERI-KODU WITH PROMPT UPDATE
+              IF MUSTERI-KODU = "SON" MOVE "E" TO DD GO MIZ-BAS-SON
+              END-IF
+              ACCEPT (10 21) SON-MUSTERI-KODU WITH PROMPT UPDATE.
+           ACCEPT (14 48) SIRALAMA WITH PROMPT UPDATE.
+           DISPLAY (17 5) "** DOGRUMU ?: **".
+           ACCEPT (17 19) CEVAP WITH PROMPT.
+           IF CEVAP = "H" GO C20. MOVE "H" TO CEVAP.
+           DISPLAY (1 1) ERASE.
+           IF SIRA-BAKIYE CLOSE MIZAN GO MIZ-BAS-SON.
+           START MIZAN KEY NOT LESS THAN MUSTERI-KODU INVALID KEY
+           DISPLAY (24 1) "** START YAPAMIYORUM <ENT> BAS: **"
+           ACCEPT CEVAP MOVE "E" TO DD GO MIZ-BAS-SON.
+           READ MIZAN NEXT RECORD AT END
+           MOVE "E" TO DD GO MIZ-BAS-SON.
+           IF MUSTERI-KODU > SON-MUSTERI-KODU DISPLAY (24 1)
+           "** MUSTERI KODU SON KODUNU GECTI <ENT> BAS:  **"
+           ACCEPT CEVAP MOVE "E" TO DD GO MIZ-BAS-SON.
+           MOVE ALL ZEROS TO SAYFA-9 SIRA-9 G-BORC-M9 G-ALACAK-M9
+           G-BORC-BAKIYE-M9 G-ALACAK-BAKIYE-M9 G-ADET-M9.
+           MOVE "E" TO MIZ-VERI-VAR.
+           PERFORM MIZAN-BASLIK.
+       MIZ-BAS-SON. EXIT.
+       MIZAN-BASLIK. DISPLAY (1 1) ERASE. ADD 1 TO SAYFA-9.
+           MOVE ALL ZEROS TO KONTROL S-BORC-M9 S-ALACAK-M9
+           S-BORC-BAKIYE-M9 S-ALACAK-BAKIYE-M9. MOVE 3 TO LIN.
+           MOVE SAYFA-9 TO SAYFA-NO-B10.
+           WRITE SATIR FROM BAS-7 AFTER 5.
+           WRITE SATIR FROM BAS-12.
+       MIZAN-ISLEM.
+           MOVE MUSTERI-KODU TO D-KODU.
+           MOVE MIZ-UNVAN TO D-UNVAN.
+           MOVE MIZ-BORC TO D-BORC.
+           MOVE MIZ-ALACAK TO D-ALACAK.
+           MOVE MIZ-BORC-BAKIYE TO D-BORC-BAKIYE.
+           MOVE MIZ-ALACAK-BAKIYE TO D-ALACAK-BAKIYE.
+           WRITE SATIR FROM BAS-DETAY.
+           ADD MIZ-BORC TO S-BORC-M9 G-BORC-M9.
+           ADD MIZ-ALACAK TO S-ALACAK-M9 G-ALACAK-M9.
+           ADD MIZ-BORC-BAKIYE TO S-BORC-BAKIYE-M9 G-BORC-BAKIYE-M9.
+           ADD MIZ-ALACAK-BAKIYE TO S-ALACAK-BAKIYE-M9
+              G-ALACAK-BAKIYE-M9.
+           ADD 1 TO SIRA-9 LIN G-ADET-M9.
+           IF LIN > 55 PERFORM MIZAN-BASLIK.
+           READ MIZAN NEXT RECORD AT END MOVE "E" TO DD GO
+              MIZAN-ISLEM-SON.
+           IF MUSTERI-KODU > SON-MUSTERI-KODU MOVE "E" TO DD.
+       MIZAN-ISLEM-SON. EXIT.
+       MIZAN-BAKIYE-SIRALA.
+           SORT SRTWRK ON DESCENDING KEY SRT-BAKIYE
+              INPUT PROCEDURE IS MIZAN-SRT-BESLE
+                 THRU MIZAN-SRT-BESLE-SON
+              OUTPUT PROCEDURE IS MIZAN-SRT-DOKUM
+                 THRU MIZAN-SRT-DOKUM-SON.
+       MIZAN-SRT-BESLE.
+           OPEN INPUT MIZAN.
+           START MIZAN KEY NOT LESS THAN MUSTERI-KODU INVALID KEY
+              GO MIZAN-SRT-BESLE-SON.
+       MSB-OKU. READ MIZAN NEXT RECORD AT END GO MIZAN-SRT-BESLE-SON.
+           IF MUSTERI-KODU > SON-MUSTERI-KODU GO MIZAN-SRT-BESLE-SON.
+           COMPUTE BAKIYE-S9 = MIZ-BORC-BAKIYE - MIZ-ALACAK-BAKIYE.
+           MOVE BAKIYE-S9 TO SRT-BAKIYE.
+           MOVE MUSTERI-KODU TO SRT-MUSTERI-KODU.
+           MOVE MIZ-UNVAN TO SRT-UNVAN.
+           MOVE MIZ-BORC TO SRT-BORC.
+           MOVE MIZ-ALACAK TO SRT-ALACAK.
+           MOVE MIZ-BORC-BAKIYE TO SRT-BORC-BAKIYE.
+           MOVE MIZ-ALACAK-BAKIYE TO SRT-ALACAK-BAKIYE.
+           MOVE "E" TO MIZ-VERI-VAR.
+           RELEASE SRT-KAYDI. GO MSB-OKU.
+       MIZAN-SRT-BESLE-SON.
+           CLOSE MIZAN.
+       MIZAN-SRT-DOKUM.
+           MOVE ALL ZEROS TO SAYFA-9 G-BORC-M9 G-ALACAK-M9
+              G-BORC-BAKIYE-M9 G-ALACAK-BAKIYE-M9 G-ADET-M9.
+           PERFORM MIZAN-BASLIK.
+       MSD-OKU. RETURN SRTWRK AT END GO MIZAN-SRT-DOKUM-SON.
+           MOVE SRT-MUSTERI-KODU TO D-KODU.
+           MOVE SRT-UNVAN TO D-UNVAN.
+           MOVE SRT-BORC TO D-BORC.
+           MOVE SRT-ALACAK TO D-ALACAK.
+           MOVE SRT-BORC-BAKIYE TO D-BORC-BAKIYE.
+           MOVE SRT-ALACAK-BAKIYE TO D-ALACAK-BAKIYE.
+           WRITE SATIR FROM BAS-DETAY.
+           ADD SRT-BORC TO G-BORC-M9.
+           ADD SRT-ALACAK TO G-ALACAK-M9.
+           ADD SRT-BORC-BAKIYE TO G-BORC-BAKIYE-M9.
+           ADD SRT-ALACAK-BAKIYE TO G-ALACAK-BAKIYE-M9.
+           ADD 1 TO LIN G-ADET-M9.
+           IF LIN > 55 PERFORM MIZAN-BASLIK.
+           GO MSD-OKU.
+       MIZAN-SRT-DOKUM-SON.
+           IF MIZ-VERI-YOK GO MIZAN-SON.
+           PERFORM MIZAN-GENEL-TOPLAM.
+       MIZAN-SON.
+           IF SIRA-BAKIYE GO MIZAN-GENEL-TOPLAM-ANA.
+           IF MIZ-VERI-YOK GO MIZAN-GENEL-TOPLAM-ANA.
+           PERFORM MIZAN-GENEL-TOPLAM.
+       MIZAN-GENEL-TOPLAM-ANA. CLOSE YAZICI.
+       MIZAN-GENEL-TOPLAM-ANA-SON. EXIT.
+       MIZAN-GENEL-TOPLAM.
+           MOVE G-BORC-M9 TO GT-BORC.
+           MOVE G-ALACAK-M9 TO GT-ALACAK.
+           MOVE G-BORC-BAKIYE-M9 TO GT-BORC-BAKIYE.
+           MOVE G-ALACAK-BAKIYE-M9 TO GT-ALACAK-BAKIYE.
+           WRITE SATIR FROM BAS-GENEL AFTER 2.
+           IF SIRA-KOD CLOSE MIZAN.
+           PERFORM MIZANDISA-YAZ.
+       MIZANDISA-YAZ.
+           OPEN EXTEND MIZANDISA.
+           IF MIZANDISA-DURUM = "35" OPEN OUTPUT MIZANDISA.
+           ACCEPT BUGUN-YMD FROM DATE YYYYMMDD.
+           MOVE BUGUN-YMD TO MD-TARIH.
+           MOVE G-ADET-M9 TO MD-ADET.
+           MOVE G-BORC-M9 TO MD-BORC.
+           MOVE G-ALACAK-M9 TO MD-ALACAK.
+           MOVE G-BORC-BAKIYE-M9 TO MD-BORC-BAKIYE.
+           MOVE G-ALACAK-BAKIYE-M9 TO MD-ALACAK-BAKIYE.
+           WRITE MIZANDISA-KAYDI.
+           CLOSE MIZANDISA.
+      *
+      * DONEM KAPANISI - BAKIYE DEVRI
+      *
+       DONEM-KAPANISI SECTION.
+       DK10. DISPLAY (1 1) ERASE.
+           DISPLAY (10 1) "** DONEM KAPANISI: TUM BAKIYELER **".
+           DISPLAY (11 1) "** YENI DONEM ACILIS BAKIYESI AKTARILACAK **".
+           DISPLAY (13 1) "** DOGRUMU ? ( E / H ) : **".
+           ACCEPT (13 29) CEVAP WITH PROMPT.
+           IF CEVAP NOT = "E" GO DK-SON.
+           ACCEPT BUGUN-YMD FROM DATE YYYYMMDD.
+           OPEN I-O MIZAN.
+           MOVE LOW-VALUES TO MUSTERI-KODU.
+           START MIZAN KEY NOT LESS THAN MUSTERI-KODU
+              INVALID KEY GO DK-KAPAT.
+       DK20. READ MIZAN NEXT RECORD AT END GO DK-KAPAT.
+           MOVE MIZ-BORC-BAKIYE TO MIZ-ACILIS-BORC-BAKIYE.
+           MOVE MIZ-ALACAK-BAKIYE TO MIZ-ACILIS-ALACAK-BAKIYE.
+           MOVE BUGUN-YMD TO MIZ-KAPANIS-TARIHI.
+           MOVE 0 TO MIZ-BORC MIZ-ALACAK.
+           REWRITE MIZAN-KAYDI. GO DK20.
+       DK-KAPAT. CLOSE MIZAN.
+           DISPLAY (15 1) "** DONEM KAPANISI TAMAMLANDI <ENT> BAS **".
+           ACCEPT CEVAP.
+       DK-SON. EXIT.
+      *
+      * CARI HESAP EKSTRESI
+      *
+       CARI-DOKUM SECTION.
+       CD10. DISPLAY (1 1) ERASE. MOVE SPACES TO CARI-MUSTERI-KODU.
+           DISPLAY (8 1) "MUSTERI KODU...:".
+           ACCEPT (8 20) CARI-MUSTERI-KODU WITH PROMPT UPDATE.
+           DISPLAY (10 1) "EKRANA (E) MI YAZICIYA (Y) MI DOKULSUN: ".
+           ACCEPT (10 41) DOKUM-YERI WITH PROMPT UPDATE.
+           IF DOKUM-YERI = "Y" OPEN OUTPUT YAZICI.
+           OPEN INPUT MIZAN CARI.
+           MOVE CARI-MUSTERI-KODU TO MUSTERI-KODU.
+           READ MIZAN INVALID KEY
+              DISPLAY (22 1) "** MUSTERI BULUNAMADI <ENT> BAS: **"
+              ACCEPT CEVAP CLOSE MIZAN CARI
+              IF DOKUM-YERI = "Y" CLOSE YAZICI END-IF
+              GO CD-SON.
+           MOVE MIZ-UNVAN TO CB-UNVAN.
+           MOVE CARI-MUSTERI-KODU TO CB-KODU.
+           MOVE MIZ-ACILIS-BORC-BAKIYE TO BAKIYE-S9.
+           SUBTRACT MIZ-ACILIS-ALACAK-BAKIYE FROM BAKIYE-S9.
+           MOVE MIZ-KAPANIS-TARIHI TO CD-KAPANIS-TARIHI.
+           MOVE 0 TO CARI-SIRA-NO.
+           MOVE CARI-MUSTERI-KODU TO CARI-ANAHTARI.
+           START CARI KEY NOT LESS THAN CARI-ANAHTARI INVALID KEY
+              GO CD-BASLIK.
+           PERFORM CD-BASLIK.
+       CD-BASLIK.
+           MOVE 3 TO LIN.
+           IF DOKUM-YERI = "Y"
+              WRITE SATIR FROM B1 AFTER 5
+              WRITE SATIR FROM CARI-BAS1 AFTER 2
+              WRITE SATIR FROM CARI-BAS2 AFTER 2
+           ELSE
+              DISPLAY (1 1) ERASE
+              DISPLAY (1 1) CARI-BAS1
+              DISPLAY (3 1) CARI-BAS2.
+       CD20. READ CARI NEXT RECORD AT END GO CD-TOPLAM.
+           IF CARI-MUSTERI-KODU NOT = CB-KODU GO CD-TOPLAM.
+           IF CD-KAPANIS-TARIHI > 0
+              COMPUTE CD-CARI-TARIH-YMD =
+                 (CARI-YILI * 10000) + (CARI-AYI * 100) + CARI-GUNU
+              IF CD-CARI-TARIH-YMD NOT > CD-KAPANIS-TARIHI
+                 GO CD20.
+           MOVE CARI-TARIH TO CD-TARIH.
+           MOVE CARI-ACIKLAMA TO CD-ACIKLAMA.
+           MOVE CARI-BORC TO CD-BORC.
+           MOVE CARI-ALACAK TO CD-ALACAK.
+           ADD CARI-BORC TO BAKIYE-S9.
+           SUBTRACT CARI-ALACAK FROM BAKIYE-S9.
+           MOVE BAKIYE-S9 TO CD-BAKIYE.
+           IF DOKUM-YERI = "Y"
+              WRITE SATIR FROM CARI-DETAY
+           ELSE
+              ADD 1 TO LIN
+              DISPLAY (LIN 1) CARI-DETAY
+              IF LIN > 20
+                 DISPLAY (23 1) "DEVAMI VAR ENT BAS" ACCEPT CEVAP
+                 PERFORM CD-BASLIK.
+           GO CD20.
+       CD-TOPLAM.
+           CLOSE MIZAN CARI.
+           IF DOKUM-YERI = "Y" CLOSE YAZICI
+           ELSE
+              DISPLAY (23 1) "** EKSTRE SONU <ENT> BAS: **"
+              ACCEPT CEVAP.
+       CD-SON. EXIT.
+      *
+      * CARI KAYIT EKLEME / DUZELTME / SILME
+      *
+       CARI-BAKIM SECTION.
+       CB10. DISPLAY (1 1) ERASE.
+           DISPLAY (8 1) "(E)KLE  (D)UZELT  (S)IL  (ESC) ANA MENU:".
+           ACCEPT (8 42) CEVAP WITH PROMPT UPDATE.
+           IF CEVAP = "E" PERFORM CARI-EKLE GO CB10.
+           IF CEVAP = "D" PERFORM CARI-DUZELT GO CB10.
+           IF CEVAP = "S" PERFORM CARI-SIL GO CB10.
+           IF CEVAP NOT = X"1B" GO CB10.
+       CB-SON. EXIT.
+       CARI-EKLE.
+           OPEN I-O MIZAN CARI.
+           DISPLAY (1 1) ERASE.
+           DISPLAY (8 1) "MUSTERI KODU..:".
+           ACCEPT (8 20) CARI-MUSTERI-KODU WITH PROMPT UPDATE.
+           MOVE CARI-MUSTERI-KODU TO MUSTERI-KODU.
+           READ MIZAN INVALID KEY
+              DISPLAY (10 1) "** YENI MUSTERI - UNVANI GIRINIZ..:"
+              ACCEPT (10 38) MIZ-UNVAN WITH PROMPT UPDATE
+              MOVE 0 TO MIZ-BORC MIZ-ALACAK MIZ-BORC-BAKIYE
+                 MIZ-ALACAK-BAKIYE MIZ-ACILIS-BORC-BAKIYE
+                 MIZ-ACILIS-ALACAK-BAKIYE MIZ-KAPANIS-TARIHI
+              WRITE MIZAN-KAYDI.
+           DISPLAY (12 1) "TARIH (GGAAYYYY)......:".
+           ACCEPT (12 25) CARI-TARIH WITH PROMPT UPDATE.
+           DISPLAY (13 1) "ACIKLAMA..............:".
+           ACCEPT (13 25) CARI-ACIKLAMA WITH PROMPT UPDATE.
+           MOVE MIZ-UNVAN TO CARI-UNVAN.
+           DISPLAY (14 1) "BORC TUTARI............:".
+           ACCEPT (14 25) CARI-BORC WITH PROMPT UPDATE.
+           DISPLAY (15 1) "ALACAK TUTARI..........:".
+           ACCEPT (15 25) CARI-ALACAK WITH PROMPT UPDATE.
+           DISPLAY (17 1) "** DOGRUMU ? ( E / H ) : **".
+           ACCEPT (17 28) CEVAP WITH PROMPT.
+           IF CEVAP NOT = "E" CLOSE MIZAN CARI GO CARI-EKLE-SON.
+           PERFORM CARI-SON-SIRA-BUL.
+           MOVE YENI-CARI-SIRA TO CARI-SIRA-NO.
+           WRITE CARI-KAYDI INVALID KEY
+              DISPLAY (22 1) "** KAYIT YAPILAMADI <ENT> BAS: **"
+              ACCEPT CEVAP.
+           ADD CARI-BORC TO MIZ-BORC.
+           ADD CARI-ALACAK TO MIZ-ALACAK.
+           ADD CARI-BORC TO MIZ-BORC-BAKIYE.
+           ADD CARI-ALACAK TO MIZ-ALACAK-BAKIYE.
+           MOVE CARI-MUSTERI-KODU TO MUSTERI-KODU.
+           REWRITE MIZAN-KAYDI.
+           CLOSE MIZAN CARI.
+       CARI-EKLE-SON. EXIT.
+       CARI-SON-SIRA-BUL.
+           MOVE 0 TO YENI-CARI-SIRA.
+           MOVE CARI-MUSTERI-KODU TO HEDEF-MUSTERI-KODU CARI-ANAHTARI.
+           START CARI KEY NOT LESS THAN CARI-ANAHTARI INVALID KEY
+              GO CARI-SON-SIRA-BUL-SON.
+       CSSB-OKU. READ CARI NEXT RECORD AT END GO CARI-SON-SIRA-BUL-SON.
+           IF CARI-MUSTERI-KODU NOT = HEDEF-MUSTERI-KODU
+              GO CARI-SON-SIRA-BUL-SON.
+           IF CARI-SIRA-NO > YENI-CARI-SIRA
+              MOVE CARI-SIRA-NO TO YENI-CARI-SIRA.
+           GO CSSB-OKU.
+       CARI-SON-SIRA-BUL-SON.
+           ADD 1 TO YENI-CARI-SIRA.
+           MOVE HEDEF-MUSTERI-KODU TO CARI-MUSTERI-KODU.
+       CARI-DUZELT.
+           OPEN I-O CARI MIZAN.
+           DISPLAY (1 1) ERASE.
+           DISPLAY (8 1) "MUSTERI KODU..:".
+           ACCEPT (8 20) CARI-MUSTERI-KODU WITH PROMPT UPDATE.
+           DISPLAY (9 1) "SIRA NO.......:".
+           ACCEPT (9 20) CARI-SIRA-NO WITH PROMPT UPDATE.
+           READ CARI INVALID KEY
+              DISPLAY (22 1) "** KAYIT BULUNAMADI <ENT> BAS: **"
+              ACCEPT CEVAP CLOSE CARI MIZAN GO CARI-DUZELT-SON.
+           MOVE CARI-BORC TO ESKI-CARI-BORC.
+           MOVE CARI-ALACAK TO ESKI-CARI-ALACAK.
+           DISPLAY (12 1) "ACIKLAMA..............:" CARI-ACIKLAMA.
+           ACCEPT (12 25) CARI-ACIKLAMA WITH PROMPT UPDATE.
+           DISPLAY (14 1) "BORC TUTARI............:" CARI-BORC.
+           ACCEPT (14 25) CARI-BORC WITH PROMPT UPDATE.
+           DISPLAY (15 1) "ALACAK TUTARI..........:" CARI-ALACAK.
+           ACCEPT (15 25) CARI-ALACAK WITH PROMPT UPDATE.
+           DISPLAY (17 1) "** DOGRUMU ? ( E / H ) : **".
+           ACCEPT (17 28) CEVAP WITH PROMPT.
+           IF CEVAP = "E" REWRITE CARI-KAYDI
+              MOVE CARI-MUSTERI-KODU TO MUSTERI-KODU
+              READ MIZAN INVALID KEY
+                 DISPLAY (22 1) "** MIZAN BULUNAMADI <ENT> BAS: **"
+                 ACCEPT CEVAP GO CARI-DUZELT-KAPAT
+              END-READ
+              SUBTRACT ESKI-CARI-BORC FROM MIZ-BORC MIZ-BORC-BAKIYE
+              SUBTRACT ESKI-CARI-ALACAK FROM MIZ-ALACAK
+                 MIZ-ALACAK-BAKIYE
+              ADD CARI-BORC TO MIZ-BORC MIZ-BORC-BAKIYE
+              ADD CARI-ALACAK TO MIZ-ALACAK MIZ-ALACAK-BAKIYE
+              REWRITE MIZAN-KAYDI.
+       CARI-DUZELT-KAPAT.
+           CLOSE CARI MIZAN.
+       CARI-DUZELT-SON. EXIT.
+       CARI-SIL.
+           OPEN I-O CARI MIZAN.
+           DISPLAY (1 1) ERASE.
+           DISPLAY (8 1) "MUSTERI KODU..:".
+           ACCEPT (8 20) CARI-MUSTERI-KODU WITH PROMPT UPDATE.
+           DISPLAY (9 1) "SIRA NO.......:".
+           ACCEPT (9 20) CARI-SIRA-NO WITH PROMPT UPDATE.
+           READ CARI INVALID KEY
+              DISPLAY (22 1) "** KAYIT BULUNAMADI <ENT> BAS: **"
+              ACCEPT CEVAP CLOSE CARI MIZAN GO CARI-SIL-SON.
+           DISPLAY (12 1) "SILINSIN MI ? ( E / H ) : **".
+           ACCEPT (12 27) CEVAP WITH PROMPT.
+           IF CEVAP = "E"
+              MOVE CARI-BORC TO ESKI-CARI-BORC
+              MOVE CARI-ALACAK TO ESKI-CARI-ALACAK
+              DELETE CARI RECORD
+              MOVE CARI-MUSTERI-KODU TO MUSTERI-KODU
+              READ MIZAN INVALID KEY
+                 DISPLAY (22 1) "** MIZAN BULUNAMADI <ENT> BAS: **"
+                 ACCEPT CEVAP GO CARI-SIL-KAPAT
+              END-READ
+              SUBTRACT ESKI-CARI-BORC FROM MIZ-BORC MIZ-BORC-BAKIYE
+              SUBTRACT ESKI-CARI-ALACAK FROM MIZ-ALACAK
+                 MIZ-ALACAK-BAKIYE
+              REWRITE MIZAN-KAYDI.
+       CARI-SIL-KAPAT.
+           CLOSE CARI MIZAN.
+       CARI-SIL-SON. EXIT.
