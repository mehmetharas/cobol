@@ -1,69 +1,115 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HESAP.
-       AUTHOR. MEHMET HARAS.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 A1 PIC 9(13)V99 VALUE 0.
-       77 A2 PIC 9(13)V99 VALUE 0.
-       77 QQA3 PIC 9(13)V99 VALUE 0.
-       77 A4 PIC 9(13)V99 VALUE 0.
-       77 A5 PIC 9(13)V99 VALUE 0.
-       77 ES PIC X(2) VALUE SPACES.
-       77 ESCKOD PIC X(6) VALUE SPACES.
-       SCREEN SECTION.
-       01 E1.
-           02 LINE 7 COLUMN 23 PIC 9(13)V99 USING A1.
-       01 E2.
-           02 LINE 7 COLUMN 23 PIC 9(13)V99 USING A2.
-       01 E3.
-           02 LINE 7 COLUMN 23 PIC 9(13)V99 USING QQA3.
-       01 E4.
-           02 LINE 7 COLUMN 23 PIC 9(13)V99 USING A4.
-       01 E5.
-           02 LINE 7 COLUMN 40 AUTO PIC X(2) USING ES.
-       PROCEDURE DIVISION.
-       BASLAHESAP. DISPLAY (1 1) ERASE. MOVE 0 TO A1 A2 QQA3 A4.
-           DISPLAY (4 17)  "浜様様様様様様様様様様様融". 
-           DISPLAY (5 17)  "麺様様様様様様様様様様様郵". 
-           DISPLAY (6 17)  "�                        �". 
-           DISPLAY (7 17)  "�                        �".
-           DISPLAY (8 17)  "�                        �". 
-           DISPLAY (9 17)  "麺様様様様様様様様様様様郵". 
-           DISPLAY (10 17) "麺様曜様様僕様曜様様僕様郵". 
-           DISPLAY (11 17) "� C  �  7 �  8 �  9 � �  �". 
-           DISPLAY (12 17) "麺様洋様様陵様洋様様陵様郵". 
-           DISPLAY (13 17) "� E  �  4 �  5 �  6 � x  �". 
-           DISPLAY (14 17) "麺様洋様様陵様洋様様陵様郵". 
-           DISPLAY (15 17) "� �  �  1 �  2 �  3 � -  �". 
-           DISPLAY (16 17) "麺様洋様様陵様洋様様陵様郵". 
-           DISPLAY (17 17) "� %  �  . �  0 � =  � +  �". 
-           DISPLAY (18 17) "麺様洋様様陵様洋様様陵様郵". 
-           DISPLAY (19 17) "�  � �  � �  � �  � � F  �". 
-           DISPLAY (20 17) "麺様擁様様瞥様擁様様瞥様郵". 
-           DISPLAY (21 17) "藩様様様様様様様様様様様夕".
-       HESAP1. ACCEPT E1. ACCEPT E5.
-       ISLEM. IF ES = "%" GO YUZDE-HES
-           ELSE IF ES = "*" GO CARPIM-HES
-           ELSE IF ES = "/" GO BOLUM-HES
-           ELSE IF ES = "-" GO CIKARMA-HES
-           ELSE IF ES = "+" GO TOPLAMA-HES
-           ELSE IF ES = "=" GO SONUC-HES
-           ELSE IF ES = "C" GO DEG-SIFIR
-           ELSE IF ES = "E" GO HES-SIFIR
-           ELSE IF ES = "F" GO SON ELSE GO HESAP1.
-       YUZDE-HES. IF A2 = 0  ADD A1 TO A2  PERFORM HESAP1.
-           QQA3 = (A2 * A1)/100. ADD QQA3 TO A4 A2. GO HESAP1.
-       BOLUM-HES. IF A2 = 0  ADD A1 TO A2  PERFORM HESAP1.
-           QQA3 = A2 / A1. ADD QQA3 TO A4 A2. GO HESAP1.
-       CIKARMA-HES. IF A2 = 0  ADD A1 TO A2  PERFORM HESAP1.
-           QQA3 = A2 - A1. MOVE QQA3 TO A4. GO HESAP1.
-       TOPLAMA-HES. IF A2 = 0  ADD A1 TO A2  PERFORM HESAP1.
-           QQA3 = A2 + A1. MOVE QQA3 TO A4. GO HESAP1.
-       CARPIM-HES. IF A2 = 0  ADD A1 TO A2  PERFORM HESAP1.
-           QQA3 = A2 * A1. ADD QQA3 TO A4 A2. GO HESAP1.
-       SONUC-HES. DISPLAY E4. GO HESAP1.
-       DEG-SIFIR. MOVE 0 TO A1 A2. GO HESAP1.
-       HES-SIFIR. MOVE 0 TO A1 A2 QQA3 A4.
-       SON. STOP RUN.
-
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HESAP.
+       AUTHOR. MEHMET HARAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YAZICI ASSIGN TO PRINTER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD YAZICI LABEL RECORD OMITTED.
+       01 SERIT-KAYDI PIC X(40).
+       WORKING-STORAGE SECTION.
+       77 A1 PIC 9(13)V99 VALUE 0.
+       77 A2 PIC 9(13)V99 VALUE 0.
+       77 QQA3 PIC 9(13)V99 VALUE 0.
+       77 A4 PIC 9(13)V99 VALUE 0.
+       77 A5 PIC 9(13)V99 VALUE 0.
+       77 ES PIC X(2) VALUE SPACES.
+       77 ESCKOD PIC X(6) VALUE SPACES.
+       77 BELLEK PIC 9(13)V99 VALUE 0.
+       77 YUZDE-TOP PIC 9(13)V99 VALUE 0.
+       01 SERIT-SATIR.
+           02 SR-A1 PIC Z(12)9.99.
+           02 F PIC X(2) VALUE SPACES.
+           02 SR-OP PIC X(2).
+           02 F PIC X(2) VALUE SPACES.
+           02 SR-SONUC PIC Z(12)9.99.
+       SCREEN SECTION.
+       01 E1.
+           02 LINE 7 COLUMN 23 PIC 9(13)V99 USING A1.
+       01 E2.
+           02 LINE 7 COLUMN 23 PIC 9(13)V99 USING A2.
+       01 E3.
+           02 LINE 7 COLUMN 23 PIC 9(13)V99 USING QQA3.
+       01 E4.
+           02 LINE 7 COLUMN 23 PIC 9(13)V99 USING A4.
+       01 E5.
+           02 LINE 7 COLUMN 40 AUTO PIC X(2) USING ES.
+       01 E6.
+           02 LINE 7 COLUMN 23 PIC 9(13)V99 USING YUZDE-TOP.
+       PROCEDURE DIVISION.
+       BASLAHESAP. DISPLAY (1 1) ERASE. MOVE 0 TO A1 A2 QQA3 A4 BELLEK.
+           OPEN OUTPUT YAZICI.
+           DISPLAY (4 17)  "浜様様様様様様様様様様様融".
+           DISPLAY (5 17)  "麺様様様様様様様様様様様郵".
+           DISPLAY (6 17)  "�                        �".
+           DISPLAY (7 17)  "�                        �".
+           DISPLAY (8 17)  "�                        �".
+           DISPLAY (9 17)  "麺様様様様様様様様様様様郵".
+           DISPLAY (10 17) "麺様曜様様僕様曜様様僕様郵".
+           DISPLAY (11 17) "� C  �  7 �  8 �  9 � �  �".
+           DISPLAY (12 17) "麺様洋様様陵様洋様様陵様郵".
+           DISPLAY (13 17) "� E  �  4 �  5 �  6 � x  �".
+           DISPLAY (14 17) "麺様洋様様陵様洋様様陵様郵".
+           DISPLAY (15 17) "� �  �  1 �  2 �  3 � -  �".
+           DISPLAY (16 17) "麺様洋様様陵様洋様様陵様郵".
+           DISPLAY (17 17) "� %  �  . �  0 � =  � +  �".
+           DISPLAY (18 17) "麺様洋様様陵様洋様様陵様郵".
+           DISPLAY (19 17) "� M� � R� � P� �  � � F  �".
+           DISPLAY (20 17) "麺様擁様様瞥様擁様様瞥様郵".
+           DISPLAY (21 17) "藩様様様様様様様様様様様夕".
+       HESAP1. ACCEPT E1. ACCEPT E5.
+       ISLEM. IF ES = "%" GO YUZDE-HES
+           ELSE IF ES = "*" GO CARPIM-HES
+           ELSE IF ES = "/" GO BOLUM-HES
+           ELSE IF ES = "-" GO CIKARMA-HES
+           ELSE IF ES = "+" GO TOPLAMA-HES
+           ELSE IF ES = "=" GO SONUC-HES
+           ELSE IF ES = "C" GO DEG-SIFIR
+           ELSE IF ES = "E" GO HES-SIFIR
+           ELSE IF ES = "M" GO BELLEK-TOPLA
+           ELSE IF ES = "R" GO BELLEK-GERI
+           ELSE IF ES = "P" GO YUZDE-TOPLAM-HES
+           ELSE IF ES = "F" GO SON ELSE GO HESAP1.
+       YUZDE-HES. IF A2 = 0  ADD A1 TO A2  PERFORM HESAP1.
+           COMPUTE QQA3 = (A2 * A1) / 100. ADD QQA3 TO A4 A2.
+           MOVE "%" TO SR-OP. PERFORM SERIT-YAZ. GO HESAP1.
+       BOLUM-HES. IF A2 = 0  ADD A1 TO A2  PERFORM HESAP1.
+           COMPUTE QQA3 = A2 / A1. ADD QQA3 TO A4 A2.
+           MOVE "/" TO SR-OP. PERFORM SERIT-YAZ. GO HESAP1.
+       CIKARMA-HES. IF A2 = 0  ADD A1 TO A2  PERFORM HESAP1.
+           COMPUTE QQA3 = A2 - A1. MOVE QQA3 TO A4.
+           MOVE "-" TO SR-OP. PERFORM SERIT-YAZ. GO HESAP1.
+       TOPLAMA-HES. IF A2 = 0  ADD A1 TO A2  PERFORM HESAP1.
+           COMPUTE QQA3 = A2 + A1. MOVE QQA3 TO A4.
+           MOVE "+" TO SR-OP. PERFORM SERIT-YAZ. GO HESAP1.
+       CARPIM-HES. IF A2 = 0  ADD A1 TO A2  PERFORM HESAP1.
+           COMPUTE QQA3 = A2 * A1. ADD QQA3 TO A4 A2.
+           MOVE "x" TO SR-OP. PERFORM SERIT-YAZ. GO HESAP1.
+       SONUC-HES. DISPLAY E4.
+           MOVE "=" TO SR-OP. PERFORM SERIT-YAZ. GO HESAP1.
+       DEG-SIFIR. MOVE 0 TO A1 A2. GO HESAP1.
+       HES-SIFIR. MOVE 0 TO A1 A2 QQA3 A4.
+           GO HESAP1.
+      *
+      * BELLEKTEKI SONUCA SON SONUCU EKLER / BELLEGI A1'E GERI CAGIRIR
+      *
+       BELLEK-TOPLA. ADD A4 TO BELLEK.
+           MOVE "M+" TO SR-OP. MOVE A4 TO SR-A1. MOVE BELLEK TO
+           SR-SONUC. WRITE SERIT-KAYDI FROM SERIT-SATIR. GO HESAP1.
+       BELLEK-GERI. MOVE BELLEK TO A1. DISPLAY E1. GO HESAP1.
+      *
+      * A1'IN CALISAN TOPLAM A2 ICINDEKI YUZDESINI GOSTERIR,
+      * A2'YI DEGISTIRMEZ.
+      *
+       YUZDE-TOPLAM-HES. IF A2 = 0
+               DISPLAY (23 20) "TOPLAM SIFIR, YUZDE HESAPLANAMAZ"
+               GO HESAP1.
+           COMPUTE YUZDE-TOP = (A1 * 100) / A2.
+           DISPLAY E6.
+           MOVE "P%" TO SR-OP. MOVE A1 TO SR-A1. MOVE YUZDE-TOP TO
+           SR-SONUC. WRITE SERIT-KAYDI FROM SERIT-SATIR. GO HESAP1.
+       SERIT-YAZ. MOVE A1 TO SR-A1. MOVE A4 TO SR-SONUC.
+           WRITE SERIT-KAYDI FROM SERIT-SATIR.
+       SON. CLOSE YAZICI. STOP RUN.
