@@ -0,0 +1,454 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEKN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CEKN ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY CEK-NO
+           FILE STATUS DOSYA-DURUM.
+           SELECT YAZICI ASSIGN TO PRINTER.
+           SELECT SRTWRK ASSIGN TO DISK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CEKN LABEL RECORD STANDARD VALUE OF FILE-ID "CEKN.DAT".
+       01 CEKN-KAYDI.
+           02 CEK-NO         PIC 9(6).
+           02 TUR            PIC X.
+              88 CEK-TURU    VALUE "C".
+              88 SENET-TURU  VALUE "S".
+           02 BANKA          PIC X(20).
+           02 MUSTERI        PIC X(30).
+           02 TUTAR          PIC 9(11).
+           02 VADE-TARIHI.
+              03 VADE-GUNU   PIC 9(2).
+              03 VADE-AYI    PIC 9(2).
+              03 VADE-YILI   PIC 9(4).
+           02 DURUM          PIC X.
+              88 DURUM-BEKLIYOR    VALUE "B".
+              88 DURUM-ODENDI      VALUE "O".
+              88 DURUM-KARSILIKSIZ VALUE "K".
+           02 GIRIS-TARIHI.
+              03 GIRIS-GUNU  PIC 9(2).
+              03 GIRIS-AYI   PIC 9(2).
+              03 GIRIS-YILI  PIC 9(4).
+           02 GIRIS-OPERATORU  PIC X(10).
+           02 ISLEM-TARIHI.
+              03 ISLEM-GUNU  PIC 9(2).
+              03 ISLEM-AYI   PIC 9(2).
+              03 ISLEM-YILI  PIC 9(4).
+           02 ISLEM-OPERATORU  PIC X(10).
+       FD YAZICI LABEL RECORD OMITTED.
+       01 YAZ PIC X(80).
+       SD SRTWRK.
+       01 SRT-KAYDI.
+           02 SRT-BANKA      PIC X(20).
+           02 SRT-CEK-NO     PIC 9(6).
+           02 SRT-TUR        PIC X.
+           02 SRT-MUSTERI    PIC X(30).
+           02 SRT-TUTAR      PIC 9(11).
+           02 SRT-VADE-GUNU  PIC 9(2).
+           02 SRT-VADE-AYI   PIC 9(2).
+           02 SRT-VADE-YILI  PIC 9(4).
+           02 SRT-DURUM      PIC X.
+       WORKING-STORAGE SECTION.
+       77 K PIC 9 VALUE 0.
+       77 SIFRE PIC X(10) VALUE SPACES.
+       77 OPERATOR-KODU PIC X(10) VALUE SPACES.
+       77 DOSYA-DURUM PIC XX VALUE SPACES.
+       77 C PIC X VALUE SPACE.
+       77 CEVAP PIC X VALUE SPACE.
+       77 LIN PIC 99 VALUE 0.
+       77 YENI-CEK-NO PIC 9(6) VALUE 0.
+       77 BUGUN-YMD PIC 9(8) VALUE 0.
+       77 BUGUN-GUN PIC 9(8) VALUE 0.
+       77 ITS-GUN PIC 9(8) VALUE 0.
+       77 GUN-FARKI PIC S9(8) VALUE 0.
+       77 UYARI-GUN PIC 9(3) VALUE 7.
+       77 UYARI-SAYI PIC 9(5) VALUE 0.
+       77 BAS-GUNU PIC 9(2) VALUE 0.
+       77 BAS-AYI PIC 9(2) VALUE 0.
+       77 BAS-YILI PIC 9(4) VALUE 0.
+       77 SON-GUNU PIC 9(2) VALUE 0.
+       77 SON-AYI PIC 9(2) VALUE 0.
+       77 SON-YILI PIC 9(4) VALUE 0.
+       77 BAS-TSAYI PIC 9(8) VALUE 0.
+       77 SON-TSAYI PIC 9(8) VALUE 0.
+       77 BU-TSAYI PIC 9(8) VALUE 0.
+       77 DOKUM-YERI PIC X VALUE SPACES.
+       77 DURUM-FILTRE PIC X VALUE SPACES.
+       77 ESKI-BANKA PIC X(20) VALUE SPACES.
+       77 BANKA-TOPLAM PIC 9(13) VALUE 0.
+       77 GENEL-TOPLAM PIC 9(13) VALUE 0.
+       77 GENEL-ADET PIC 9(5) VALUE 0.
+       01 B1.
+           02 F PIC X(13) VALUE "BEBIM A.S.".
+       01 BAS-LST.
+           02 F PIC X(75) VALUE
+      -    "NO     TUR BANKA                MUSTERI              VADE
+      -    "   TUTAR   DRM".
+       01 BAS-CIZGI.
+           02 F PIC X(80) VALUE ALL "-".
+       01 BAS-SATIR.
+           02 L-NO      PIC ZZZZZ9.
+           02 F PIC X VALUE SPACE.
+           02 L-TUR     PIC X(3).
+           02 F PIC X VALUE SPACE.
+           02 L-BANKA   PIC X(20).
+           02 L-MUSTERI PIC X(20).
+           02 L-VADE    PIC 9(8).
+           02 F PIC X VALUE SPACE.
+           02 L-TUTAR   PIC ZZ,ZZZ,ZZ9.
+           02 F PIC X VALUE SPACE.
+           02 L-DURUM   PIC X(3).
+       01 BAS-GRUP.
+           02 F PIC X(10) VALUE "** BANKA: ".
+           02 G-BANKA PIC X(20).
+           02 F PIC X(50) VALUE SPACES.
+       01 BAS-ARA-TOPLAM.
+           02 F PIC X(22) VALUE "   BANKA ARA TOPLAMI:".
+           02 AT-TUTAR PIC ZZ,ZZZ,ZZ9.
+       01 BAS-GENEL-TOPLAM.
+           02 F PIC X(20) VALUE "GENEL TOPLAM TUTAR :".
+           02 GT-TUTAR PIC ZZ,ZZZ,ZZ9.
+           02 F PIC X(7) VALUE "  ADET:".
+           02 GT-ADET PIC ZZZZ9.
+       SCREEN SECTION.
+       01 EKRAN2.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 REVERSE-VIDEO VALUE "BEBIM A.S.".
+           05 LINE 2 COLUMN 1 REVERSE-VIDEO VALUE "* ANA MENU *" BLINK.
+           05 LINE 3 COLUMN 1 PIC X(13) FROM ALL "*".
+           05 LINE 5 COLUMN 5 VALUE "* CEK SENET TAKIBI PRG *".
+           05 LINE 6 COLUMN 5 PIC X(51) FROM ALL "*".
+           05 LINE 7 COLUMN 5 VALUE
+            "* OPERATOR: ".
+           05 LINE 7 COLUMN 17 PIC X(10) FROM OPERATOR-KODU.
+           05 LINE 8 COLUMN 5 VALUE
+            "* (1): VERI GIRISI / SILME / ODEMELERIN ISLENMESI *".
+           05 LINE 9 COLUMN 5 VALUE
+            "*                                                 *".
+           05 LINE 10 COLUMN 5 VALUE
+            "* (2): LISTE DOKUMU ## EKRANDAN                   *".
+           05 LINE 11 COLUMN 5 VALUE
+            "* (3): LISTE DOKUMU ## YAZICIDAN                  *".
+           05 LINE 12 COLUMN 5 VALUE
+            "* (4): KARSILIKSIZ CEK/SENET RAPORU               *".
+           05 LINE 13 COLUMN 5 VALUE
+            "*                                                 *".
+           05 LINE 14 COLUMN 5 VALUE
+            "* (5): PROGRAMDAN CIKIS                           *".
+           05 LINE 15 COLUMN 5 VALUE
+            "*                                                 *".
+           05 LINE 16 COLUMN 5 PIC X(51) FROM ALL "*".
+           05 LINE 17 COLUMN 5 VALUE
+            "*  VADESI YAKLASAN (GUN =    ) CEK/SENET SAYISI:   *".
+           05 LINE 17 COLUMN 28 PIC 999 FROM UYARI-GUN.
+           05 LINE 17 COLUMN 53 PIC ZZZZ9 FROM UYARI-SAYI.
+           05 LINE 18 COLUMN 5 VALUE
+            "*                                                 *".
+           05 LINE 19 COLUMN 5 VALUE
+            "* HANGISINI ISTERSINIZ                            *".
+           05 LINE 19 COLUMN 30 PIC 9 USING K.
+           05 LINE 20 COLUMN 5 PIC X(51) FROM ALL "*".
+       01 OP-EKRANI.
+           02 BLANK SCREEN.
+           02 LINE 10 COLUMN 10 VALUE "OPERATOR KODUNUZU GIRINIZ :".
+           02 LINE 10 COLUMN 39 PIC X(10) USING OPERATOR-KODU.
+       01 GIR-MENU.
+           02 BLANK SCREEN.
+           02 LINE 2 COLUMN 5 VALUE
+              "(G) GIRIS  (S) SILME  (O) ODEME  (K) KARSILIKSIZ
+      -       " ISARETLE".
+           02 LINE 4 COLUMN 5 VALUE "ESC ILE ANA MENUYE DONUS.".
+           02 LINE 6 COLUMN 5 VALUE "SECIMINIZ :".
+           02 LINE 6 COLUMN 18 PIC X USING C.
+       01 E-CEK.
+           02 LINE 9 COLUMN 5 VALUE "CEK NO            :".
+           02 LINE 9 COLUMN 25 PIC 9(6) USING CEK-NO.
+           02 LINE 10 COLUMN 5 VALUE "TUR <C=CEK S=SENET>:".
+           02 LINE 10 COLUMN 25 PIC X USING TUR.
+           02 LINE 11 COLUMN 5 VALUE "BANKA             :".
+           02 LINE 11 COLUMN 25 PIC X(20) USING BANKA.
+           02 LINE 12 COLUMN 5 VALUE "MUSTERI           :".
+           02 LINE 12 COLUMN 25 PIC X(30) USING MUSTERI.
+           02 LINE 13 COLUMN 5 VALUE "TUTAR             :".
+           02 LINE 13 COLUMN 25 PIC 9(11) USING TUTAR.
+           02 LINE 14 COLUMN 5 VALUE "VADE <GG AA YYYY> :".
+           02 LINE 14 COLUMN 25 PIC 99 USING VADE-GUNU.
+           02 LINE 14 COLUMN 28 PIC 99 USING VADE-AYI.
+           02 LINE 14 COLUMN 31 PIC 9999 USING VADE-YILI.
+       01 E-DOGRU.
+           02 LINE 21 COLUMN 5 VALUE "GIRILEN BILGILER DOGRU MU (E/H):".
+           02 LINE 21 COLUMN 38 PIC X USING CEVAP.
+       01 E-ARA-CEK.
+           02 LINE 9 COLUMN 5 VALUE "ARANACAK CEK NO :".
+           02 LINE 9 COLUMN 24 PIC 9(6) USING CEK-NO.
+       01 E-ONAY.
+           02 LINE 21 COLUMN 5 VALUE "ONAYLIYOR MUSUNUZ (E/H):".
+           02 LINE 21 COLUMN 30 PIC X USING CEVAP.
+       01 E-TARIH-ARALIGI.
+           02 LINE 8 COLUMN 5 VALUE
+              "BASLANGIC VADESI <GG AA YYYY> (BOS=HEPSI):".
+           02 LINE 8 COLUMN 49 PIC 99 USING BAS-GUNU.
+           02 LINE 8 COLUMN 52 PIC 99 USING BAS-AYI.
+           02 LINE 8 COLUMN 55 PIC 9999 USING BAS-YILI.
+           02 LINE 10 COLUMN 5 VALUE
+              "BITIS VADESI     <GG AA YYYY> (BOS=HEPSI):".
+           02 LINE 10 COLUMN 49 PIC 99 USING SON-GUNU.
+           02 LINE 10 COLUMN 52 PIC 99 USING SON-AYI.
+           02 LINE 10 COLUMN 55 PIC 9999 USING SON-YILI.
+       PROCEDURE DIVISION.
+       OYNA. DISPLAY (1 1) ERASE. ACCEPT (10 5) SIFRE
+           WITH PROMPT NO-ECHO. IF SIFRE NOT = "BEBIM A.S."
+           DISPLAY (1 1) ERASE STOP RUN.
+           DISPLAY (1 1) ERASE. DISPLAY OP-EKRANI.
+           ACCEPT OP-EKRANI.
+           IF OPERATOR-KODU = SPACES MOVE "BILINMIYOR" TO
+           OPERATOR-KODU.
+       AA-BAS. PERFORM VADE-UYARI.
+           DISPLAY (1 1) ERASE. DISPLAY EKRAN2.
+       AA0. ACCEPT EKRAN2. IF K = 1 PERFORM VERI-GIRISI
+           ELSE IF K = 2 PERFORM LISTE-EKRAN
+           ELSE IF K = 3 PERFORM LISTE-YAZICI
+           ELSE IF K = 4 PERFORM KARSILIKSIZ-RAPOR
+           ELSE IF K = 5 DISPLAY (1 1) ERASE STOP RUN
+           ELSE DISPLAY (21 5) K DISPLAY (21 8)
+           "NOLU SECENEK YANLIS LUTFEN DOGRUSUNU GIRINIZ" GO AA0.
+           DISPLAY (1 1) ERASE. DISPLAY EKRAN2.
+           DISPLAY (21 5) K DISPLAY (21 8)
+           "NOLU ISLEM TAMAMLANMISTIR". GO AA-BAS.
+
+       VADE-UYARI.
+           MOVE 0 TO UYARI-SAYI.
+           ACCEPT BUGUN-YMD FROM DATE YYYYMMDD.
+           COMPUTE BUGUN-GUN = FUNCTION INTEGER-OF-DATE(BUGUN-YMD).
+           OPEN INPUT CEKN.
+           MOVE 0 TO CEK-NO.
+           START CEKN KEY NOT LESS CEK-NO INVALID KEY GO VU-SON.
+       VU1. READ CEKN NEXT AT END GO VU-SON.
+           IF NOT DURUM-BEKLIYOR GO VU1.
+           COMPUTE ITS-GUN = FUNCTION INTEGER-OF-DATE(
+              (VADE-YILI * 10000) + (VADE-AYI * 100) + VADE-GUNU).
+           COMPUTE GUN-FARKI = ITS-GUN - BUGUN-GUN.
+           IF GUN-FARKI >= 0 AND GUN-FARKI <= UYARI-GUN
+              ADD 1 TO UYARI-SAYI.
+           GO VU1.
+       VU-SON. CLOSE CEKN.
+
+       VERI-GIRISI SECTION.
+       VG1. DISPLAY (1 1) ERASE. DISPLAY GIR-MENU.
+       VG2. ACCEPT GIR-MENU ON ESCAPE GO VG-SON.
+           IF C = "G" PERFORM CEK-GIR
+           ELSE IF C = "S" PERFORM CEK-SIL
+           ELSE IF C = "O" PERFORM CEK-ODE
+           ELSE IF C = "K" PERFORM CEK-KARSILIKSIZ
+           ELSE DISPLAY (23 5) "GECERSIZ SECIM ENT BAS" ACCEPT CEVAP.
+           GO VG1.
+       VG-SON. EXIT.
+
+       CEK-GIR.
+           OPEN I-O CEKN.
+           MOVE SPACES TO BANKA MUSTERI TUR DURUM.
+           MOVE 0 TO TUTAR VADE-GUNU VADE-AYI VADE-YILI.
+       CG1. MOVE 1 TO CEK-NO.
+           START CEKN KEY NOT LESS CEK-NO INVALID KEY
+              MOVE 1 TO YENI-CEK-NO GO CG3.
+       CG2. READ CEKN NEXT AT END GO CG2-SON.
+           MOVE CEK-NO TO YENI-CEK-NO. GO CG2.
+       CG2-SON. ADD 1 TO YENI-CEK-NO.
+       CG3. MOVE YENI-CEK-NO TO CEK-NO.
+           DISPLAY (1 1) ERASE. DISPLAY E-CEK.
+           DISPLAY (9 25) CEK-NO.
+           MOVE "C" TO TUR.
+           ACCEPT (10 25) TUR.
+           ACCEPT (11 25) BANKA.
+           ACCEPT (12 25) MUSTERI.
+           ACCEPT (13 25) TUTAR.
+           ACCEPT (14 25) VADE-GUNU.
+           ACCEPT (14 28) VADE-AYI.
+           ACCEPT (14 31) VADE-YILI.
+           DISPLAY E-DOGRU. ACCEPT E-DOGRU.
+           IF CEVAP = "H" GO CG1.
+           SET DURUM-BEKLIYOR TO TRUE.
+           ACCEPT BUGUN-YMD FROM DATE YYYYMMDD.
+           MOVE BUGUN-YMD (7:2) TO GIRIS-GUNU.
+           MOVE BUGUN-YMD (5:2) TO GIRIS-AYI.
+           MOVE BUGUN-YMD (1:4) TO GIRIS-YILI.
+           MOVE GIRIS-TARIHI TO ISLEM-TARIHI.
+           MOVE OPERATOR-KODU TO GIRIS-OPERATORU ISLEM-OPERATORU.
+           WRITE CEKN-KAYDI INVALID KEY
+              DISPLAY (23 5) "BU NUMARA ZATEN VAR ENT BAS"
+              ACCEPT CEVAP.
+           CLOSE CEKN.
+
+       CEK-SIL.
+           OPEN I-O CEKN.
+           DISPLAY (1 1) ERASE. DISPLAY E-ARA-CEK. ACCEPT E-ARA-CEK.
+           READ CEKN INVALID KEY
+              DISPLAY (23 5) "KAYIT BULUNAMADI ENT BAS" ACCEPT CEVAP
+              GO CS-SON.
+           DISPLAY E-CEK. DISPLAY E-ONAY. ACCEPT E-ONAY.
+           IF CEVAP = "E"
+              DELETE CEKN RECORD
+              DISPLAY (23 5) "KAYIT SILINDI ENT BAS" ACCEPT CEVAP.
+       CS-SON. CLOSE CEKN.
+
+       CEK-ODE.
+           OPEN I-O CEKN.
+           DISPLAY (1 1) ERASE. DISPLAY E-ARA-CEK. ACCEPT E-ARA-CEK.
+           READ CEKN INVALID KEY
+              DISPLAY (23 5) "KAYIT BULUNAMADI ENT BAS" ACCEPT CEVAP
+              GO CO-SON.
+           DISPLAY E-CEK. DISPLAY E-ONAY. ACCEPT E-ONAY.
+           IF CEVAP = "E"
+              SET DURUM-ODENDI TO TRUE
+              ACCEPT BUGUN-YMD FROM DATE YYYYMMDD
+              MOVE BUGUN-YMD (7:2) TO ISLEM-GUNU
+              MOVE BUGUN-YMD (5:2) TO ISLEM-AYI
+              MOVE BUGUN-YMD (1:4) TO ISLEM-YILI
+              MOVE OPERATOR-KODU TO ISLEM-OPERATORU
+              REWRITE CEKN-KAYDI
+              DISPLAY (23 5) "ODEME ISLENDI ENT BAS" ACCEPT CEVAP.
+       CO-SON. CLOSE CEKN.
+
+       CEK-KARSILIKSIZ.
+           OPEN I-O CEKN.
+           DISPLAY (1 1) ERASE. DISPLAY E-ARA-CEK. ACCEPT E-ARA-CEK.
+           READ CEKN INVALID KEY
+              DISPLAY (23 5) "KAYIT BULUNAMADI ENT BAS" ACCEPT CEVAP
+              GO CK-SON.
+           DISPLAY E-CEK. DISPLAY E-ONAY. ACCEPT E-ONAY.
+           IF CEVAP = "E"
+              SET DURUM-KARSILIKSIZ TO TRUE
+              ACCEPT BUGUN-YMD FROM DATE YYYYMMDD
+              MOVE BUGUN-YMD (7:2) TO ISLEM-GUNU
+              MOVE BUGUN-YMD (5:2) TO ISLEM-AYI
+              MOVE BUGUN-YMD (1:4) TO ISLEM-YILI
+              MOVE OPERATOR-KODU TO ISLEM-OPERATORU
+              REWRITE CEKN-KAYDI
+              DISPLAY (23 5) "KARSILIKSIZ OLARAK ISARETLENDI ENT BAS"
+              ACCEPT CEVAP.
+       CK-SON. CLOSE CEKN.
+
+       TARIH-ARALIGI-GIR.
+           MOVE 0 TO BAS-GUNU BAS-AYI BAS-YILI SON-GUNU SON-AYI
+           SON-YILI.
+           DISPLAY (1 1) ERASE. DISPLAY E-TARIH-ARALIGI.
+           ACCEPT E-TARIH-ARALIGI.
+           IF BAS-YILI = 0 MOVE 0 TO BAS-TSAYI
+              ELSE COMPUTE BAS-TSAYI =
+                 (BAS-YILI * 10000) + (BAS-AYI * 100) + BAS-GUNU.
+           IF SON-YILI = 0 MOVE 99999999 TO SON-TSAYI
+              ELSE COMPUTE SON-TSAYI =
+                 (SON-YILI * 10000) + (SON-AYI * 100) + SON-GUNU.
+
+       LISTE-EKRAN SECTION.
+       LE1. MOVE "E" TO DOKUM-YERI. MOVE SPACES TO DURUM-FILTRE.
+           PERFORM TARIH-ARALIGI-GIR.
+           PERFORM CEKN-SIRALA.
+       LISTE-EKRAN-SON. EXIT.
+
+       LISTE-YAZICI SECTION.
+       LY1. MOVE "Y" TO DOKUM-YERI. MOVE SPACES TO DURUM-FILTRE.
+           PERFORM TARIH-ARALIGI-GIR.
+           PERFORM CEKN-SIRALA.
+       LISTE-YAZICI-SON. EXIT.
+
+       KARSILIKSIZ-RAPOR SECTION.
+       KR1. DISPLAY (1 1) ERASE.
+           DISPLAY (10 5)
+           "EKRANA (E) MI YAZICIYA (Y) MI DOKUM ISTERSINIZ:".
+           ACCEPT (10 54) DOKUM-YERI.
+           MOVE 0 TO BAS-TSAYI. MOVE 99999999 TO SON-TSAYI.
+           MOVE "K" TO DURUM-FILTRE.
+           PERFORM CEKN-SIRALA.
+       KARSILIKSIZ-RAPOR-SON. EXIT.
+
+       CEKN-SIRALA.
+           SORT SRTWRK ON ASCENDING KEY SRT-BANKA SRT-CEK-NO
+              INPUT PROCEDURE SRT-GIRIS THRU SG-SON
+              OUTPUT PROCEDURE SRT-CIKIS THRU SC-SON.
+
+       SRT-GIRIS.
+           OPEN INPUT CEKN.
+           MOVE 0 TO CEK-NO.
+           START CEKN KEY NOT LESS CEK-NO INVALID KEY GO SG-SON.
+       SG1. READ CEKN NEXT AT END GO SG-SON.
+           COMPUTE BU-TSAYI =
+              (VADE-YILI * 10000) + (VADE-AYI * 100) + VADE-GUNU.
+           IF BU-TSAYI < BAS-TSAYI OR BU-TSAYI > SON-TSAYI GO SG1.
+           IF DURUM-FILTRE NOT = SPACES AND DURUM NOT = DURUM-FILTRE
+              GO SG1.
+           MOVE BANKA TO SRT-BANKA. MOVE CEK-NO TO SRT-CEK-NO.
+           MOVE TUR TO SRT-TUR. MOVE MUSTERI TO SRT-MUSTERI.
+           MOVE TUTAR TO SRT-TUTAR. MOVE VADE-GUNU TO SRT-VADE-GUNU.
+           MOVE VADE-AYI TO SRT-VADE-AYI.
+           MOVE VADE-YILI TO SRT-VADE-YILI. MOVE DURUM TO SRT-DURUM.
+           RELEASE SRT-KAYDI.
+           GO SG1.
+       SG-SON. CLOSE CEKN.
+
+       SRT-CIKIS.
+           MOVE 0 TO BANKA-TOPLAM GENEL-TOPLAM GENEL-ADET.
+           MOVE 0 TO LIN.
+           MOVE SPACES TO ESKI-BANKA.
+           IF DOKUM-YERI = "Y" OPEN OUTPUT YAZICI
+              PERFORM SC-BASLIK-YAZ
+           ELSE DISPLAY (1 1) ERASE
+              PERFORM SC-BASLIK-EKRAN.
+       SC1. RETURN SRTWRK AT END GO SC-SON.
+           IF SRT-BANKA NOT = ESKI-BANKA
+              IF ESKI-BANKA NOT = SPACES PERFORM SC-ARA-TOPLAM
+              END-IF
+              MOVE SRT-BANKA TO ESKI-BANKA
+              MOVE 0 TO BANKA-TOPLAM
+              MOVE SRT-BANKA TO G-BANKA
+              IF DOKUM-YERI = "Y" WRITE YAZ FROM BAS-GRUP
+              ELSE ADD 1 TO LIN DISPLAY (LIN 1) BAS-GRUP
+                 PERFORM SC-LIN-KONTROL
+              END-IF
+           END-IF.
+           MOVE SRT-CEK-NO TO L-NO.
+           IF SRT-TUR = "C" MOVE "CEK" TO L-TUR ELSE MOVE "SEN" TO
+           L-TUR.
+           MOVE SRT-BANKA TO L-BANKA. MOVE SRT-MUSTERI TO L-MUSTERI.
+           MOVE SRT-VADE-GUNU TO L-VADE (1:2).
+           MOVE SRT-VADE-AYI TO L-VADE (3:2).
+           MOVE SRT-VADE-YILI TO L-VADE (5:4).
+           MOVE SRT-TUTAR TO L-TUTAR.
+           IF SRT-DURUM = "B" MOVE "BEK" TO L-DURUM
+           ELSE IF SRT-DURUM = "O" MOVE "ODN" TO L-DURUM
+           ELSE MOVE "KRS" TO L-DURUM.
+           ADD SRT-TUTAR TO BANKA-TOPLAM GENEL-TOPLAM.
+           ADD 1 TO GENEL-ADET.
+           IF DOKUM-YERI = "Y" WRITE YAZ FROM BAS-SATIR
+           ELSE ADD 1 TO LIN DISPLAY (LIN 1) BAS-SATIR
+              PERFORM SC-LIN-KONTROL
+           END-IF.
+           GO SC1.
+       SC-LIN-KONTROL.
+           IF LIN = 20 DISPLAY (24 1) ERASE
+              DISPLAY (24 1) "DEVAMI VAR ENT BAS" ACCEPT CEVAP
+              DISPLAY (1 1) ERASE MOVE 0 TO LIN
+           END-IF.
+       SC-SON.
+           IF ESKI-BANKA NOT = SPACES PERFORM SC-ARA-TOPLAM.
+           MOVE GENEL-TOPLAM TO GT-TUTAR. MOVE GENEL-ADET TO GT-ADET.
+           IF DOKUM-YERI = "Y" WRITE YAZ FROM BAS-CIZGI
+              WRITE YAZ FROM BAS-GENEL-TOPLAM CLOSE YAZICI
+           ELSE ADD 1 TO LIN DISPLAY (LIN 1) BAS-GENEL-TOPLAM
+              DISPLAY (24 1) ERASE DISPLAY (24 1) "ENT BAS"
+              ACCEPT CEVAP.
+
+       SC-BASLIK-EKRAN.
+           DISPLAY (1 1) B1. DISPLAY (3 1) "CEK/SENET LISTE DOKUMU".
+           MOVE 5 TO LIN. DISPLAY (LIN 1) BAS-LST.
+
+       SC-BASLIK-YAZ.
+           WRITE YAZ FROM B1 AFTER 5.
+           WRITE YAZ FROM BAS-LST. WRITE YAZ FROM BAS-CIZGI.
+
+       SC-ARA-TOPLAM.
+           MOVE BANKA-TOPLAM TO AT-TUTAR.
+           IF DOKUM-YERI = "Y" WRITE YAZ FROM BAS-ARA-TOPLAM
+           ELSE ADD 1 TO LIN DISPLAY (LIN 1) BAS-ARA-TOPLAM.
