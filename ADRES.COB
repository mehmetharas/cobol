@@ -9,6 +9,9 @@
            ACCESS MODE DYNAMIC
            RECORD KEY ANAHTAR
            FILE STATUS DURUM.
+           SELECT YAZICI ASSIGN TO PRINTER.
+           SELECT ORTAK ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY ORT-KOD.
        DATA DIVISION.
        FILE SECTION.
        FD ADRES LABEL RECORD STANDARD VALUE OF FILE-ID "ADRES.DAT".
@@ -17,6 +20,20 @@
            02 AD-SOYAD  PIC X(30).
            02 TEL       PIC X(20).
            02 SEHIR     PIC X(20).
+           02 NOT-BILGI PIC X(30).
+           02 ADR-ORT-KOD PIC X(15).
+       FD YAZICI LABEL RECORD OMITTED.
+       01 YAZ PIC X(80).
+      * ORTAK.DAT - ADRES/P2/KONSIYE'NIN BIRLIKTE KULLANDIGI ORTAK
+      * URETICI/MUSTERI ANA DOSYASI. KOD BIR PROGRAMDA GIRILINCE
+      * ADI/TELEFONU/SEHRI DIGER IKI PROGRAMDA YENIDEN YAZILMAZ.
+       FD ORTAK LABEL RECORD STANDARD VALUE OF FILE-ID "ORTAK.DAT".
+       01 ORTAK-KAYDI.
+           02 ORT-KOD   PIC X(15).
+           02 ORT-ADI   PIC X(30).
+           02 ORT-TEL   PIC X(20).
+           02 ORT-SEHIR PIC X(20).
+           02 ORT-ADRES PIC X(30).
        WORKING-STORAGE SECTION.
        77 SEC PIC 9.
        77 UYARI-1       PIC X(60).
@@ -30,6 +47,36 @@
        77 AD-SOYAD2     PIC X(30).
        77 TEL2          PIC X(20).
        77 SEHIR2        PIC X(20).
+       77 SEHIR-ARA     PIC X(20) VALUE SPACES.
+       77 DOKUM-YERI    PIC X VALUE SPACES.
+       77 P-SIRA        PIC 999 VALUE 0.
+       77 YENI-ANAHTAR  PIC X(30).
+       77 YENI-AD       PIC X(30).
+       77 YENI-TEL      PIC X(20).
+       77 YENI-SEHIR    PIC X(20).
+       77 YENI-NOT      PIC X(30).
+       77 DUP-AD        PIC X(30) VALUE SPACES.
+       77 TEL-BULUNDU   PIC X VALUE "H".
+           88 TEL-AYNI-VAR VALUE "E".
+       77 LIN           PIC 99 VALUE 0.
+       01 P-B1.
+           02 F PIC X(80) VALUE "OSB�M B�LG�SAYAR ve B�LG� ��LEM MERKE
+      -    "Z�".
+           02 F PIC X(80) VALUE "BANDIRMA".
+       01 P-BAS1.
+           02 F PIC X(49) VALUE
+              "SR   AD VE SOYADI                    TELEFON".
+           02 F PIC X(20) VALUE "�EH�R".
+       01 P-BAS5.
+           02 F PIC X(80) VALUE ALL "-".
+       01 P-BAS9.
+           02 P-SIRA1 PIC ZZ9.
+           02 F PIC X VALUE SPACE.
+           02 P-AD-SOYAD PIC X(30).
+           02 F PIC X VALUE SPACE.
+           02 P-TEL PIC X(20).
+           02 F PIC X VALUE SPACE.
+           02 P-SEHIR PIC X(20).
        01 TUSLAR PIC XX.
            88 ENTER-KEY VALUE "00".
            88 ESC-KEY   VALUE "01".
@@ -176,6 +223,8 @@
            02 LINE 3  COLUMN 25 PIC X(30) USING GORUNTU REVERSE-VIDEO.
            02 LINE 4  COLUMN 25 PIC X(30) FROM ALL "=".
        01 SORU0.
+           02 LINE 11 COLUMN 10 HIGHLIGHT "   ORTAK KODU (VARSA) ...: ".
+           02 LINE 11 COLUMN 38 PIC X(15) USING ADR-ORT-KOD REVERSE-VIDEO.
            02 LINE 13 COLUMN 10 HIGHLIGHT "   K���N�N AD VE SOYADI .: ".
            02 LINE 13 COLUMN 38 PIC X(30) USING AD-SOYAD REVERSE-VIDEO.
        01 SORU1.
@@ -183,6 +232,8 @@
            02 LINE 15 COLUMN 38 PIC X(20) USING TEL REVERSE-VIDEO.
            02 LINE 17 COLUMN 10 HIGHLIGHT "   �EH�R ................: ".
            02 LINE 17 COLUMN 38 PIC X(20) USING SEHIR REVERSE-VIDEO.
+           02 LINE 19 COLUMN 10 HIGHLIGHT "   NOT ..................: ".
+           02 LINE 19 COLUMN 38 PIC X(30) USING NOT-BILGI REVERSE-VIDEO.
        01 MES0.
            02 LINE 24 COLUMN 1 HIGHLIGHT BLINK ">>>".
        01 MES1.
@@ -220,6 +271,8 @@
       -    "Z .:".
            02 LINE 12 COLUMN 11 REVERSE-VIDEO "! SON AD VE SOYADI G�R�N�
       -    "Z .:".
+           02 LINE 14 COLUMN 11 REVERSE-VIDEO "! �EH�R (BOS = HEPSI) G�R�
+      -    "N�Z .:".
            02 LINE 20 COLUMN 23 REVERSE-VIDEO BLINK "< �LK VER�   = A >
       -    "  VE   < SON VER�   = Z >".
            02 LINE 22 COLUMN 23 REVERSE-VIDEO       " G�R�LD��� TAKD�RDE
@@ -227,10 +280,16 @@
        01 BAS2-GIR.
            02 LINE 10 COLUMN 42 PIC X(30) USING ILK HIGHLIGHT UNDERLINE.
            02 LINE 12 COLUMN 42 PIC X(30) USING BIT HIGHLIGHT UNDERLINE.
+           02 LINE 14 COLUMN 42 PIC X(20) USING SEHIR-ARA HIGHLIGHT
+      -    UNDERLINE.
        01 BAS3.
            02 LINE 15 COLUMN 10 HIGHLIGHT "!!!  BA�LANGI� VE B�T�� L�M�T
       -    "LER� DO�RU G�R�LD� M� (E/H) ..:".
            02 LINE 15 COLUMN 71 PIC X TO CEVAP REVERSE-VIDEO AUTO.
+       01 BAS3B.
+           02 LINE 17 COLUMN 10 HIGHLIGHT "!!!  EKRANA (E) MI YAZICIYA (Y)
+      -    " MI D�K�M �ST�YORSUNUZ ..:".
+           02 LINE 17 COLUMN 71 PIC X TO DOKUM-YERI REVERSE-VIDEO AUTO.
        01 IMDAT-EKRANI.
            02 LINE  3 COLUMN 27 REVERSE-VIDEO " !!!!!   D � K K A T   !!
       -    "!!! ".
@@ -255,6 +314,12 @@
        01 MES8.
            02 LINE 24 COLUMN 16 REVERSE-VIDEO "!!! L�STEN�N DEVAMI ���N
       -    "[ENTER] TU�UNA BASINIZ !!!".
+       01 MES9.
+           02 LINE 24 COLUMN 1 REVERSE-VIDEO BLINK
+      -    "!! D�KKAT: BU TELEFON NUMARASI BA�KA B�R K���YE KAYITLI !!!".
+       01 MES9-AD.
+           02 LINE 21 COLUMN 10 HIGHLIGHT "   AYNI TELEFONDAK� KAYIT ..: ".
+           02 LINE 21 COLUMN 40 PIC X(30) FROM DUP-AD.
        PROCEDURE DIVISION.
        ADR-AC.
            DISPLAY BOS SIFRE-EKRANI.
@@ -278,6 +343,7 @@
            MOVE "****  KAYIT G�R��� B�L�M�  ****" TO GORUNTU.
            DISPLAY (1 1) ERASE. DISPLAY SORU0 BASLIK MES0 MES1.
            ACCEPT SORU0.
+           PERFORM ORTAK-BUL THRU ORTAK-BUL-SON.
            MOVE AD-SOYAD TO ANAHTAR.
            READ ADRES INVALID KEY GO GIR1.
            DISPLAY (24 1) ERASE. DISPLAY MES0 MES2.
@@ -288,6 +354,13 @@
        GIR1.
            DISPLAY BASLIK SORU0 SORU1 MES0 MES1.
            ACCEPT SORU1.
+           PERFORM TEL-KONTROL THRU TEL-KONTROL-SON.
+           IF TEL-AYNI-VAR
+              DISPLAY (1 1) ERASE
+              DISPLAY BASLIK SORU0 SORU1 MES9-AD MES9
+              ACCEPT CEVAP
+              DISPLAY (24 1) ERASE
+              DISPLAY MES0 MES1.
        AL. ACCEPT (24 78) TUSLAR.
            ACCEPT TUSLAR FROM ESCAPE KEY.
            IF F1-KEY GO GIR
@@ -298,6 +371,7 @@
                   IF CEVAP NOT = "E" DISPLAY (24 1) ERASE
                   DISPLAY MES0 MES1 GO AL
                   ELSE WRITE ADRES-KAYDI
+                     PERFORM ORTAK-KAYDET THRU ORTAK-KAYDET-SON
                      DISPLAY (24 1) ERASE
                      DISPLAY MES0 MES1
                      GO AL
@@ -325,11 +399,15 @@
            DISPLAY BASLIK.
            OPEN I-O ADRES.
            DISPLAY BAS2.
-       LIST1. MOVE ALL SPACE TO ILK BIT.
+       LIST1. MOVE ALL SPACE TO ILK BIT SEHIR-ARA.
+           MOVE SPACES TO DOKUM-YERI.
            ACCEPT BAS2-GIR.
            DISPLAY BAS3.
            ACCEPT BAS3.
            IF CEVAP = "H" GO LIST1.
+           DISPLAY BAS3B.
+           ACCEPT BAS3B.
+           IF DOKUM-YERI = "Y" GO LIST-YAZ.
            MOVE ILK TO ANAHTAR.
            DISPLAY (1 1) ERASE.
            MOVE "******  L�STELEME B�L�M�  ******" TO GORUNTU.
@@ -340,6 +418,7 @@
            READ ADRES NEXT AT END GO LISTE-SON.
            IF ANAHTAR > BIT GO LISTE-SON.
        LIST2.
+           IF SEHIR-ARA NOT = SPACES AND SEHIR NOT = SEHIR-ARA GO LST.
            MOVE AD-SOYAD TO AD-SOYAD2.
            MOVE TEL TO TEL2.
            MOVE SEHIR TO SEHIR2.
@@ -363,7 +442,82 @@
            DISPLAY (24  1) ERASE.
            DISPLAY MES7.
            ACCEPT CEVAP. GO SON.
-       TEMIZLE. MOVE SPACES TO AD-SOYAD TEL SEHIR ANAHTAR CEVAP.
+       LIST-YAZ.
+           OPEN OUTPUT YAZICI.
+           MOVE ILK TO ANAHTAR.
+           MOVE 0 TO P-SIRA.
+           START ADRES KEY IS NOT LESS ANAHTAR
+              INVALID KEY GO LIST-SON.
+           GO LST-YAZ.
+       LIST-YAZ-BAS. WRITE YAZ FROM P-B1 AFTER 7.
+           WRITE YAZ FROM P-BAS1. WRITE YAZ FROM P-BAS5.
+       LST-YAZ.
+           READ ADRES NEXT AT END GO LIST-SON.
+           IF ANAHTAR > BIT GO LIST-SON.
+           IF SEHIR-ARA NOT = SPACES AND SEHIR NOT = SEHIR-ARA
+              GO LST-YAZ.
+           ADD 1 TO P-SIRA. MOVE P-SIRA TO P-SIRA1.
+           MOVE AD-SOYAD TO P-AD-SOYAD. MOVE TEL TO P-TEL.
+           MOVE SEHIR TO P-SEHIR. IF P-SIRA = 1 PERFORM LIST-YAZ-BAS.
+           WRITE YAZ FROM P-BAS9.
+           IF P-SIRA = 45 WRITE YAZ FROM P-BAS5
+              DISPLAY (24 1) ERASE DISPLAY (24 1)
+              "D�K�ME DEVAM M�?" ACCEPT (24 45) CEVAP
+              IF CEVAP = "H" GO LIST-SON ELSE MOVE 0 TO P-SIRA.
+           GO LST-YAZ.
+       LIST-SON.
+           IF P-SIRA > 0 WRITE YAZ FROM P-BAS5.
+           CLOSE YAZICI.
+           DISPLAY (24 1) ERASE.
+           DISPLAY MES7.
+           ACCEPT CEVAP. GO SON.
+       ORTAK-BUL.
+           IF ADR-ORT-KOD = SPACES GO ORTAK-BUL-SON.
+           OPEN INPUT ORTAK. MOVE ADR-ORT-KOD TO ORT-KOD.
+           READ ORTAK INVALID KEY GO ORTAK-BUL-YOK.
+           MOVE ORT-ADI TO AD-SOYAD. MOVE ORT-TEL TO TEL.
+           MOVE ORT-SEHIR TO SEHIR.
+       ORTAK-BUL-YOK.
+           CLOSE ORTAK.
+       ORTAK-BUL-SON.
+           EXIT.
+       ORTAK-KAYDET.
+           IF ADR-ORT-KOD = SPACES GO ORTAK-KAYDET-SON.
+           OPEN I-O ORTAK.
+           MOVE ADR-ORT-KOD TO ORT-KOD. MOVE AD-SOYAD TO ORT-ADI.
+           MOVE TEL TO ORT-TEL. MOVE SEHIR TO ORT-SEHIR.
+           MOVE NOT-BILGI TO ORT-ADRES.
+           WRITE ORTAK-KAYDI INVALID KEY REWRITE ORTAK-KAYDI.
+           CLOSE ORTAK.
+       ORTAK-KAYDET-SON.
+           EXIT.
+       TEL-KONTROL.
+           MOVE "H" TO TEL-BULUNDU.
+           IF TEL = SPACES GO TEL-KONTROL-SON.
+           MOVE ANAHTAR  TO YENI-ANAHTAR.
+           MOVE AD-SOYAD TO YENI-AD.
+           MOVE TEL      TO YENI-TEL.
+           MOVE SEHIR    TO YENI-SEHIR.
+           MOVE NOT-BILGI TO YENI-NOT.
+           MOVE LOW-VALUES TO ANAHTAR.
+           START ADRES KEY IS NOT LESS ANAHTAR
+              INVALID KEY GO TEL-KONTROL-DON.
+       TEL-KONTROL-OKU.
+           READ ADRES NEXT AT END GO TEL-KONTROL-DON.
+           IF ANAHTAR = YENI-ANAHTAR GO TEL-KONTROL-OKU.
+           IF TEL NOT = YENI-TEL GO TEL-KONTROL-OKU.
+           MOVE AD-SOYAD TO DUP-AD.
+           SET TEL-AYNI-VAR TO TRUE.
+       TEL-KONTROL-DON.
+           MOVE YENI-ANAHTAR TO ANAHTAR.
+           MOVE YENI-AD      TO AD-SOYAD.
+           MOVE YENI-TEL     TO TEL.
+           MOVE YENI-SEHIR   TO SEHIR.
+           MOVE YENI-NOT     TO NOT-BILGI.
+       TEL-KONTROL-SON.
+           EXIT.
+       TEMIZLE. MOVE SPACES TO AD-SOYAD TEL SEHIR NOT-BILGI ANAHTAR
+           ADR-ORT-KOD CEVAP.
            MOVE ZEROS TO SEC.
        YOK.
            DISPLAY (24 1) ERASE DISPLAY MES0 MES6.
