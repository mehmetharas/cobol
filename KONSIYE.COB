@@ -9,6 +9,8 @@
            SELECT KON2 ASSIGN TO DISK ORGANIZATION INDEXED
            ACCESS DYNAMIC RECORD KEY KOD2.
            SELECT YAZICI ASSIGN TO PRINTER.
+           SELECT ORTAK ASSIGN TO DISK ORGANIZATION INDEXED
+           ACCESS DYNAMIC RECORD KEY ORT-KOD.
        DATA DIVISION.
        FILE SECTION.
        FD KON1 LABEL RECORD STANDARD VALUE OF FILE-ID "KON1.DOS".
@@ -16,6 +18,7 @@
            02 KOD1 PIC X(15).
            02 UNVAN1 PIC X(37).
            02 ADRES PIC X(22).
+           02 BAKIYE PIC S9(11).
        FD KON2 LABEL RECORD STANDARD VALUE OF FILE-ID "KON2.DOS".
        01 KON2-KAYDI.
            02 KOD2.
@@ -27,8 +30,18 @@
                    10 I-YILI PIC 9(4).
            02 MAL-ISMI PIC X(29).
            02 TUTAR PIC 9(11).
+           02 ISLEM-TIPI PIC X.
        FD YAZICI LABEL RECORD OMITTED.
        01 YAZ PIC X(80).
+      * ORTAK.DAT - ADRES/P2/KONSIYE'NIN BIRLIKTE KULLANDIGI ORTAK
+      * URETICI/MUSTERI ANA DOSYASI.
+       FD ORTAK LABEL RECORD STANDARD VALUE OF FILE-ID "ORTAK.DAT".
+       01 ORTAK-KAYDI.
+           02 ORT-KOD   PIC X(15).
+           02 ORT-ADI   PIC X(30).
+           02 ORT-TEL   PIC X(20).
+           02 ORT-SEHIR PIC X(20).
+           02 ORT-ADRES PIC X(30).
        WORKING-STORAGE SECTION.
        77 C-KOD PIC X(15) VALUE SPACES.
        77 SIRA PIC 9(3) VALUE 0.
@@ -43,6 +56,37 @@
        77 GUN PIC 9(2) VALUE 0.
        77 AY PIC 9(2) VALUE 0.
        77 YIL PIC 9(4) VALUE 0.
+       77 ESKI-TUTAR PIC 9(11) VALUE 0.
+       77 ESKI-TIPI PIC X VALUE SPACE.
+       77 ACIK-VAR PIC X VALUE "H".
+       77 SIFRE PIC X(10) VALUE SPACES.
+       77 YED-TARIH PIC 9(6) VALUE 0.
+       77 YED-ADI1 PIC X(12) VALUE SPACES.
+       77 YED-ADI2 PIC X(12) VALUE SPACES.
+       77 YED-DURUM PIC S9(9) COMP-5 VALUE 0.
+       77 BAS-GUNU PIC 9(2) VALUE 0.
+       77 BAS-AYI PIC 9(2) VALUE 0.
+       77 BAS-YILI PIC 9(4) VALUE 0.
+       77 SON-GUNU PIC 9(2) VALUE 0.
+       77 SON-AYI PIC 9(2) VALUE 0.
+       77 SON-YILI PIC 9(4) VALUE 0.
+       77 BAS-TSAYI PIC 9(8) VALUE 0.
+       77 SON-TSAYI PIC 9(8) VALUE 0.
+       77 BU-TSAYI PIC 9(8) VALUE 0.
+       77 ESKI-KOD PIC X(15) VALUE SPACES.
+       77 BUGUN-YMD PIC 9(8) VALUE 0.
+       77 BUGUN-GUN PIC 9(8) VALUE 0.
+       77 ITS-GUN PIC 9(8) VALUE 0.
+       77 GUN-FARKI PIC S9(8) VALUE 0.
+       77 T-0-30 PIC 9(11) VALUE 0.
+       77 T-31-60 PIC 9(11) VALUE 0.
+       77 T-61-90 PIC 9(11) VALUE 0.
+       77 T-90P PIC 9(11) VALUE 0.
+       77 AD-ARA PIC X(20) VALUE SPACES.
+       77 AD-LEN PIC 9(3) VALUE 0.
+       77 AD-I PIC 9(3) VALUE 0.
+       77 AD-BULUNDU PIC X VALUE "H".
+       77 LIN PIC 99 VALUE 0.
        01 B1.    
            02 F PIC X(80) VALUE 
               "Y � K S E L   T A R I M   A L E T L E R �".
@@ -88,6 +132,41 @@
            02 F PIC X(49) VALUE 
               "SR   KODU           UNVANI".
            02 F PIC X(22) VALUE "            ADRES�".
+       01 BAS10.
+           02 F PIC X(15) VALUE "GUNCEL BAKIYE:".
+           02 M-BAKIYE PIC Z,ZZZ,ZZZ,ZZ9-.
+       01 BAS11.
+           02 SIRA2 PIC Z9.
+           02 F PIC X VALUE SPACE.
+           02 Y2-NO PIC ZZZZZZZ9.
+           02 F PIC XXX VALUE SPACES.
+           02 Y2-GUN PIC 9(2).
+           02 F PIC X VALUE "/".
+           02 Y2-AY PIC 9(2).
+           02 F PIC X VALUE "/".
+           02 Y2-YIL PIC 9(4).
+       01 BAS12.
+           02 F PIC X(39) VALUE
+              "SR   KODU            TARIHI    GUN   ".
+           02 F PIC X(22) VALUE "DURUM      TUTARI".
+       01 BAS13.
+           02 SIRA3 PIC ZZ9.
+           02 F PIC X VALUE SPACE.
+           02 Y3-KOD PIC X(15).
+           02 F PIC X VALUE SPACE.
+           02 Y3-GUN PIC 9(2).
+           02 F PIC X VALUE "/".
+           02 Y3-AY PIC 9(2).
+           02 F PIC X VALUE "/".
+           02 Y3-YIL PIC 9(4).
+           02 F PIC X VALUE SPACE.
+           02 Y3-GUNSAYI PIC ZZZ9.
+           02 F PIC X(4) VALUE " G. ".
+           02 Y3-DURUM PIC X(8).
+           02 Y3-TUTAR PIC Z,ZZZ,ZZZ,ZZ9.
+       01 BAS14.
+           02 TB-ETIKET PIC X(20) VALUE SPACES.
+           02 TB-TOP PIC Z,ZZZ,ZZZ,ZZ9.
        01 BAS9.
            02 SIRA1 PIC ZZ9.
            02 F PIC X VALUE SPACE.
@@ -115,9 +194,10 @@
            02 LINE 12 COLUMN 7 VALUE "8:KOD D�K�M� YAZICI".
            02 LINE 13 COLUMN 7 VALUE "9:KONS�YE D�K�M� EKRAN".
            02 LINE 14 COLUMN 7 VALUE "10:KONS�YE D�K�M� YAZICI".
-           02 LINE 15 COLUMN 7 VALUE "11:�IKI�".
-           02 LINE 17 COLUMN 7 REVERSE-VIDEO VALUE "SE��M�N�Z ==>".
-           02 LINE 17 COLUMN 21 PIC 99 USING S.
+           02 LINE 15 COLUMN 7 VALUE "11:KONS�YE YA�LANDIRMA RAPORU".
+           02 LINE 16 COLUMN 7 VALUE "12:�IKI�".
+           02 LINE 18 COLUMN 7 REVERSE-VIDEO VALUE "SE��M�N�Z ==>".
+           02 LINE 18 COLUMN 21 PIC 99 USING S.
        01 E2.
            02 BLANK SCREEN.
            02 LINE 1 COLUMN 1 REVERSE-VIDEO
@@ -150,8 +230,10 @@
            02 LINE 7 COLUMN 27 PIC 9(8) USING I-NO.           
        01 E33.  02 LINE 8 COLUMN 7 VALUE "A�IKLAMA        :".
            02 LINE 9 COLUMN 7 VALUE "TUTARI          :".
+           02 LINE 10 COLUMN 7 VALUE "ISLEM TIPI M/I/T:".
            02 LINE 8 COLUMN 27 PIC X(29) USING MAL-ISMI.
            02 LINE 9 COLUMN 27 PIC 9(11) USING TUTAR.
+           02 LINE 10 COLUMN 27 PIC X USING ISLEM-TIPI.
        01 E4.
            02 BLANK SCREEN.
            02 LINE 1 COLUMN 1 REVERSE-VIDEO
@@ -160,6 +242,17 @@
               "--- SAN.VE T�C. LTD. �T�. ---".
            02 LINE 5 COLUMN 7 VALUE "M��TER� KODUNU G�R�N�Z:".
            02 LINE 5 COLUMN 37 PIC X(15) USING C-KOD.
+           02 LINE 7 COLUMN 7 VALUE "KOD BOS BIRAKILIRSA TUM MUSTERI".
+           02 LINE 9 COLUMN 7 VALUE "TARIH ARALIGI BAS:".
+           02 LINE 9 COLUMN 27 PIC 99 USING BAS-GUNU.
+           02 LINE 9 COLUMN 30 PIC 99 USING BAS-AYI.
+           02 LINE 9 COLUMN 33 PIC 9999 USING BAS-YILI.
+           02 LINE 10 COLUMN 7 VALUE "TARIH ARALIGI SON:".
+           02 LINE 10 COLUMN 27 PIC 99 USING SON-GUNU.
+           02 LINE 10 COLUMN 30 PIC 99 USING SON-AYI.
+           02 LINE 10 COLUMN 33 PIC 9999 USING SON-YILI.
+           02 LINE 12 COLUMN 7 VALUE "TARIH BOS BIRAKILIRSA SINIR".
+           02 LINE 13 COLUMN 7 VALUE "UYGULANMAZ".
        01 E99.
            02 BLANK SCREEN.
            02 LINE 11 COLUMN 11 VALUE "BURADA DOSYA TEKRAR YARATILIR".
@@ -167,6 +260,9 @@
            02 LINE 15 COLUMN 11 VALUE 
               "B�LG�LER�N S�L�NMEMES� ���N ESC BAS".
            02 LINE 15 COLUMN 55 PIC X USING C.
+       01 SIF-EKRANI.
+           02 LINE 18 COLUMN 11 VALUE "YETKILI SIFRESINI GIRINIZ:".
+           02 LINE 18 COLUMN 39 PIC X(10) USING SIFRE SECURE AUTO.
        01 EKRAN1.
            02 BLANK SCREEN.
            02 LINE 1 COLUMN 1 REVERSE-VIDEO VALUE
@@ -177,6 +273,8 @@
            02 LINE 13 COLUMN 11 VALUE "SON KODU G�R�N�Z".
            02 LINE 11 COLUMN 29 PIC X(15) USING ILK-KOD.
            02 LINE 13 COLUMN 29 PIC X(15) USING SON-KOD.
+           02 LINE 15 COLUMN 11 VALUE "UNVANDA GECEN KELIME:".
+           02 LINE 15 COLUMN 45 PIC X(20) USING AD-ARA.
        PROCEDURE DIVISION.
        BASLA. DISPLAY (1 1) ERASE. 
            DISPLAY (11 27) "Y�KSEL TARIM ALETLER�".
@@ -196,7 +294,8 @@
            ELSE IF S = 08 PERFORM KOD-YAZ
            ELSE IF S = 09 PERFORM KON-EK
            ELSE IF S = 10 PERFORM KON-YAZ
-           ELSE IF S = 11 GO K-P-SON
+           ELSE IF S = 11 PERFORM KON-YAS
+           ELSE IF S = 12 GO K-P-SON
            ELSE IF S = 99 PERFORM DOS-YARAT
            ELSE DISPLAY (23 7) S DISPLAY (23 9) 
            "  .NOLU ��LEM YANLI� L�TFEN DO�RU G�R�N�Z" GO KMA2.
@@ -204,34 +303,62 @@
        DOS-YARAT SECTION.
        DOS11. DISPLAY E99. ACCEPT E99 ON ESCAPE GO DOS-SON.
            DISPLAY (21 11) "EM�N M�S�N�Z?". ACCEPT (21 27) C.
-           IF C = "H" GO DOS-SON. OPEN OUTPUT KON1. CLOSE KON1.
-           DISPLAY (21 1) ERASE. 
+           IF C = "H" GO DOS-SON.
+           MOVE SPACES TO SIFRE. DISPLAY (1 1) ERASE.
+           DISPLAY SIF-EKRANI. ACCEPT SIF-EKRANI ON ESCAPE GO DOS-SON.
+           IF SIFRE NOT = "YONETICI" DISPLAY (24 1) ERASE
+           DISPLAY (24 11) "SIFRE YANLIS ENT BAS" ACCEPT C GO DOS-SON.
+           ACCEPT YED-TARIH FROM DATE.
+           MOVE SPACES TO YED-ADI1 YED-ADI2.
+           STRING "KON1." YED-TARIH DELIMITED BY SIZE INTO YED-ADI1.
+           STRING "KON2." YED-TARIH DELIMITED BY SIZE INTO YED-ADI2.
+           CALL "CBL_COPY_FILE" USING "KON1.DOS" YED-ADI1
+           RETURNING YED-DURUM.
+           CALL "CBL_COPY_FILE" USING "KON2.DOS" YED-ADI2
+           RETURNING YED-DURUM.
+           OPEN OUTPUT KON1. CLOSE KON1.
+           DISPLAY (21 1) ERASE.
            DISPLAY (21 11) "KOD DOSYASI YARATILDI KONS�YE DOSYASINI".
            DISPLAY (23 11) "YARATMAK �ST�YOR MUSUNUZ?".
            ACCEPT (23 45) C. IF C = "H" GO DOS-SON.
            OPEN OUTPUT KON2. CLOSE KON2.
-           DISPLAY (1 1) ERASE. 
+           DISPLAY (1 1) ERASE.
            DISPLAY (11 11) "DOSYALAR TEKRAR YARATILDI ENT BAS".
            ACCEPT C.
        DOS-SON. EXIT.
        KOD-GIR SECTION.
        KD1. OPEN I-O KON1.
-       KD2. MOVE SPACES TO KOD1 UNVAN1 ADRES.
+       KD2. MOVE SPACES TO KOD1 UNVAN1 ADRES. MOVE 0 TO BAKIYE.
        KD3. DISPLAY E2. DISPLAY (3 7) "YEN� M��TER� KODU G�R���".
             DISPLAY (25 1) "ESC �LE �IKILIR".
        KD4. ACCEPT E2 ON ESCAPE GO KON-G-SON.
            READ KON1 INVALID KEY GO KD5. DISPLAY (24 1) ERASE.
            DISPLAY EE2. DISPLAY (24 11) "BU KOD ��LENM�� ENT BAS".
            ACCEPT C. GO KD2.
-       KD5. DISPLAY EE2. 
+       KD5. PERFORM ORTAK-ARA THRU ORTAK-ARA-SON.
+           DISPLAY EE2.
            DISPLAY (23 1) "CTRL-B  (^B)  �LE B�R ALAN GER� G�D�L�R".
        KD6. ACCEPT EE2 ON ESCAPE GO KON-G-SON.            
            DISPLAY (21 11) "VER�LER DO�RUMU". ACCEPT (21 29) C.
            IF C = "H" GO KD6.
            WRITE KON1-KAYDI INVALID KEY DISPLAY (24 1) ERASE
            DISPLAY (24 1) "--- YAZAMIYORUM D�SK DOLU/BOZUK ENT BAS ---"
-           ACCEPT C GO KON-G-SON. GO KD2.
+           ACCEPT C GO KON-G-SON.
+           PERFORM ORTAK-KAYIT THRU ORTAK-KAYIT-SON.
+           GO KD2.
        KON-G-SON. CLOSE KON1.
+       ORTAK-ARA.
+           OPEN INPUT ORTAK. MOVE KOD1 TO ORT-KOD.
+           READ ORTAK INVALID KEY GO ORTAK-ARA-SON.
+           MOVE ORT-ADI TO UNVAN1. MOVE ORT-ADRES TO ADRES.
+       ORTAK-ARA-SON.
+           CLOSE ORTAK.
+       ORTAK-KAYIT.
+           OPEN I-O ORTAK. MOVE KOD1 TO ORT-KOD.
+           MOVE UNVAN1 TO ORT-ADI. MOVE ADRES TO ORT-ADRES.
+           WRITE ORTAK-KAYDI INVALID KEY REWRITE ORTAK-KAYDI.
+       ORTAK-KAYIT-SON.
+           CLOSE ORTAK.
        KOD-IPTAL SECTION.
        KI1. OPEN I-O KON1 KON2.
        KI2. MOVE SPACES TO KOD1. MOVE 0 TO I-NO I-GUNU I-AYI I-YILI.
@@ -244,15 +371,25 @@
            DISPLAY (21 11) "BU KAYDI S�LMEK �ST�YORMUSUNUZ". 
            ACCEPT (21 43) C. IF C = "H" GO KI2.
            START KON2 KEY NOT LESS KOD2 INVALID KEY DISPLAY (24 1) ERASE
-           DISPLAY (24 1) 
+           DISPLAY (24 1)
            "-- KONS�YE DOSYASINA START YAPAMIYORUM ENT BAS ---"
            ACCEPT C GO KI5.
-       K-I-AR. READ KON2 NEXT AT END GO KI5. 
+           MOVE "H" TO ACIK-VAR. MOVE 0 TO SIRA.
+       K-I-AR. READ KON2 NEXT AT END GO K-I-AR-SON.
            IF KOD11 NOT = KOD1 GO K-I-AR.
-           DISPLAY (24 1) ERASE.
-           DISPLAY (24 1) 
-           "BU KODLU YERE   KONS�YE MAL G�TM�� S�LEMEZS�N�Z ENT BAS ".
-           ACCEPT C. GO KI2.
+           IF ACIK-VAR = "H" MOVE "E" TO ACIK-VAR DISPLAY (1 1) ERASE
+           DISPLAY (1 1) "BU KODA ACIK KONSIYE FISLERI VAR:"
+           DISPLAY (3 1) "SR   FIS NO     TARIHI".
+           ADD 1 TO SIRA. MOVE SIRA TO SIRA2. MOVE I-NO TO Y2-NO.
+           MOVE I-GUNU TO Y2-GUN. MOVE I-AYI TO Y2-AY.
+           MOVE I-YILI TO Y2-YIL. DISPLAY (SIRA + 3 1) BAS11.
+           IF SIRA = 18 DISPLAY (23 1) ERASE DISPLAY (23 1)
+           "DEVAMI VAR ENT BAS" ACCEPT C MOVE 0 TO SIRA.
+           GO K-I-AR.
+       K-I-AR-SON. IF ACIK-VAR = "E" DISPLAY (24 1) ERASE
+           DISPLAY (24 1)
+           "YUKARIDAKI ACIK FISLER SILINMEDEN BU KOD SILINEMEZ ENT BAS"
+           ACCEPT C GO KI2.
        KI5. DELETE KON1 INVALID KEY DISPLAY (24 1) ERASE
            DISPLAY (24 1) "--- S�LEM�YORUM  D�SK BOZUK ENT BAS ---"
            ACCEPT C GO KON-I-SON. GO KI2.
@@ -274,51 +411,74 @@
            DISPLAY (24 1) "--- YAZAMIYORUM D�SK DOLU/BOZUK ENT BAS ---"
            ACCEPT C GO KON-E-SON. GO KE2.
        KON-E-SON. CLOSE KON1.
-       KON-GIR SECTION.     
-       KSG1. OPEN I-O KON2 INPUT KON1.
-       KSG2. MOVE SPACES TO KOD1 KOD11 MAL-ISMI.
+       KON-GIR SECTION.
+       KSG1. OPEN I-O KON2 KON1.
+       KSG2. MOVE SPACES TO KOD1 KOD11 MAL-ISMI. MOVE "M" TO ISLEM-TIPI.
            MOVE 0 TO I-GUNU I-AYI I-YILI TUTAR I-NO.
        KSG3. DISPLAY E3. DISPLAY (3 7) "KONS�YE G�R���".
             DISPLAY (25 1) "ESC �LE �IKILIR".
            DISPLAY (23 1) "CTRL-B  (^B)  �LE B�R ALAN GER� G�D�L�R".
+           DISPLAY (24 1) "M:MAL CIKISI  I:IADE  T:TAHSILAT".
        KSG4. ACCEPT E3 ON ESCAPE GO KON-SG-SON. MOVE KOD11 TO KOD1.
            READ KON1 INVALID KEY DISPLAY (24 1) ERASE
            DISPLAY (24 11) "BU KOD ��LENMEM�� ENT BAS"
            ACCEPT C GO KSG2.
            READ KON2 INVALID KEY GO AQYT1. DISPLAY (24 1) ERASE.
-           DISPLAY (24 1) "B�YLE B�R KAYIT MEVCUT ENT BAS" 
+           DISPLAY (24 1) "B�YLE B�R KAYIT MEVCUT ENT BAS"
            ACCEPT C GO KSG2.
        AQYT1. DISPLAY E33.
        KSGQ1. ACCEPT E33 ON ESCAPE GO KON-SG-SON.
+           IF ISLEM-TIPI NOT = "M" AND ISLEM-TIPI NOT = "I" AND
+           ISLEM-TIPI NOT = "T" DISPLAY (24 1) ERASE DISPLAY (24 1)
+           "ISLEM TIPI M/I/T OLMALI ENT BAS" ACCEPT C GO KSGQ1.
            DISPLAY (21 11) "VER�LER DO�RUMU". ACCEPT (21 29) C.
            IF C = "H" GO KSGQ1.
            WRITE KON2-KAYDI INVALID KEY DISPLAY (24 1) ERASE
            DISPLAY (24 1) "--- YAZAMIYORUM D�SK DOLU/BOZUK ENT BAS ---"
-           ACCEPT C GO KON-SG-SON. GO KSG2.
+           ACCEPT C GO KON-SG-SON.
+           IF ISLEM-TIPI = "M" ADD TUTAR TO BAKIYE
+           ELSE SUBTRACT TUTAR FROM BAKIYE.
+           REWRITE KON1-KAYDI INVALID KEY DISPLAY (24 1) ERASE
+           DISPLAY (24 1) "--- BAK�YE G�NCELLENEMED� ENT BAS ---"
+           ACCEPT C.
+           GO KSG2.
        KON-SG-SON. CLOSE KON1 KON2.
-       KON-DEG SECTION.     
-       KDG1. OPEN I-O KON2 INPUT KON1.
+       KON-DEG SECTION.
+       KDG1. OPEN I-O KON2 KON1.
        KDG2. MOVE SPACES TO KOD1 KOD11 MAL-ISMI.
            MOVE 0 TO I-GUNU I-AYI I-YILI TUTAR I-NO.
        KDG3. DISPLAY E3. DISPLAY (3 7) "KONS�YE DE����KL���".
             DISPLAY (25 1) "ESC �LE �IKILIR".
            DISPLAY (23 1) "CTRL-B  (^B)  �LE B�R ALAN GER� G�D�L�R".
+           DISPLAY (24 1) "M:MAL CIKISI  I:IADE  T:TAHSILAT".
        KDG4. ACCEPT E3 ON ESCAPE GO KON-DG-SON. MOVE KOD11 TO KOD1.
            READ KON1 INVALID KEY DISPLAY (24 1) ERASE
            DISPLAY (24 11) "BU KOD ��LENMEM�� ENT BAS"
            ACCEPT C GO KDG2.
            READ KON2 INVALID KEY DISPLAY (24 1) ERASE DISPLAY (24 1)
            "B�YLE B�R KAYIT MEVCUT DE��L ENT BAS" ACCEPT C GO KDG2.
+           MOVE TUTAR TO ESKI-TUTAR. MOVE ISLEM-TIPI TO ESKI-TIPI.
            DISPLAY E33.
        KDGQ1. ACCEPT E33 ON ESCAPE GO KON-DG-SON.
+           IF ISLEM-TIPI NOT = "M" AND ISLEM-TIPI NOT = "I" AND
+           ISLEM-TIPI NOT = "T" DISPLAY (24 1) ERASE DISPLAY (24 1)
+           "ISLEM TIPI M/I/T OLMALI ENT BAS" ACCEPT C GO KDGQ1.
            DISPLAY (21 11) "VER�LER DO�RUMU". ACCEPT (21 29) C.
            IF C = "H" GO KDGQ1.
            REWRITE KON2-KAYDI INVALID KEY DISPLAY (24 1) ERASE
            DISPLAY (24 1) "--- YAZAMIYORUM D�SK DOLU/BOZUK ENT BAS ---"
-           ACCEPT C GO KON-DG-SON. GO KDG2.
+           ACCEPT C GO KON-DG-SON.
+           IF ESKI-TIPI = "M" SUBTRACT ESKI-TUTAR FROM BAKIYE
+           ELSE ADD ESKI-TUTAR TO BAKIYE.
+           IF ISLEM-TIPI = "M" ADD TUTAR TO BAKIYE
+           ELSE SUBTRACT TUTAR FROM BAKIYE.
+           REWRITE KON1-KAYDI INVALID KEY DISPLAY (24 1) ERASE
+           DISPLAY (24 1) "--- BAK�YE G�NCELLENEMED� ENT BAS ---"
+           ACCEPT C.
+           GO KDG2.
        KON-DG-SON. CLOSE KON1 KON2.
-       KON-IPTAL SECTION.     
-       KIG1. OPEN I-O KON2 INPUT KON1.
+       KON-IPTAL SECTION.
+       KIG1. OPEN I-O KON2 KON1.
        KIG2. MOVE SPACES TO KOD1 KOD11 MAL-ISMI.
            MOVE 0 TO I-GUNU I-AYI I-YILI TUTAR I-NO.
        KIG3. DISPLAY E3. DISPLAY (3 7) "KONS�YE �PTAL�".
@@ -331,15 +491,21 @@
            READ KON2 INVALID KEY DISPLAY (24 1) ERASE DISPLAY (24 1)
            "B�YLE B�R KAYIT MEVCUT DE��L ENT BAS" ACCEPT C GO KIG2.
            DISPLAY E33.
-           DISPLAY (21 11) "BU KAYDI S�LMEK �ST�YOR MUSUNUZ". 
+           DISPLAY (21 11) "BU KAYDI S�LMEK �ST�YOR MUSUNUZ".
            ACCEPT (21 47) C. IF C = "H" GO KIG2.
            DELETE KON2 INVALID KEY DISPLAY (24 1) ERASE
            DISPLAY (24 1) "--- S�LEM�YORUM DISK BOZUK ENT BAS ---"
-           ACCEPT C GO KON-IG-SON. GO KIG2.
+           ACCEPT C GO KON-IG-SON.
+           IF ISLEM-TIPI = "M" SUBTRACT TUTAR FROM BAKIYE
+           ELSE ADD TUTAR TO BAKIYE.
+           REWRITE KON1-KAYDI INVALID KEY DISPLAY (24 1) ERASE
+           DISPLAY (24 1) "--- BAK�YE G�NCELLENEMED� ENT BAS ---"
+           ACCEPT C.
+           GO KIG2.
        KON-IG-SON. CLOSE KON1 KON2.
        KOD-EK SECTION.
        K-E-1. OPEN INPUT KON1.
-       K-E-2. MOVE SPACES TO KOD1 ILK-KOD SON-KOD.
+       K-E-2. MOVE SPACES TO KOD1 ILK-KOD SON-KOD AD-ARA.
            MOVE 0 TO LIN SIRA.
        K-E-3. DISPLAY EKRAN1. DISPLAY (3 7) "EKRANA KOD D�K�M�".
             DISPLAY (25 1) "ESC �LE �IKILIR".
@@ -351,9 +517,18 @@
            READ KON1 NEXT AT END GO K-E-2. GO K-E-6.
        K-E-BAS. DISPLAY (1 1) ERASE. DISPLAY (1 1) B1.
            DISPLAY (3 1) BAS8. DISPLAY (4 1) BAS5.
+       K-E-ARA. MOVE "H" TO AD-BULUNDU.
+           COMPUTE AD-LEN = FUNCTION LENGTH(FUNCTION TRIM(AD-ARA)).
+           PERFORM VARYING AD-I FROM 1 BY 1
+           UNTIL AD-I > 38 - AD-LEN
+           IF UNVAN1 (AD-I : AD-LEN) = AD-ARA (1 : AD-LEN)
+           MOVE "E" TO AD-BULUNDU
+           END-PERFORM.
        K-E-5. READ KON1 NEXT AT END GO K-E-SONN.
        K-E-6. IF ILK-KOD > KOD1 GO K-E-5.
            IF SON-KOD < KOD1 GO K-E-5.
+           IF AD-ARA NOT = SPACES PERFORM K-E-ARA
+           IF AD-BULUNDU = "H" GO K-E-5.
            ADD 1 TO LIN. ADD 1 TO SIRA. MOVE SIRA TO SIRA1.
            MOVE KOD1 TO Y-KODD. MOVE UNVAN1 TO Y-UNVANN.
            MOVE ADRES TO ADRESS. IF LIN = 1 PERFORM K-E-BAS.
@@ -368,7 +543,7 @@
            ACCEPT C. CLOSE KON1.
        KOD-YAZ SECTION.
        K-Y-1. OPEN INPUT KON1 OUTPUT YAZICI.
-       K-Y-2. MOVE SPACES TO KOD1 ILK-KOD SON-KOD.
+       K-Y-2. MOVE SPACES TO KOD1 ILK-KOD SON-KOD AD-ARA.
            MOVE 0 TO KSIRA SIRA.
        K-Y-3. DISPLAY EKRAN1. DISPLAY (3 7) "YAZICIYA KOD D�K�M�".
             DISPLAY (25 1) "ESC �LE �IKILIR".
@@ -380,9 +555,18 @@
            READ KON1 NEXT AT END GO K-Y-2. GO K-Y-6.
        K-Y-BAS. WRITE YAZ FROM B1 AFTER 7.
            WRITE YAZ FROM BAS8. WRITE YAZ FROM BAS5.
+       K-Y-ARA. MOVE "H" TO AD-BULUNDU.
+           COMPUTE AD-LEN = FUNCTION LENGTH(FUNCTION TRIM(AD-ARA)).
+           PERFORM VARYING AD-I FROM 1 BY 1
+           UNTIL AD-I > 38 - AD-LEN
+           IF UNVAN1 (AD-I : AD-LEN) = AD-ARA (1 : AD-LEN)
+           MOVE "E" TO AD-BULUNDU
+           END-PERFORM.
        K-Y-5. READ KON1 NEXT AT END GO K-Y-SONN.
        K-Y-6. IF ILK-KOD > KOD1 GO K-Y-5.
            IF SON-KOD < KOD1 GO K-Y-5.
+           IF AD-ARA NOT = SPACES PERFORM K-Y-ARA
+           IF AD-BULUNDU = "H" GO K-Y-5.
            ADD 1 TO KSIRA. ADD 1 TO SIRA. MOVE SIRA TO SIRA1.
            MOVE KOD1 TO Y-KODD. MOVE UNVAN1 TO Y-UNVANN.
            MOVE ADRES TO ADRESS. IF KSIRA = 1 PERFORM K-Y-BAS.
@@ -397,27 +581,44 @@
            ACCEPT C. CLOSE KON1 YAZICI.
        KON-EK SECTION.
        K-NN-1. OPEN INPUT KON1 KON2.
-       K-NN-2. MOVE SPACES TO C-KOD.
+       K-NN-2. MOVE SPACES TO C-KOD ESKI-KOD.
            MOVE 0 TO LIN SIRA I-GUNU I-AYI I-YILI I-NO.
+           MOVE 0 TO BAS-GUNU BAS-AYI BAS-YILI SON-GUNU SON-AYI
+           SON-YILI.
        K-NN-3. DISPLAY E4. DISPLAY (3 7) "EKRANA KONSIYE D�K�M�".
             DISPLAY (25 1) "ESC �LE �IKILIR".
-       K-NN-4. ACCEPT E4 ON ESCAPE GO K-NN-SONN. 
+       K-NN-4. ACCEPT E4 ON ESCAPE GO K-NN-SONN.
+           COMPUTE BAS-TSAYI = (BAS-YILI * 10000) + (BAS-AYI * 100)
+           + BAS-GUNU.
+           COMPUTE SON-TSAYI = (SON-YILI * 10000) + (SON-AYI * 100)
+           + SON-GUNU.
+           MOVE 0 TO TUT-S TUT-G.
+           IF C-KOD = SPACES GO K-NN-4B.
            MOVE C-KOD TO KOD11 KOD1.
            READ KON1 INVALID KEY DISPLAY (24 1) ERASE
            DISPLAY (24 11) "BU KOD ��LENMEM�� ENT BAS"
-           ACCEPT C GO K-NN-2. MOVE 0 TO TUT-S TUT-G.
-           START KON2 KEY NOT LESS KOD2 INVALID KEY DISPLAY (24 1) ERASE
+           ACCEPT C GO K-NN-2.
+       K-NN-4B. START KON2 KEY NOT LESS KOD2 INVALID KEY
+           DISPLAY (24 1) ERASE
            DISPLAY (24 1) "DOSYAYA START YAPILAMIYOR ENT BAS" ACCEPT C
-           GO K-NN-2. DISPLAY (24 1) ERASE. 
+           GO K-NN-2. DISPLAY (24 1) ERASE.
            DISPLAY (24 1) "L�TFEN BEKLEY�N�Z".
            READ KON2 NEXT AT END GO K-NN-2. GO K-NN-6.
        K-NN-BAS. DISPLAY (1 1) ERASE. DISPLAY (1 1) B1.
            DISPLAY (3 1) BAS1. DISPLAY (4 1) BAS2. DISPLAY (5 1) BAS3.
-           DISPLAY (6 1) BAS5.
+           DISPLAY (6 1) BAS5. MOVE BAKIYE TO M-BAKIYE.
+           DISPLAY (7 1) BAS10.
        K-NN-5. READ KON2 NEXT AT END GO K-NN-SONN.
-       K-NN-6. IF C-KOD NOT =  KOD11 GO K-NN-5.
+       K-NN-6. IF C-KOD NOT = SPACES AND C-KOD NOT = KOD11 GO K-NN-5.
+           COMPUTE BU-TSAYI = (I-YILI * 10000) + (I-AYI * 100) + I-GUNU.
+           IF BAS-TSAYI NOT = 0 AND BU-TSAYI < BAS-TSAYI GO K-NN-5.
+           IF SON-TSAYI NOT = 0 AND BU-TSAYI > SON-TSAYI GO K-NN-5.
+           IF C-KOD = SPACES AND KOD11 NOT = ESKI-KOD
+           MOVE KOD11 TO ESKI-KOD KOD1 MOVE 0 TO LIN
+           READ KON1 INVALID KEY MOVE SPACES TO UNVAN1 ADRES
+           MOVE 0 TO BAKIYE.
            ADD 1 TO LIN. ADD 1 TO SIRA. MOVE SIRA TO SR.
-           MOVE C-KOD TO M-KOD. MOVE UNVAN1 TO M-UNVAN.
+           MOVE KOD11 TO M-KOD. MOVE UNVAN1 TO M-UNVAN.
            MOVE ADRES TO M-ADRES. MOVE I-GUNU TO Y-GUN.
            MOVE I-AYI TO Y-AY. MOVE I-YILI TO Y-YIL.
            MOVE I-NO TO Y-NO. MOVE MAL-ISMI TO Y-MAL.
@@ -438,27 +639,44 @@
            ACCEPT C. CLOSE KON2 KON1.
        KON-YAZ SECTION.
        K-YN-1. OPEN INPUT KON1 KON2 OUTPUT YAZICI.
-       K-YN-2. MOVE SPACES TO C-KOD.
+       K-YN-2. MOVE SPACES TO C-KOD ESKI-KOD.
             MOVE 0 TO KSIRA SIRA I-GUNU I-AYI I-YILI I-NO.
+            MOVE 0 TO BAS-GUNU BAS-AYI BAS-YILI SON-GUNU SON-AYI
+            SON-YILI.
        K-YN-3. DISPLAY E4. DISPLAY (3 7) "YAZICIYA KONSIYE D�K�M�".
             DISPLAY (25 1) "ESC �LE �IKILIR".
-       K-YN-4. ACCEPT E4 ON ESCAPE GO K-YN-SONN. 
+       K-YN-4. ACCEPT E4 ON ESCAPE GO K-YN-SONN.
+           COMPUTE BAS-TSAYI = (BAS-YILI * 10000) + (BAS-AYI * 100)
+           + BAS-GUNU.
+           COMPUTE SON-TSAYI = (SON-YILI * 10000) + (SON-AYI * 100)
+           + SON-GUNU.
+           MOVE 0 TO TUT-S TUT-G.
+           IF C-KOD = SPACES GO K-YN-4B.
            MOVE C-KOD TO KOD11 KOD1.
            READ KON1 INVALID KEY DISPLAY (24 1) ERASE
            DISPLAY (24 11) "BU KOD ��LENMEM�� ENT BAS"
-           ACCEPT C GO K-YN-2. MOVE 0 TO TUT-S TUT-G.
-           START KON2 KEY NOT LESS KOD2 INVALID KEY DISPLAY (24 1) ERASE
+           ACCEPT C GO K-YN-2.
+       K-YN-4B. START KON2 KEY NOT LESS KOD2 INVALID KEY
+           DISPLAY (24 1) ERASE
            DISPLAY (24 1) "DOSYAYA START YAPILAMIYOR ENT BAS" ACCEPT C
-           GO K-YN-2. DISPLAY (24 1) ERASE. 
+           GO K-YN-2. DISPLAY (24 1) ERASE.
            DISPLAY (24 1) "L�TFEN BEKLEY�N�Z".
            READ KON2 NEXT AT END GO K-YN-2. GO K-YN-6.
-       K-YN-BAS. WRITE YAZ FROM B1 AFTER 7. WRITE YAZ FROM BAS1. 
-           WRITE YAZ FROM BAS2. WRITE YAZ FROM BAS3.
+       K-YN-BAS. WRITE YAZ FROM B1 AFTER 7. WRITE YAZ FROM BAS1.
+           WRITE YAZ FROM BAS2. MOVE BAKIYE TO M-BAKIYE.
+           WRITE YAZ FROM BAS10. WRITE YAZ FROM BAS3.
            WRITE YAZ FROM BAS5.
        K-YN-5. READ KON2 NEXT AT END GO K-YN-SONN.
-       K-YN-6. IF C-KOD NOT =  KOD11 GO K-YN-5.
+       K-YN-6. IF C-KOD NOT = SPACES AND C-KOD NOT = KOD11 GO K-YN-5.
+           COMPUTE BU-TSAYI = (I-YILI * 10000) + (I-AYI * 100) + I-GUNU.
+           IF BAS-TSAYI NOT = 0 AND BU-TSAYI < BAS-TSAYI GO K-YN-5.
+           IF SON-TSAYI NOT = 0 AND BU-TSAYI > SON-TSAYI GO K-YN-5.
+           IF C-KOD = SPACES AND KOD11 NOT = ESKI-KOD
+           MOVE KOD11 TO ESKI-KOD KOD1 MOVE 0 TO KSIRA
+           READ KON1 INVALID KEY MOVE SPACES TO UNVAN1 ADRES
+           MOVE 0 TO BAKIYE.
            ADD 1 TO KSIRA. ADD 1 TO SIRA. MOVE SIRA TO SR.
-           MOVE C-KOD TO M-KOD. MOVE UNVAN1 TO M-UNVAN.
+           MOVE KOD11 TO M-KOD. MOVE UNVAN1 TO M-UNVAN.
            MOVE ADRES TO M-ADRES. MOVE I-GUNU TO Y-GUN.
            MOVE I-AYI TO Y-AY. MOVE I-YILI TO Y-YIL.
            MOVE I-NO TO Y-NO. MOVE MAL-ISMI TO Y-MAL.
@@ -478,6 +696,50 @@
            WRITE YAZ FROM BOSLUK.
            DISPLAY (24 1) ERASE. DISPLAY (24 1) "ANA MENU ���N ENT BAS".
            ACCEPT C. CLOSE KON2 KON1 YAZICI.
+       KON-YAS SECTION.
+       K-YAS1. OPEN INPUT KON1 KON2.
+           ACCEPT BUGUN-YMD FROM DATE YYYYMMDD.
+           COMPUTE BUGUN-GUN = FUNCTION INTEGER-OF-DATE(BUGUN-YMD).
+           MOVE 0 TO LIN SIRA T-0-30 T-31-60 T-61-90 T-90P.
+           MOVE SPACES TO KOD11. MOVE 0 TO I-NO I-GUNU I-AYI I-YILI.
+           START KON2 KEY NOT LESS KOD2 INVALID KEY GO K-YAS-SON.
+           READ KON2 NEXT AT END GO K-YAS-SON. GO K-YAS-3.
+       K-YAS-BAS. DISPLAY (1 1) ERASE. DISPLAY (1 1) B1.
+           DISPLAY (3 1) "KONS�YE MAL YA�LANDIRMA RAPORU".
+           DISPLAY (4 1) BAS12. DISPLAY (5 1) BAS5.
+       K-YAS-2. READ KON2 NEXT AT END GO K-YAS-SON.
+       K-YAS-3. IF ISLEM-TIPI NOT = "M" GO K-YAS-2.
+           COMPUTE ITS-GUN = FUNCTION INTEGER-OF-DATE(
+           (I-YILI * 10000) + (I-AYI * 100) + I-GUNU).
+           COMPUTE GUN-FARKI = BUGUN-GUN - ITS-GUN.
+           ADD 1 TO LIN. ADD 1 TO SIRA. MOVE SIRA TO SIRA3.
+           MOVE KOD11 TO Y3-KOD. MOVE I-GUNU TO Y3-GUN.
+           MOVE I-AYI TO Y3-AY. MOVE I-YILI TO Y3-YIL.
+           MOVE GUN-FARKI TO Y3-GUNSAYI. MOVE TUTAR TO Y3-TUTAR.
+           IF GUN-FARKI NOT > 30 MOVE "0-30" TO Y3-DURUM
+           ADD TUTAR TO T-0-30
+           ELSE IF GUN-FARKI NOT > 60 MOVE "31-60" TO Y3-DURUM
+           ADD TUTAR TO T-31-60
+           ELSE IF GUN-FARKI NOT > 90 MOVE "61-90" TO Y3-DURUM
+           ADD TUTAR TO T-61-90
+           ELSE MOVE "90+" TO Y3-DURUM ADD TUTAR TO T-90P.
+           IF LIN = 1 PERFORM K-YAS-BAS.
+           DISPLAY (LIN + 5 1) BAS13.
+           IF LIN = 15 DISPLAY (24 1) ERASE DISPLAY (24 1)
+           "DEVAMI VAR ENT BAS" ACCEPT C MOVE 0 TO LIN.
+           GO K-YAS-2.
+       K-YAS-SON. DISPLAY (1 1) ERASE. DISPLAY (1 1) B1.
+           DISPLAY (3 1) "YA�LANDIRMA TOPLAMLARI".
+           MOVE "0-30 GUN TOPLAMI:" TO TB-ETIKET.
+           MOVE T-0-30 TO TB-TOP. DISPLAY (6 1) BAS14.
+           MOVE "31-60 GUN TOPLAMI:" TO TB-ETIKET.
+           MOVE T-31-60 TO TB-TOP. DISPLAY (8 1) BAS14.
+           MOVE "61-90 GUN TOPLAMI:" TO TB-ETIKET.
+           MOVE T-61-90 TO TB-TOP. DISPLAY (10 1) BAS14.
+           MOVE "90+ GUN TOPLAMI:" TO TB-ETIKET.
+           MOVE T-90P TO TB-TOP. DISPLAY (12 1) BAS14.
+           DISPLAY (24 1) ERASE. DISPLAY (24 1) "ANA MENU ���N ENT BAS".
+           ACCEPT C. CLOSE KON2 KON1.
        K-P-SON SECTION.
        MEHMET-HARAS. DISPLAY (1 1) ERASE. STOP RUN.
 
\ No newline at end of file
